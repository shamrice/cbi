@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-22
+      * Last Modified: 2021-11-22
+      * Purpose: Processes the LINE command for on-screen line and box
+      *          drawing.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. line-draw.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-remainder                  pic x(1024).
+
+       01  ls-tok-blank1                 pic x(10).
+       01  ls-tok-r1                     pic x(10).
+       01  ls-tok-c1                     pic x(10).
+       01  ls-tok-blank2                 pic x(10).
+       01  ls-tok-blank3                 pic x(10).
+       01  ls-tok-r2                     pic x(10).
+       01  ls-tok-c2                     pic x(10).
+       01  ls-tok-blank4                 pic x(10).
+       01  ls-tok-flag                   pic x(10).
+
+       01  ls-row1                       pic 999 comp value 1.
+       01  ls-col1                       pic 999 comp value 1.
+       01  ls-row2                       pic 999 comp value 1.
+       01  ls-col2                       pic 999 comp value 1.
+
+       01  ls-min-row                    pic 999 comp value 1.
+       01  ls-max-row                    pic 999 comp value 1.
+       01  ls-min-col                    pic 999 comp value 1.
+       01  ls-max-col                    pic 999 comp value 1.
+
+       01  ls-row-idx                    pic 999 comp value 1.
+       01  ls-box-interior-start-row     pic 999 comp value 1.
+       01  ls-box-interior-end-row       pic 999 comp value 1.
+
+       01  ls-box-sw                     pic a value 'N'.
+           88  ls-is-box                 value 'Y'.
+           88  ls-is-not-box             value 'N'.
+
+       01  ls-filled-box-sw              pic a value 'N'.
+           88  ls-is-filled-box          value 'Y'.
+           88  ls-is-not-filled-box      value 'N'.
+
+       01  ls-line-width                 pic 999 comp value 1.
+       01  ls-line-buffer                pic x(256) value spaces.
+
+       01  ls-draw-position.
+           05  ls-draw-row               pic 999.
+           05  ls-draw-col               pic 999.
+
+       linkage section.
+
+       01  l-src-code-str                pic x(1024).
+
+       01  l-text-colors.
+           05  l-text-fg-color           pic 99 value 7.
+           05  l-text-bg-color           pic 99 value 0.
+           05  l-text-fg-highlight-sw    pic a value 'N'.
+               88  l-text-fg-highlight   value 'Y'.
+               88  l-text-fg-lowlight    value 'N'.
+
+       procedure division using
+           l-src-code-str l-text-colors.
+
+       main-procedure.
+
+      *>   LINE (r1,c1)-(r2,c2)[,B|,BF] -- text-console analogue of
+      *>   QBasic's pixel LINE statement: rows/cols instead of x/y,
+      *>   no color override (current COLOR applies, same as PRINT).
+           move l-src-code-str(length(ws-line) + 1:) to ls-remainder
+           move trim(ls-remainder) to ls-remainder
+
+           unstring ls-remainder delimited by "(" or "," or ")" or "-"
+               into ls-tok-blank1 ls-tok-r1 ls-tok-c1 ls-tok-blank2
+                   ls-tok-blank3 ls-tok-r2 ls-tok-c2 ls-tok-blank4
+                   ls-tok-flag
+           end-unstring
+
+           if trim(ls-tok-r1) is numeric then
+               move ls-tok-r1 to ls-row1
+           end-if
+           if trim(ls-tok-c1) is numeric then
+               move ls-tok-c1 to ls-col1
+           end-if
+           if trim(ls-tok-r2) is numeric then
+               move ls-tok-r2 to ls-row2
+           end-if
+           if trim(ls-tok-c2) is numeric then
+               move ls-tok-c2 to ls-col2
+           end-if
+
+           set ls-is-not-box to true
+           set ls-is-not-filled-box to true
+
+           evaluate upper-case(trim(ls-tok-flag))
+               when "B"
+                   set ls-is-box to true
+               when "BF"
+                   set ls-is-box to true
+                   set ls-is-filled-box to true
+           end-evaluate
+
+           compute ls-min-row = function min(ls-row1, ls-row2)
+           compute ls-max-row = function max(ls-row1, ls-row2)
+           compute ls-min-col = function min(ls-col1, ls-col2)
+           compute ls-max-col = function max(ls-col1, ls-col2)
+
+           if ls-is-box then
+               perform draw-box
+           else
+               if ls-row1 = ls-row2 then
+                   perform draw-horizontal-line
+               else
+                   if ls-col1 = ls-col2 then
+                       perform draw-vertical-line
+                   else
+                       call "logger-leveled" using "WARN" concatenate(
+                           "LINE :: WARNING : diagonal lines are not "
+                           "supported in text-console mode; skipping "
+                           "r1: " ls-row1 " c1: " ls-col1
+                           " r2: " ls-row2 " c2: " ls-col2)
+                       end-call
+                   end-if
+               end-if
+           end-if
+
+           call "logger" using concatenate(
+               "LINE :: r1: " ls-row1 " c1: " ls-col1
+               " r2: " ls-row2 " c2: " ls-col2
+               " box: " ls-box-sw " filled: " ls-filled-box-sw)
+           end-call
+
+           goback.
+
+
+       draw-horizontal-line.
+
+           compute ls-line-width = ls-max-col - ls-min-col + 1
+           move spaces to ls-line-buffer
+           inspect ls-line-buffer(1:ls-line-width)
+               replacing all space by "-"
+
+           move ls-row1 to ls-draw-row
+           move ls-min-col to ls-draw-col
+
+           perform display-draw-segment
+
+           exit paragraph.
+
+
+       draw-vertical-line.
+
+           move 1 to ls-line-width
+           move "|" to ls-line-buffer(1:1)
+
+           perform varying ls-row-idx from ls-min-row by 1
+           until ls-row-idx > ls-max-row
+
+               move ls-row-idx to ls-draw-row
+               move ls-col1 to ls-draw-col
+
+               perform display-draw-segment
+
+           end-perform
+
+           exit paragraph.
+
+
+       draw-box.
+
+           compute ls-line-width = ls-max-col - ls-min-col + 1
+
+      *>   Top border.
+           move spaces to ls-line-buffer
+           inspect ls-line-buffer(1:ls-line-width)
+               replacing all space by "-"
+           move "+" to ls-line-buffer(1:1)
+           move "+" to ls-line-buffer(ls-line-width:1)
+
+           move ls-min-row to ls-draw-row
+           move ls-min-col to ls-draw-col
+           perform display-draw-segment
+
+      *>   Bottom border.
+           move ls-max-row to ls-draw-row
+           perform display-draw-segment
+
+      *>   Side walls, filled with spaces in between when BF requested.
+           compute ls-box-interior-start-row = ls-min-row + 1
+           compute ls-box-interior-end-row = ls-max-row - 1
+
+           perform varying ls-row-idx
+               from ls-box-interior-start-row by 1
+           until ls-row-idx > ls-box-interior-end-row
+
+               move ls-row-idx to ls-draw-row
+
+               if ls-is-filled-box then
+                   move spaces to ls-line-buffer(1:ls-line-width)
+                   move "|" to ls-line-buffer(1:1)
+                   move "|" to ls-line-buffer(ls-line-width:1)
+                   move ls-min-col to ls-draw-col
+                   perform display-draw-segment
+               else
+                   move 1 to ls-line-width
+                   move "|" to ls-line-buffer(1:1)
+
+                   move ls-min-col to ls-draw-col
+                   perform display-draw-segment
+
+                   move ls-max-col to ls-draw-col
+                   perform display-draw-segment
+
+                   compute ls-line-width = ls-max-col - ls-min-col + 1
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+       display-draw-segment.
+
+           if l-text-fg-highlight then
+               display ls-line-buffer(1:ls-line-width)
+                   at ls-draw-position
+                   highlight
+                   foreground-color l-text-fg-color
+                   background-color l-text-bg-color
+               end-display
+           else
+               display ls-line-buffer(1:ls-line-width)
+                   at ls-draw-position
+                   foreground-color l-text-fg-color
+                   background-color l-text-bg-color
+               end-display
+           end-if
+
+           exit paragraph.
+
+       end program line-draw.
