@@ -28,11 +28,33 @@
 
        78  ws-print-var-separator       value "; ".
 
-       local-storage section.       
-       
-       copy "copybooks/local_storage/ls_variable.cpy".  
+      *>   Classic BASIC print zones are 14 columns wide.
+       01  ws-print-zone-width           pic 99 comp value 14.
+
+       local-storage section.
+
+       copy "copybooks/local_storage/ls_variable.cpy".
+
+       01  ls-print-src-buffer           pic x(1024) value spaces.
+
+      *>   Trailing ';' suppresses the newline (cursor stays on the
+      *>   same row right after the text); trailing ',' tabs to the
+      *>   next print zone on the same row. Neither is printed.
+       01  ls-suppress-newline-sw        pic a value 'N'.
+           88  ls-suppress-newline       value 'Y'.
+           88  ls-do-not-suppress-newline value 'N'.
+
+       01  ls-tab-to-print-zone-sw       pic a value 'N'.
+           88  ls-tab-to-print-zone      value 'Y'.
+           88  ls-no-tab-to-print-zone   value 'N'.
 
-       01  ls-trailing-space-count       pic 9(4) comp.                    
+       01  ls-src-trailing-space-count   pic 9(4) comp value 0.
+       01  ls-src-last-char-idx          pic 9(4) comp value 0.
+
+       01  ls-print-col-end              pic 9(4) comp value 0.
+       01  ls-print-zone-idx             pic 9(4) comp value 0.
+
+       01  ls-trailing-space-count       pic 9(4) comp.
 
        01  ls-str-pointer                pic 9(4) comp.
        01  ls-last-char-idx              pic 9(4) comp value 1.
@@ -45,10 +67,53 @@
        
        01  ls-output-buffer              pic x(1024).
        
-       01  ls-temp-disp-num-val          pic -(16)9.       
+       01  ls-temp-disp-num-val          pic -(16)9.
+
+       01  ls-temp-disp-dec-val          pic -(8)9.9(6).
+
+      *>   PRINT USING support -- mask parsing and value formatting.
+       01  ls-is-print-using-sw          pic a value 'N'.
+           88  ls-is-print-using         value 'Y'.
+           88  ls-is-not-print-using     value 'N'.
+
+       01  ls-format-mask                pic x(1024) value spaces.
+       01  ls-using-remainder            pic x(1024) value spaces.
+       01  ls-using-scratch              pic x(1024) value spaces.
+       01  ls-using-values                pic x(1024) occurs 10 times.
+       01  ls-using-num-values           pic 9(4) comp value 0.
+       01  ls-using-val-idx              pic 9(4) comp value 0.
 
-    
-       linkage section.       
+       01  ls-mask-decimal-places        pic 9(4) comp value 0.
+       01  ls-mask-dot-idx               pic 9(4) comp value 0.
+       01  ls-mask-char-idx              pic 9(4) comp value 0.
+
+       01  ls-mask-has-dollar-sw         pic a value 'N'.
+           88  ls-mask-has-dollar        value 'Y'.
+           88  ls-mask-no-dollar         value 'N'.
+
+       01  ls-mask-has-comma-sw          pic a value 'N'.
+           88  ls-mask-has-comma         value 'Y'.
+           88  ls-mask-no-comma          value 'N'.
+
+       01  ls-using-numeric-val          pic S9(12)v9(6) value 0.
+       01  ls-using-scale-factor         pic 9(9) value 1.
+       01  ls-using-scaled-val           pic S9(18) value 0.
+       01  ls-using-int-part             pic S9(12) value 0.
+       01  ls-using-dec-part             pic 9(9) value 0.
+       01  ls-using-int-part-disp        pic z,zzz,zzz,zzz,zz9.
+       01  ls-using-int-part-disp-ng     pic z(12)9.
+       01  ls-using-int-part-str         pic x(20) value spaces.
+       01  ls-using-dec-part-disp        pic 9(6) value 0.
+
+       01  ls-using-is-negative-sw       pic a value 'N'.
+           88  ls-using-is-negative      value 'Y'.
+           88  ls-using-is-not-negative  value 'N'.
+
+       01  ls-using-result               pic x(1024) value spaces.
+       01  ls-using-result-ptr           pic 9(4) comp value 1.
+
+
+       linkage section.
 
        01  l-src-code-str                pic x(1024). 
 
@@ -63,72 +128,135 @@
                88  l-text-fg-highlight   value 'Y'.
                88  l-text-fg-lowlight    value 'N'.
 
-      
-       procedure division using 
-           l-src-code-str l-screen-position l-text-colors.   
+       01  l-console-width               pic 999 value 80.
+
+       procedure division using
+           l-src-code-str l-screen-position l-text-colors
+           l-console-width.
 
        main-procedure.
 
+           move l-src-code-str to ls-print-src-buffer
+           perform detect-print-terminator
+
+      *>   PRINT USING "mask"; val, val, ... formats numbers through
+      *>   apply-print-using-mask instead of the plain quote/variable
+      *>   chunking below.
+           if upper-case(ls-print-src-buffer(1:length(ws-print-using)))
+               = ws-print-using
+           then
+               perform process-print-using
+           else
+               perform process-plain-print
+           end-if
+
+           perform display-print-output
+
+           goback.
+
+
+       detect-print-terminator.
+
+      *>   Look past trailing spaces for a bare ';' or ',' ending the
+      *>   statement, then blank it out so it isn't treated as print
+      *>   content.
+           set ls-do-not-suppress-newline to true
+           set ls-no-tab-to-print-zone to true
+
+           move zero to ls-src-trailing-space-count
+           inspect reverse(ls-print-src-buffer)
+               tallying ls-src-trailing-space-count for leading spaces
+
+           compute ls-src-last-char-idx =
+               length(ls-print-src-buffer) - ls-src-trailing-space-count
+           end-compute
+
+           if ls-src-last-char-idx > 0 then
+               evaluate ls-print-src-buffer(ls-src-last-char-idx:1)
+                   when ';'
+                       set ls-suppress-newline to true
+                       subtract 1 from ls-src-last-char-idx
+                   when ','
+                       set ls-tab-to-print-zone to true
+                       subtract 1 from ls-src-last-char-idx
+               end-evaluate
+
+               if ls-suppress-newline or ls-tab-to-print-zone then
+                   move spaces
+                       to ls-print-src-buffer(ls-src-last-char-idx + 1:)
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+       process-plain-print.
+
            move 1 to ls-str-pointer
 
            *> break print statement into text chunks and variable chunks
-           perform until ls-str-pointer > length(l-src-code-str) 
-               
-               unstring l-src-code-str 
+           perform until ls-str-pointer > length(ls-print-src-buffer)
+
+               unstring ls-print-src-buffer
                    delimited by ws-print-var-separator
-                   into ls-temp-str-buffer                   
+                   into ls-temp-str-buffer
                    with pointer ls-str-pointer
                end-unstring
 
                *> remove leading "PRINT" command if exists.
                if upper-case(ls-temp-str-buffer(1:length(ws-print)))
                    = ws-print
-               then 
+               then
                    move ls-temp-str-buffer(length(ws-print) + 1:)
                    to ls-temp-str-buffer
-               end-if 
+               end-if
 
                *> Remove leading double quote if exists.
-               if ls-temp-str-buffer(1:1) = '"' then 
+               if ls-temp-str-buffer(1:1) = '"' then
                    move ls-temp-str-buffer(2:)
                    to ls-temp-str-buffer
-               else 
+               else
                    *>If not, assume variable value substitution
                    perform set-variable-value
-               end-if 
-               
+               end-if
+
                *>Calculate number of spaces until trailing double quote
                move zero to ls-trailing-space-count
-               inspect reverse(ls-temp-str-buffer)  
+               inspect reverse(ls-temp-str-buffer)
                tallying ls-trailing-space-count for leading spaces
 
                *>length of string is start to this value.
-               compute ls-length-of-str = 
-                   length(ls-temp-str-buffer) - 
+               compute ls-length-of-str =
+                   length(ls-temp-str-buffer) -
                    ls-trailing-space-count
-               end-compute 
+               end-compute
 
                *> Remove trailing double quote if exists.
-               if ls-trailing-space-count 
+               if ls-trailing-space-count
                    not = length(ls-temp-str-buffer)
-                   and 
+                   and
                    ls-temp-str-buffer(
-                   ls-length-of-str:1) = '"' 
-               then 
+                   ls-length-of-str:1) = '"'
+               then
                    subtract 1 from ls-length-of-str
-               end-if 
-               
+               end-if
+
                *>Append string to output buffer based on last char offset
-               move ls-temp-str-buffer(1:ls-length-of-str) 
+               move ls-temp-str-buffer(1:ls-length-of-str)
                to ls-output-buffer(ls-last-char-idx:ls-length-of-str)
 
-               add ls-length-of-str to ls-last-char-idx                               
-              
-           end-perform 
+               add ls-length-of-str to ls-last-char-idx
+
+           end-perform
+
+           exit paragraph.
 
-           subtract 1 from ls-last-char-idx 
-                      
-           if l-text-fg-highlight then       
+
+       display-print-output.
+
+           subtract 1 from ls-last-char-idx
+
+           if l-text-fg-highlight then
                display ls-output-buffer(1:ls-last-char-idx)
                    at l-screen-position
                    highlight
@@ -149,12 +277,249 @@
                " text: " trim(ls-output-buffer))
            end-call 
                  
-      *>   PRINT command moves cursor to col 1 of next row.
-           add 1 to l-scr-row
-           move 1 to l-scr-col                   
+      *>   A trailing ';' keeps the cursor on this row right after the
+      *>   text; a trailing ',' tabs it to the next print zone on this
+      *>   row. Otherwise PRINT moves the cursor to col 1 of next row.
+           evaluate true
+               when ls-suppress-newline
+                   add ls-last-char-idx to l-scr-col
+                   perform wrap-col-to-next-row-if-needed
+               when ls-tab-to-print-zone
+                   perform advance-to-next-print-zone
+                   perform wrap-col-to-next-row-if-needed
+               when other
+                   add 1 to l-scr-row
+                   move 1 to l-scr-col
+           end-evaluate
 
-           goback.
+           exit paragraph.
+
+
+       advance-to-next-print-zone.
+
+           compute ls-print-col-end = l-scr-col + ls-last-char-idx
+           compute ls-print-zone-idx =
+               (ls-print-col-end - 1) / ws-print-zone-width
+           compute l-scr-col =
+               (ls-print-zone-idx + 1) * ws-print-zone-width + 1
+           end-compute
+
+           exit paragraph.
+
+
+       wrap-col-to-next-row-if-needed.
+
+      *>   A trailing ';' or ',' keeps the cursor on the same row, but
+      *>   not past the console's declared width (WIDTH) -- once the
+      *>   next write would run off the edge, wrap to col 1 of the
+      *>   next row instead, same as a normal unterminated PRINT.
+           if l-scr-col > l-console-width then
+               add 1 to l-scr-row
+               move 1 to l-scr-col
+           end-if
+
+           exit paragraph.
+
+
+
+       process-print-using.
+
+      *>   Mask is the first quoted string right after PRINT USING;
+      *>   the remaining comma-separated list is the value(s) to run
+      *>   through it.
+           move ls-print-src-buffer(length(ws-print-using) + 1:)
+               to ls-using-remainder
+
+           unstring ls-using-remainder delimited by '"'
+               into ls-using-scratch ls-format-mask ls-using-remainder
+           end-unstring
 
+           if ls-using-remainder(1:1) = ';' then
+               move ls-using-remainder(2:) to ls-using-remainder
+           end-if
+           move trim(ls-using-remainder) to ls-using-remainder
+
+           move 0 to ls-using-num-values
+           unstring ls-using-remainder
+               delimited by ","
+               into ls-using-values(1) ls-using-values(2)
+                   ls-using-values(3) ls-using-values(4)
+                   ls-using-values(5) ls-using-values(6)
+                   ls-using-values(7) ls-using-values(8)
+                   ls-using-values(9) ls-using-values(10)
+               tallying in ls-using-num-values
+           end-unstring
+
+           move spaces to ls-output-buffer
+           move 1 to ls-last-char-idx
+
+           perform varying ls-using-val-idx from 1 by 1
+           until ls-using-val-idx > ls-using-num-values
+
+               move trim(ls-using-values(ls-using-val-idx))
+                   to ls-temp-str-buffer
+
+               if ls-temp-str-buffer is numeric then
+                   move ls-temp-str-buffer to ls-using-numeric-val
+               else
+                   call "array-indexed-name" using ls-temp-str-buffer
+
+                   move ls-temp-str-buffer to ls-variable-name
+                   call "get-variable" using
+                       ls-variable ls-get-variable-return-code
+                   end-call
+
+                   if ls-get-variable-return-code = 0 then
+                       call "logger-leveled" using "WARN" concatenate(
+                           "PRINT USING :: WARNING : variable not "
+                           "found: " trim(ls-temp-str-buffer))
+                       end-call
+                       move 0 to ls-using-numeric-val
+                   else
+                       if ls-type-integer then
+                           move ls-variable-value-num
+                               to ls-using-numeric-val
+                       else
+                           move ls-variable-value-dec
+                               to ls-using-numeric-val
+                       end-if
+                   end-if
+               end-if
+
+               perform apply-print-using-mask
+
+               if ls-using-val-idx > 1 then
+                   move space
+                       to ls-output-buffer(ls-last-char-idx:1)
+                   add 1 to ls-last-char-idx
+               end-if
+
+               move trim(ls-using-result)
+                   to ls-output-buffer(ls-last-char-idx:)
+
+               add length(trim(ls-using-result)) to ls-last-char-idx
+           end-perform
+
+           call "logger" using concatenate(
+               "PRINT USING :: mask: " trim(ls-format-mask)
+               " : formatted: " trim(ls-output-buffer))
+           end-call
+
+           exit paragraph.
+
+
+       apply-print-using-mask.
+
+      *>   Parse the mask once per value: a decimal point sets how
+      *>   many digits follow it, a '$' turns on a leading dollar
+      *>   sign, and a ',' keeps the thousands-separator grouping
+      *>   that ls-using-int-part-disp's edited picture always
+      *>   produces (stripped back out when the mask has no comma).
+           set ls-mask-no-dollar to true
+           set ls-mask-no-comma to true
+           move 0 to ls-mask-dot-idx
+           move 0 to ls-mask-decimal-places
+
+           perform varying ls-mask-char-idx from 1 by 1
+           until ls-mask-char-idx > length(trim(ls-format-mask))
+               evaluate ls-format-mask(ls-mask-char-idx:1)
+                   when '$'
+                       set ls-mask-has-dollar to true
+                   when ','
+                       set ls-mask-has-comma to true
+                   when '.'
+                       move ls-mask-char-idx to ls-mask-dot-idx
+               end-evaluate
+           end-perform
+
+           if ls-mask-dot-idx > 0 then
+               compute ls-mask-decimal-places =
+                   length(trim(ls-format-mask)) - ls-mask-dot-idx
+           end-if
+
+           if ls-mask-decimal-places > 6 then
+               move 6 to ls-mask-decimal-places
+           end-if
+
+           evaluate ls-mask-decimal-places
+               when 0
+                   move 1 to ls-using-scale-factor
+               when 1
+                   move 10 to ls-using-scale-factor
+               when 2
+                   move 100 to ls-using-scale-factor
+               when 3
+                   move 1000 to ls-using-scale-factor
+               when 4
+                   move 10000 to ls-using-scale-factor
+               when 5
+                   move 100000 to ls-using-scale-factor
+               when other
+                   move 1000000 to ls-using-scale-factor
+           end-evaluate
+
+           compute ls-using-scaled-val rounded =
+               ls-using-numeric-val * ls-using-scale-factor
+           end-compute
+
+           if ls-using-scaled-val < 0 then
+               set ls-using-is-negative to true
+               multiply ls-using-scaled-val by -1
+                   giving ls-using-scaled-val
+           else
+               set ls-using-is-not-negative to true
+           end-if
+
+           divide ls-using-scaled-val by ls-using-scale-factor
+               giving ls-using-int-part
+           end-divide
+
+           compute ls-using-dec-part =
+               function mod(ls-using-scaled-val, ls-using-scale-factor)
+           end-compute
+
+           if ls-mask-has-comma then
+               move ls-using-int-part to ls-using-int-part-disp
+               move trim(ls-using-int-part-disp)
+                   to ls-using-int-part-str
+           else
+               move ls-using-int-part to ls-using-int-part-disp-ng
+               move trim(ls-using-int-part-disp-ng)
+                   to ls-using-int-part-str
+           end-if
+
+           move spaces to ls-using-result
+           move 1 to ls-using-result-ptr
+
+           if ls-using-is-negative then
+               string "-" into ls-using-result
+                   with pointer ls-using-result-ptr
+               end-string
+           end-if
+
+           if ls-mask-has-dollar then
+               string "$" into ls-using-result
+                   with pointer ls-using-result-ptr
+               end-string
+           end-if
+
+           string trim(ls-using-int-part-str) into ls-using-result
+               with pointer ls-using-result-ptr
+           end-string
+
+           if ls-mask-decimal-places > 0 then
+               move ls-using-dec-part to ls-using-dec-part-disp
+               string
+                   "."
+                   ls-using-dec-part-disp(
+                       7 - ls-mask-decimal-places:
+                       ls-mask-decimal-places)
+                   into ls-using-result
+                   with pointer ls-using-result-ptr
+               end-string
+           end-if
+
+           exit paragraph.
 
 
        set-variable-value.
@@ -183,30 +548,39 @@
 
       *>   If variable value is a number, remove leading zeros before 
       *>   moving it to the temp param buffer.
-           if ls-type-integer then                
+           if ls-type-integer then
                move ls-variable-value-num
                to ls-temp-disp-num-val
 
                move trim(ls-temp-disp-num-val)
                to ls-temp-str-buffer
-           
-           else 
-      *>   String variables SHOULD be saved with quotes on them. If 
+
+           else
+               if ls-type-single or ls-type-double then
+                   move ls-variable-value-dec
+                   to ls-temp-disp-dec-val
+
+                   move trim(ls-temp-disp-dec-val)
+                   to ls-temp-str-buffer
+
+               else
+      *>   String variables SHOULD be saved with quotes on them. If
       *>   there, remove if from output string.
-               if ls-variable-value(1:1) = '"' then 
-                   move ls-variable-value(2:) to ls-temp-str-buffer 
-               else 
-                   call "logger" using concatenate(
-                       "PRINT-TEXT :: WARNING : String variable: "
-                       trim(ls-variable-name) " was not stored with "
-                       "quotes. This may be due to an internal "
-                       "assignment error or error in the source file. "
-                       " : Value returned: "
-                       ls-variable-value)
-                   end-call 
-                   move ls-variable-value to ls-temp-str-buffer
-               end-if 
-           end-if               
+                   if ls-variable-value(1:1) = '"' then
+                       move ls-variable-value(2:) to ls-temp-str-buffer
+                   else
+                       call "logger-leveled" using "ERROR" concatenate(
+                           "PRINT-TEXT :: WARNING : String variable: "
+                           trim(ls-variable-name) " was not stored "
+                           "with quotes. This may be due to an "
+                           "internal assignment error or error in "
+                           "the source file. : Value returned: "
+                           ls-variable-value)
+                       end-call
+                       move ls-variable-value to ls-temp-str-buffer
+                   end-if
+               end-if
+           end-if
      
            exit paragraph.
 
