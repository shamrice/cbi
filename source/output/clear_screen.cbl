@@ -46,10 +46,13 @@
                88  l-text-fg-highlight   value 'Y'.
                88  l-text-fg-lowlight    value 'N'.
 
+       copy "copybooks/linkage_section/l_variable_table.cpy".
 
-       procedure division using 
+       01  l-console-width               pic 999 value 80.
+
+       procedure division using
            l-screen-mode l-screen-position
-           l-text-colors.   
+           l-text-colors l-variable-table l-console-width.
 
        main-procedure.
            
@@ -66,11 +69,13 @@
       *> Modifying IF so that always paints current background.
       *     if l-text-bg-color not = ws-prev-background-color 
       *         and l-screen-mode = 0 
-           if l-screen-mode = 0 then 
-               call "paint-background" using 
-                   l-text-colors                   
+           if l-screen-mode = 0 then
+               call "paint-background" using
+                   l-text-colors
+                   l-variable-table
+                   l-console-width
                end-call
-           end-if     
+           end-if
 
       *     move l-text-bg-color to ws-prev-background-color       
 
