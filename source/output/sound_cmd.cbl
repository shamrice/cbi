@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-07
+      * Last Modified: 2021-12-07
+      * Purpose: Process the SOUND/PLAY commands by ringing the
+      *          terminal bell. No real tone generation is attempted --
+      *          this is an audible alert only, so an unattended batch
+      *          run can flag a condition that needs a human to come
+      *          look.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. sound-cmd.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       01  ws-bell-char                  pic x value x"07".
+
+       local-storage section.
+
+       linkage section.
+
+       01  l-src-code-str                pic x(1024).
+
+       procedure division using l-src-code-str.
+
+       main-procedure.
+
+           display ws-bell-char with no advancing
+
+           call "logger" using concatenate(
+               "SOUND-CMD :: Rang terminal bell for: "
+               trim(l-src-code-str))
+           end-call
+
+           goback.
+
+       end program sound-cmd.
