@@ -28,14 +28,9 @@
        local-storage section.
        
        01  ls-temp-param-buffer         pic x(1024).
-       01  ls-temp-param-values         pic x(16) occurs 2 times. 
+       01  ls-temp-param-values         pic x(16) occurs 2 times.
 
-       01  ls-variable-temp-data.
-           05  ls-var-name               pic x(16).
-           05  ls-var-type               pic x(8).
-           05  ls-var-value              pic x(1024).
-           05  ls-var-value-num          pic 9(16).
-           05  ls-var-ret-code           pic 9.
+       copy "copybooks/local_storage/ls_variable.cpy".
 
 
        linkage section.       
@@ -47,16 +42,16 @@
            05  l-scr-col                pic 999.    
 
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros. 
+                                         pic 9(16) value zeros.
 
        procedure division using 
            l-src-code-str l-screen-position l-variable-table.   
@@ -83,23 +78,23 @@
       *>   Either set the numeric value or get value from variable.
            if trim(ls-temp-param-values(1)) is numeric then 
                move ls-temp-param-values(1) to l-scr-row
-           else 
-               move upper-case(trim(ls-temp-param-values(1))) 
-                   to ls-var-name
+           else
+               move upper-case(trim(ls-temp-param-values(1)))
+                   to ls-variable-name
                perform set-value-from-var
-               move ls-var-value to l-scr-row 
-           end-if 
+               move ls-variable-value to l-scr-row
+           end-if
 
-           if ls-temp-param-values(2) not = spaces then 
-               if trim(ls-temp-param-values(2)) is numeric then 
+           if ls-temp-param-values(2) not = spaces then
+               if trim(ls-temp-param-values(2)) is numeric then
                    move ls-temp-param-values(2) to l-scr-col
-               else 
+               else
                    move upper-case(trim(ls-temp-param-values(2)))
-                       to ls-var-name
+                       to ls-variable-name
                    perform set-value-from-var
-                   move ls-var-value to l-scr-col 
-               end-if 
-           end-if 
+                   move ls-variable-value to l-scr-col
+               end-if
+           end-if
 
            call "logger" using concatenate(
                "LOCATE :: row: " l-scr-row
@@ -110,21 +105,19 @@
 
 
        set-value-from-var.
-           call "get-var-value" using 
-               l-variable-table
-               ls-var-name
-               ls-var-type 
-               ls-var-value
-               ls-var-ret-code
+           call "get-variable" using
+               ls-variable
+               ls-get-variable-return-code
            end-call
 
-           if ls-var-ret-code = 0 or ls-var-type not = "INTEGER" then 
-               call "logger" using concatenate(
+           if ls-get-variable-return-code = 0 or not ls-type-integer
+           then
+               call "logger-leveled" using "WARN" concatenate(
                    "LOCATE :: Failed to get value for variable: "
-                   trim(ls-var-name) " : Defaulting to 1.")
-               end-call 
-               move 1 to ls-var-value
-           end-if            
+                   trim(ls-variable-name) " : Defaulting to 1.")
+               end-call
+               move 1 to ls-variable-value
+           end-if
 
            exit paragraph.
 
