@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-22
+      * Last Modified: 2021-11-22
+      * Purpose: Processes the WIDTH command and sets console width
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. set-console-width.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-temp-param-buffer          pic x(1024).
+
+       copy "copybooks/local_storage/ls_variable.cpy".
+
+       linkage section.
+
+       01  l-src-code-str                pic x(1024).
+
+       copy "copybooks/linkage_section/l_variable_table.cpy".
+
+       01  l-console-width               pic 999.
+
+       procedure division using
+           l-src-code-str l-variable-table l-console-width.
+
+       main-procedure.
+
+           move trim(l-src-code-str(length(ws-width) + 1:))
+               to ls-temp-param-buffer
+
+           if trim(ls-temp-param-buffer) is numeric then
+               move ls-temp-param-buffer to l-console-width
+           else
+               move upper-case(trim(ls-temp-param-buffer))
+                   to ls-variable-name
+               perform set-value-from-var
+               move ls-variable-value to l-console-width
+           end-if
+
+           call "logger" using concatenate(
+               "WIDTH :: console width: " l-console-width)
+           end-call
+
+           goback.
+
+
+       set-value-from-var.
+           call "get-variable" using
+               ls-variable
+               ls-get-variable-return-code
+           end-call
+
+           if ls-get-variable-return-code = 0 or not ls-type-integer
+           then
+               call "logger-leveled" using "WARN" concatenate(
+                   "WIDTH :: Failed to get value for variable: "
+                   trim(ls-variable-name) " : Defaulting to 80.")
+               end-call
+               move 80 to ls-variable-value
+           end-if
+
+           exit paragraph.
+
+       end program set-console-width.
