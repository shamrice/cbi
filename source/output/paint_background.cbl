@@ -50,10 +50,11 @@
                88  l-text-fg-lowlight    value 'N'.
            
        copy "copybooks/linkage_section/l_variable_table.cpy".
-              
 
-       procedure division using 
-           l-text-colors l-variable-table.   
+       01  l-console-width               pic 999 value 80.
+
+       procedure division using
+           l-text-colors l-variable-table l-console-width.
 
        main-procedure.
            
@@ -81,12 +82,12 @@
            move 1 to ls-scr-col
            perform ws-scr-lines times                               
 
-               call "print-text" using 
+               call "print-text" using
                    ls-paint-scr-string
                    ls-paint-screen-position
                    l-text-colors
-                   l-variable-table
-               end-call 
+                   l-console-width
+               end-call
 
            end-perform 
 
