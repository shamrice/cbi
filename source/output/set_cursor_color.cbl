@@ -33,14 +33,9 @@
        01  ls-comma-count                pic 9 comp value zero.
       
        01  ls-temp-param-buffer          pic x(1024).
-       01  ls-temp-param-values          pic x(1024) occurs 2 times.  
+       01  ls-temp-param-values          pic x(1024) occurs 2 times.
 
-       01  ls-variable-temp-data.
-           05  ls-var-name               pic x(16).
-           05  ls-var-type               pic x(8).
-           05  ls-var-value              pic x(1024).
-           05  ls-var-value-num          pic 9(16).
-           05  ls-var-ret-code           pic 9.
+       copy "copybooks/local_storage/ls_variable.cpy".
 
        linkage section.       
 
@@ -56,10 +51,12 @@
        copy "copybooks/linkage_section/l_variable_table.cpy".
 
        01  l-screen-mode                 pic 99.
-       
 
-       procedure division using 
-           l-src-code-str l-text-colors l-variable-table l-screen-mode.   
+       01  l-console-width               pic 999 value 80.
+
+       procedure division using
+           l-src-code-str l-text-colors l-variable-table l-screen-mode
+           l-console-width.
 
        main-procedure.
 
@@ -80,13 +77,13 @@
            end-if 
 
            if ls-temp-param-values(1) not = spaces then
-               if trim(ls-temp-param-values(1)) is numeric then 
+               if trim(ls-temp-param-values(1)) is numeric then
                    move ls-temp-param-values(1) to l-text-fg-color
-               else 
-                   move ls-temp-param-values(1) to ls-var-name 
+               else
+                   move ls-temp-param-values(1) to ls-variable-name
                    perform set-value-from-var
-                   move ls-var-value to l-text-fg-color                    
-               end-if 
+                   move ls-variable-value to l-text-fg-color
+               end-if
                if l-text-fg-color > 7 then 
                    set l-text-fg-highlight to true 
                    subtract 8 from l-text-fg-color 
@@ -96,27 +93,32 @@
            end-if 
 
            if ls-temp-param-values(2) not = spaces then 
-               if trim(ls-temp-param-values(2)) is numeric then 
+               if trim(ls-temp-param-values(2)) is numeric then
                    move ls-temp-param-values(2) to l-text-bg-color
-               else 
-                   move trim(ls-temp-param-values(2)) to ls-var-name 
+               else
+                   move trim(ls-temp-param-values(2))
+                       to ls-variable-name
                    perform set-value-from-var
-                   move ls-var-value to l-text-bg-color                    
-               end-if                    
+                   move ls-variable-value to l-text-bg-color
+               end-if
                if l-text-bg-color > 7 then                            
                    subtract 8 from l-text-bg-color                        
                end-if 
            end-if                        
 
-      *> In screen mode 7 & 9, COLOR statement paints background.
-      *> In screen mode 0 (default) CLS paints background.
-           if l-text-bg-color not = ws-prev-bg-color 
-               and (l-screen-mode = 7 or l-screen-mode = 9)
-           then                
-               call "paint-background" using 
+      *> COLOR repaints the background whenever it changes, in every
+      *> screen mode, so status-dashboard scripts that recolor a
+      *> section after printing into it (e.g. OK/WARN/ERROR) see the
+      *> new color behind text already on screen, not just future
+      *> PRINTs. CLS still repaints the whole background too, which
+      *> matters after it clears the screen back to mode 0's default.
+           if l-text-bg-color not = ws-prev-bg-color
+           then
+               call "paint-background" using
                    l-text-colors
                    l-variable-table
-               end-call 
+                   l-console-width
+               end-call
            end-if
 
            move l-text-bg-color to ws-prev-bg-color 
@@ -136,22 +138,20 @@
 
 
 
-       set-value-from-var.           
-           call "get-var-value" using 
-               l-variable-table
-               ls-var-name
-               ls-var-type 
-               ls-var-value
-               ls-var-ret-code
+       set-value-from-var.
+           call "get-variable" using
+               ls-variable
+               ls-get-variable-return-code
            end-call
 
-           if ls-var-ret-code = 0 or ls-var-type not = "INTEGER" then 
-               call "logger" using concatenate(
+           if ls-get-variable-return-code = 0 or not ls-type-integer
+           then
+               call "logger-leveled" using "WARN" concatenate(
                    "COLOR :: Failed to get value for variable: "
-                   trim(ls-var-name) " : Defaulting to 0.")
-               end-call 
-               move 0 to ls-var-value
-           end-if            
+                   trim(ls-variable-name) " : Defaulting to 0.")
+               end-call
+               move 0 to ls-variable-value
+           end-if
 
            exit paragraph.
 
