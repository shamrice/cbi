@@ -27,29 +27,40 @@
        copy "copybooks/basic_keywords.cpy".
 
        local-storage section.
-       
+
        01  ls-cur-line-num-disp      pic 9(10).
-       01  ls-num-subs-disp          pic 9(10).       
+       01  ls-num-subs-disp          pic 9(10).
 
-       linkage section.       
+       01  ls-sub-decl-text          pic x(1024).
+       01  ls-sub-paren-idx          pic 9(4) comp value 0.
+       01  ls-sub-param-list         pic x(1024).
+       01  ls-sub-param-count        pic 9(4) comp value 0.
+       01  ls-sub-param-idx          pic 9(4) comp value 0.
+       01  ls-sub-char-idx           pic 9(4) comp value 0.
 
-       01  l-src-code-str            pic x(1024). 
+       linkage section.
+
+       01  l-src-code-str            pic x(1024).
 
        01  l-cur-line-num            pic 9(10) comp.
 
        01  l-sub-boundary-table.
-           05  l-num-subs            pic 9(10) comp. 
+           05  l-num-subs            pic 9(10) comp.
            05  l-sub-data            occurs 0 to 1000 times
-                                     depending on l-num-subs.   
-               10  l-sub-name        pic x(32).                                                 
-               10  l-sub-start       pic 9(10). *>TODO Make comp 
-               10  l-sub-end         pic 9(10).  
+                                     depending on l-num-subs.
+               10  l-sub-name        pic x(32).
+               10  l-sub-start       pic 9(10). *>TODO Make comp
+               10  l-sub-end         pic 9(10).
                10  l-sub-cur-nest    pic 9(4) value 0.
                10  l-sub-last-call   pic 9(10) occurs 1000 times.
-                                     *>idx of last call is cur nest. 
+                                     *>idx of last call is cur nest.
+               10  l-sub-num-params  pic 9(4) comp value 0.
+               10  l-sub-param-name  pic x(32) occurs 20 times.
+                                     *>names of the parameters declared
+                                     *>on the SUB line, in order.
 
-       procedure division using 
-           l-src-code-str l-cur-line-num l-sub-boundary-table.   
+       procedure division using
+           l-src-code-str l-cur-line-num l-sub-boundary-table.
 
        main-procedure.
 
@@ -58,26 +69,94 @@
       *>   Subroutines cannot be defined inside another sub, so no
       *>   nesting is expected during the declaration process.
            if upper-case(l-src-code-str(1:length(ws-sub)))
-               = ws-sub 
-           then 
+               = ws-sub
+           then
                add 1 to l-num-subs
-            
-               move l-cur-line-num to l-sub-start(l-num-subs) 
+
+               move l-cur-line-num to l-sub-start(l-num-subs)
                move zero to l-sub-cur-nest(l-num-subs)
+               move zero to l-sub-num-params(l-num-subs)
 
                move trim(upper-case(l-src-code-str(length(ws-sub):)))
+                   to ls-sub-decl-text
+
+      *>       A SUB line may declare parameters, e.g.
+      *>       "SUB PRINTLABEL(NAME$, AMOUNT)" -- split the bare name
+      *>       from the parenthesized, comma-delimited parameter list.
+               move 0 to ls-sub-paren-idx
+               perform varying ls-sub-char-idx from 1 by 1
+               until ls-sub-char-idx > length(ls-sub-decl-text)
+                   if ls-sub-decl-text(ls-sub-char-idx:1) = "(" then
+                       move ls-sub-char-idx to ls-sub-paren-idx
+                       exit perform
+                   end-if
+               end-perform
+
+               if ls-sub-paren-idx > 0 then
+                   move ls-sub-decl-text(1:ls-sub-paren-idx - 1)
+                       to l-sub-name(l-num-subs)
+
+                   move ls-sub-decl-text(ls-sub-paren-idx + 1:)
+                       to ls-sub-param-list
+                   inspect ls-sub-param-list replacing all ")" by space
+                   move trim(ls-sub-param-list) to ls-sub-param-list
+
+                   if ls-sub-param-list not = spaces then
+                       unstring ls-sub-param-list delimited by ","
+                           into
+                               l-sub-param-name(l-num-subs, 1)
+                               l-sub-param-name(l-num-subs, 2)
+                               l-sub-param-name(l-num-subs, 3)
+                               l-sub-param-name(l-num-subs, 4)
+                               l-sub-param-name(l-num-subs, 5)
+                               l-sub-param-name(l-num-subs, 6)
+                               l-sub-param-name(l-num-subs, 7)
+                               l-sub-param-name(l-num-subs, 8)
+                               l-sub-param-name(l-num-subs, 9)
+                               l-sub-param-name(l-num-subs, 10)
+                               l-sub-param-name(l-num-subs, 11)
+                               l-sub-param-name(l-num-subs, 12)
+                               l-sub-param-name(l-num-subs, 13)
+                               l-sub-param-name(l-num-subs, 14)
+                               l-sub-param-name(l-num-subs, 15)
+                               l-sub-param-name(l-num-subs, 16)
+                               l-sub-param-name(l-num-subs, 17)
+                               l-sub-param-name(l-num-subs, 18)
+                               l-sub-param-name(l-num-subs, 19)
+                               l-sub-param-name(l-num-subs, 20)
+                           tallying in ls-sub-param-count
+                       end-unstring
+
+                       move ls-sub-param-count
+                           to l-sub-num-params(l-num-subs)
+
+                       perform varying ls-sub-param-idx from 1 by 1
+                       until ls-sub-param-idx
+                           > l-sub-num-params(l-num-subs)
+                           move trim(upper-case(
+                               l-sub-param-name(
+                                   l-num-subs, ls-sub-param-idx)))
+                               to l-sub-param-name(
+                                   l-num-subs, ls-sub-param-idx)
+                       end-perform
+                   end-if
+               else
+                   move ls-sub-decl-text to l-sub-name(l-num-subs)
+               end-if
+
+               move trim(l-sub-name(l-num-subs))
                    to l-sub-name(l-num-subs)
 
                move l-cur-line-num to ls-cur-line-num-disp
-               move l-num-subs to ls-num-subs-disp               
+               move l-num-subs to ls-num-subs-disp
                call "logger" using concatenate(
                    "PARSE-SUBS :: Found new SUB. Name: "
                    trim(l-sub-name(l-num-subs))
-                   " : START at: " 
+                   " : START at: "
                    ls-cur-line-num-disp
                    " : Number of subs: " ls-num-subs-disp)
-               end-call 
-           end-if 
+               end-call
+           end-if
 
            if upper-case(l-src-code-str(1:length(ws-end-sub)))
                = ws-end-sub 
