@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-19
+      * Last Modified: 2021-11-19
+      * Purpose: During loading, records the target label name of every
+      *          GOTO/GOSUB statement found in the program, so it can
+      *          be cross referenced against l-line-label-boundary-table
+      *          at load time and a mistyped label caught as a hard
+      *          error instead of silently no-opping at runtime.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. parse-goto-refs.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-cur-line-num-disp      pic 9(10).
+       01  ls-num-goto-refs-disp     pic 9(10).
+
+       01  ls-added-ref-sw           pic a value 'N'.
+           88  ls-added-ref          value 'Y'.
+           88  ls-not-added-ref      value 'N'.
+
+       linkage section.
+
+       01  l-src-code-str            pic x(1024).
+
+       01  l-cur-line-num            pic 9(10) comp.
+
+       copy "copybooks/linkage_section/l_goto_ref_table.cpy".
+
+       procedure division using
+           l-src-code-str l-cur-line-num l-goto-ref-table.
+
+       main-procedure.
+
+           set ls-not-added-ref to true
+
+           if upper-case(l-src-code-str(1:length(ws-goto)))
+               = ws-goto
+           then
+               add 1 to l-num-goto-refs
+               set ls-added-ref to true
+               move "GOTO" to l-goto-ref-kind(l-num-goto-refs)
+               move trim(upper-case(
+                   l-src-code-str(length(ws-goto):)))
+                   to l-goto-ref-name(l-num-goto-refs)
+               move l-cur-line-num to l-goto-ref-line(l-num-goto-refs)
+           end-if
+
+           if upper-case(l-src-code-str(1:length(ws-gosub)))
+               = ws-gosub
+           then
+               add 1 to l-num-goto-refs
+               set ls-added-ref to true
+               move "GOSUB" to l-goto-ref-kind(l-num-goto-refs)
+               move trim(upper-case(
+                   l-src-code-str(length(ws-gosub):)))
+                   to l-goto-ref-name(l-num-goto-refs)
+               move l-cur-line-num to l-goto-ref-line(l-num-goto-refs)
+           end-if
+
+           if not ls-added-ref then
+               goback
+           end-if
+
+           if l-goto-ref-name(l-num-goto-refs) = spaces then
+      *>       GOTO/GOSUB without a label name -- nothing to cross
+      *>       reference, let the runtime handler log/skip it as usual.
+               subtract 1 from l-num-goto-refs
+               goback
+           end-if
+
+           move l-cur-line-num to ls-cur-line-num-disp
+           move l-num-goto-refs to ls-num-goto-refs-disp
+           call "logger" using concatenate(
+               "PARSE-GOTO-REFS :: Found "
+               trim(l-goto-ref-kind(l-num-goto-refs)) " "
+               trim(l-goto-ref-name(l-num-goto-refs))
+               " : at: " ls-cur-line-num-disp
+               " : Number of goto refs: " ls-num-goto-refs-disp)
+           end-call
+
+           goback.
+
+       end program parse-goto-refs.
