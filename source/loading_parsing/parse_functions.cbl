@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-01
+      * Last Modified: 2021-12-01
+      * Purpose: During loading, populates function table with start
+      *          and end line locations.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. parse-functions.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-cur-line-num-disp      pic 9(10).
+       01  ls-num-functions-disp     pic 9(10).
+
+       linkage section.
+
+       01  l-src-code-str            pic x(1024).
+
+       01  l-cur-line-num            pic 9(10) comp.
+
+       copy "copybooks/linkage_section/l_function_boundary_table.cpy".
+
+       procedure division using
+           l-src-code-str l-cur-line-num l-function-boundary-table.
+
+       main-procedure.
+
+      *>   Check if line is a function, if so add to function table.
+
+      *>   Functions cannot be defined inside another function, so no
+      *>   nesting is expected during the declaration process.
+           if upper-case(l-src-code-str(1:length(ws-function)))
+               = ws-function
+           then
+               add 1 to l-num-functions
+
+               move l-cur-line-num to l-function-start(l-num-functions)
+               move zero to l-function-cur-nest(l-num-functions)
+
+               move trim(upper-case(
+                   l-src-code-str(length(ws-function):)))
+                   to l-function-name(l-num-functions)
+
+      *>       Allow "FUNCTION NAME()" as well as "FUNCTION NAME" --
+      *>       no parameters are supported yet, so any parens are
+      *>       purely decorative and stripped here.
+               inspect l-function-name(l-num-functions)
+                   replacing all "(" by spaces
+                             all ")" by spaces
+
+               move trim(l-function-name(l-num-functions))
+                   to l-function-name(l-num-functions)
+
+               move l-cur-line-num to ls-cur-line-num-disp
+               move l-num-functions to ls-num-functions-disp
+               call "logger" using concatenate(
+                   "PARSE-FUNCTIONS :: Found new FUNCTION. Name: "
+                   trim(l-function-name(l-num-functions))
+                   " : START at: "
+                   ls-cur-line-num-disp
+                   " : Number of functions: " ls-num-functions-disp)
+               end-call
+           end-if
+
+           if upper-case(l-src-code-str(1:length(ws-end-function)))
+               = ws-end-function
+           then
+               move l-cur-line-num to l-function-end(l-num-functions)
+
+               move l-cur-line-num to ls-cur-line-num-disp
+               move l-num-functions to ls-num-functions-disp
+               call "logger" using concatenate(
+                   "PARSE-FUNCTIONS :: Found END FUNCTION for: "
+                   trim(l-function-name(l-num-functions))
+                   " : at: "
+                   ls-cur-line-num-disp
+                   " : number of functions: " ls-num-functions-disp)
+               end-call
+
+           end-if
+
+           goback.
+
+       end program parse-functions.
