@@ -46,7 +46,7 @@
 
        01  l-src-code-str            pic x(1024). 
 
-       01  l-cur-line-num            pic 9(5) comp.
+       01  l-cur-line-num            pic 9(10) comp.
 
        copy "copybooks/linkage_section/l_if_boundary_table.cpy".
 
