@@ -18,16 +18,25 @@
        special-names.
 
        input-output section.
-           file-control.                              
+           file-control.
                select optional fd-basic-source-file
                assign to dynamic ws-input-source-file-name
-               organization is line sequential.          
+               organization is line sequential
+               file status is ws-file-status.
+
+               select optional fd-list-output-file
+               assign to dynamic ws-list-to-file-name
+               organization is line sequential
+               file status is ws-list-file-status.
 
        data division.
        file section.
 
        fd  fd-basic-source-file.
-       01  f-source-code-line         pic x(1024).     
+       01  f-source-code-line         pic x(1024).
+
+       fd  fd-list-output-file.
+       01  f-list-output-line         pic x(1024).
 
        working-storage section.
 
@@ -35,13 +44,50 @@
 
        01  ws-input-source-file-name  pic x(1024).
 
+       01  ws-file-status             pic xx.
+           88  ws-file-status-ok      value "00".
+           88  ws-file-status-not-found value "35" "05".
+
+       01  ws-list-to-file-name       pic x(1024) value spaces.
+       01  ws-list-file-status        pic xx.
+
        01  ws-line-idx                pic 9(5) comp value 0.
        01  ws-line-idx-disp           pic 9(5) value 0.
 
        01  ws-colon-count             pic 9(4) value zero.
        01  ws-starting-pointer        pic 9(4) comp.
-      
-       
+
+       01  ws-check-boundary-idx      pic 9(4) comp value 0.
+       01  ws-check-sub-idx           pic 9(4) comp value 0.
+       01  ws-check-error-count       pic 9(4) comp value 0.
+
+       01  ws-declare-found-sw        pic a value 'N'.
+           88  ws-declare-found       value 'Y'.
+           88  ws-declare-not-found   value 'N'.
+
+       01  ws-xref-idx                pic 9(4) comp value 0.
+       01  ws-xref-elseif-idx         pic 9(4) comp value 0.
+       01  ws-xref-case-idx           pic 9(4) comp value 0.
+       01  ws-xref-idx-disp           pic 9(5) value 0.
+
+      *> Internal-only table of GOTO/GOSUB label references found
+      *> during loading, cross referenced against
+      *> l-line-label-boundary-table once the whole file is read so a
+      *> mistyped label is caught as a hard load-time error.
+       01  ws-goto-ref-table.
+           05  ws-num-goto-refs       pic 9(4) comp.
+           05  ws-goto-ref-data       occurs 0 to 1000 times
+                                  depending on ws-num-goto-refs
+                                  indexed by ws-goto-ref-idx.
+               10  ws-goto-ref-kind   pic x(5).
+               10  ws-goto-ref-name   pic x(32).
+               10  ws-goto-ref-line   pic 9(5).
+
+       01  ws-goto-ref-found-sw       pic a value 'N'.
+           88  ws-goto-ref-found      value 'Y'.
+           88  ws-goto-ref-not-found  value 'N'.
+
+
        local-storage section.
        
        01  ls-source-code-line        pic x(1024).
@@ -92,52 +138,97 @@
            05  ls-if-start-part       pic x(1024).
            05  ls-if-end-parts        pic x(1024).
 
+       01  ls-single-line-if-else-parts.
+           05  ls-then-part           pic x(1024).
+           05  ls-else-part           pic x(1024).
+
        01  ls-if-count                pic 9(4).
        01  ls-then-count              pic 9(4).
 
+       01  ls-else-pos                pic 9(4) comp value 0.
+       01  ls-else-part-start         pic 9(4) comp.
+       01  ls-else-scan-idx           pic 9(4) comp.
+       01  ls-else-in-quote-sw        pic a value 'N'.
+           88  ls-else-in-quote       value 'Y'.
+           88  ls-else-not-in-quote   value 'N'.
+
        linkage section.    
 
        01  l-input-file-name         pic x(1024).
 
        01  l-source-data-table.
-           05  l-num-lines           pic 9(5) comp value 0.
-           05  l-source-data-read    pic x(1024) 
-                                     occurs 0 to unbounded times 
-                                     depending on l-num-lines. 
+           05  l-num-lines           pic 9(10) comp value 0.
+           05  l-source-data-read    pic x(1024)
+                                     occurs 0 to 64000 times
+                                     depending on l-num-lines.
 
        copy "copybooks/linkage_section/l_loop_boundary_table.cpy".
 
        copy "copybooks/linkage_section/l_sub_boundary_table.cpy".
 
+       copy "copybooks/linkage_section/l_function_boundary_table.cpy".
+
        copy "copybooks/linkage_section/l_if_boundary_table.cpy".
 
        copy "copybooks/linkage_section/l_select_boundary_table.cpy".
 
        copy "copybooks/linkage_section/l_line_label_boundary_table.cpy".
 
+       copy "copybooks/linkage_section/l_declare_boundary_table.cpy".
+
 
        01  l-list-program-sw         pic a.
            88  l-list-program        value 'Y'.
            88  l-not-list-program    value 'N'.
 
-       procedure division using 
+       01  l-file-found-sw           pic a value 'Y'.
+           88  l-file-found          value 'Y'.
+           88  l-file-not-found      value 'N'.
+
+       01  l-check-program-sw        pic a value 'N'.
+           88  l-check-program       value 'Y'.
+           88  l-not-check-program   value 'N'.
+
+       01  l-list-to-file-name       pic x(1024) value spaces.
+
+       01  l-xref-sw                 pic a value 'N'.
+           88  l-show-xref           value 'Y'.
+           88  l-hide-xref           value 'N'.
+
+       01  l-program-valid-sw        pic a value 'Y'.
+           88  l-program-valid       value 'Y'.
+           88  l-program-not-valid   value 'N'.
+
+       procedure division using
            l-input-file-name l-source-data-table
            l-loop-boundary-table l-sub-boundary-table
+           l-function-boundary-table
            l-if-boundary-table
            l-select-boundary-table
            l-line-label-boundary-table
-           l-list-program-sw.  
+           l-declare-boundary-table
+           l-list-program-sw
+           l-file-found-sw
+           l-check-program-sw
+           l-list-to-file-name
+           l-xref-sw
+           l-program-valid-sw.
 
        main-procedure.
 
-           if l-input-file-name = spaces then 
-               call "logger" using 
+           set l-file-found to true
+           set l-program-valid to true
+           move 0 to ws-num-goto-refs
+
+           if l-input-file-name = spaces then
+               call "logger" using
                    "File name not specified. Nothing to load."
-               end-call 
+               end-call
                goback
-           end-if 
+           end-if
 
            move l-input-file-name to ws-input-source-file-name
+           move l-list-to-file-name to ws-list-to-file-name
 
            if l-list-program then 
                display spaces 
@@ -151,7 +242,16 @@
 
            open input fd-basic-source-file
 
-               perform until ls-eof 
+           if ws-file-status-not-found then
+               call "logger" using concatenate(
+                   "File not found: " trim(ws-input-source-file-name))
+               end-call
+               close fd-basic-source-file
+               set l-file-not-found to true
+               goback
+           end-if
+
+               perform until ls-eof
                
                    read fd-basic-source-file                        
                    at end set ls-eof to true 
@@ -176,36 +276,507 @@
 
            close fd-basic-source-file
 
-           if l-list-program then 
+           perform validate-goto-gosub-targets
+
+           if l-list-program then
                display "-----------------------------"
-               display 
-                   "Done reading file: " 
+               display
+                   "Done reading file: "
                    trim(ws-input-source-file-name)
-               end-display 
+               end-display
                display "-----------------------------"
-               display spaces 
-               display spaces        
-               display "-------------------------------"
-               display "Printing parsed file contents:"
-               display "-------------------------------"
+               display spaces
+               display spaces
+
+               if ws-list-to-file-name not = spaces then
+                   perform write-listing-to-file
+               else
+                   perform display-listing-to-terminal
+               end-if
+           end-if
 
-               perform varying ws-line-idx 
-               from 1 by 1 until ws-line-idx > l-num-lines
+           if l-check-program then
+               perform check-program-structure
+           end-if
+
+           goback.
 
-                   display 
-                       "LINE " ws-line-idx ": " 
-                       trim(l-source-data-read(ws-line-idx))
+
+      *> Cross references every GOTO/GOSUB label target found during
+      *> loading against the labels actually declared in the file.
+      *> A mistyped label name is reported as a hard load-time error
+      *> (sets l-program-not-valid) instead of letting the runtime
+      *> GOSUB/GOTO handler silently fall through to the next line.
+       validate-goto-gosub-targets.
+
+           perform varying ws-goto-ref-idx from 1 by 1
+           until ws-goto-ref-idx > ws-num-goto-refs
+
+               set ws-goto-ref-not-found to true
+
+               perform varying ws-check-boundary-idx from 1 by 1
+               until ws-check-boundary-idx > l-num-line-labels
+                   if l-label-name(ws-check-boundary-idx)
+                       = ws-goto-ref-name(ws-goto-ref-idx)
+                   then
+                       set ws-goto-ref-found to true
+                       exit perform
+                   end-if
+               end-perform
+
+               if ws-goto-ref-not-found then
+                   set l-program-not-valid to true
+                   display
+                       "ERROR: " trim(ws-goto-ref-kind(ws-goto-ref-idx))
+                       " at line " ws-goto-ref-line(ws-goto-ref-idx)
+                       " targets undefined label '"
+                       trim(ws-goto-ref-name(ws-goto-ref-idx))
+                       "'"
                    end-display
+               end-if
 
-               end-perform 
+           end-perform
 
-               display "-----------------------------"
-               display "Done printing read contents"
-               display "-----------------------------"               
-               display spaces 
-           end-if 
+           exit paragraph.
 
-           goback.
+
+       display-listing-to-terminal.
+
+           display "-------------------------------"
+           display "Printing parsed file contents:"
+           display "-------------------------------"
+
+           perform varying ws-line-idx
+           from 1 by 1 until ws-line-idx > l-num-lines
+
+               display
+                   "LINE " ws-line-idx ": "
+                   trim(l-source-data-read(ws-line-idx))
+               end-display
+
+           end-perform
+
+           display "-----------------------------"
+           display "Done printing read contents"
+           display "-----------------------------"
+           display spaces
+
+           if l-show-xref then
+               perform display-cross-reference-report
+           end-if
+
+           exit paragraph.
+
+
+       write-listing-to-file.
+
+           open output fd-list-output-file
+
+           if ws-list-file-status not = "00" then
+               call "logger" using concatenate(
+                   "Unable to open list output file: "
+                   trim(ws-list-to-file-name))
+               end-call
+               display
+                   "ERROR: Unable to open list output file: "
+                   trim(ws-list-to-file-name)
+               end-display
+               exit paragraph
+           end-if
+
+           move "-------------------------------" to f-list-output-line
+           write f-list-output-line
+           move "Printing parsed file contents:" to f-list-output-line
+           write f-list-output-line
+           move "-------------------------------" to f-list-output-line
+           write f-list-output-line
+
+           perform varying ws-line-idx
+           from 1 by 1 until ws-line-idx > l-num-lines
+
+               move ws-line-idx to ws-line-idx-disp
+               move spaces to f-list-output-line
+               string
+                   "LINE " ws-line-idx-disp ": "
+                   trim(l-source-data-read(ws-line-idx))
+                   into f-list-output-line
+               end-string
+               write f-list-output-line
+
+           end-perform
+
+           move "-----------------------------" to f-list-output-line
+           write f-list-output-line
+           move "Done printing read contents" to f-list-output-line
+           write f-list-output-line
+           move "-----------------------------" to f-list-output-line
+           write f-list-output-line
+
+           if l-show-xref then
+               perform write-cross-reference-report-to-file
+           end-if
+
+           close fd-list-output-file
+
+           display
+               "Parsed program listing written to: "
+               trim(ws-list-to-file-name)
+           end-display
+           display spaces
+
+           exit paragraph.
+
+
+      *> Prints a summary of every SUB/loop/IF/SELECT CASE boundary
+      *> found at load time, so nesting can be reviewed at a glance
+      *> instead of counted by eye in the source listing.
+       display-cross-reference-report.
+
+           display "-------------------------------"
+           display "Cross-reference report:"
+           display "-------------------------------"
+
+           display "SUBs:"
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-subs
+               display
+                   "  " trim(l-sub-name(ws-xref-idx))
+                   ": lines " l-sub-start(ws-xref-idx)
+                   " - " l-sub-end(ws-xref-idx)
+               end-display
+           end-perform
+           if l-num-subs = 0 then
+               display "  (none)"
+           end-if
+
+           display spaces
+           display "Loops (WHILE/DO/FOR):"
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-loops
+               display
+                   "  Loop " ws-xref-idx
+                   ": lines " l-loop-start(ws-xref-idx)
+                   " - " l-loop-end(ws-xref-idx)
+               end-display
+           end-perform
+           if l-num-loops = 0 then
+               display "  (none)"
+           end-if
+
+           display spaces
+           display "IF blocks:"
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-ifs
+               display
+                   "  IF at line " l-if-start(ws-xref-idx)
+                   " ... END IF at line " l-if-end(ws-xref-idx)
+               end-display
+               perform varying ws-xref-elseif-idx from 1 by 1
+               until ws-xref-elseif-idx
+                   > l-num-elseifs(ws-xref-idx)
+                   display
+                       "    ELSEIF at line "
+                       l-elseif-start(ws-xref-idx, ws-xref-elseif-idx)
+                   end-display
+               end-perform
+               if l-else-start(ws-xref-idx) not = 0 then
+                   display
+                       "    ELSE at line " l-else-start(ws-xref-idx)
+                   end-display
+               end-if
+           end-perform
+           if l-num-ifs = 0 then
+               display "  (none)"
+           end-if
+
+           display spaces
+           display "SELECT CASE blocks:"
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-selects
+               display
+                   "  SELECT CASE at line " l-select-start(ws-xref-idx)
+                   " ... END SELECT at line "
+                   l-select-end(ws-xref-idx)
+               end-display
+               perform varying ws-xref-case-idx from 1 by 1
+               until ws-xref-case-idx > l-num-cases(ws-xref-idx)
+                   display
+                       "    CASE at line "
+                       l-case-start(ws-xref-idx, ws-xref-case-idx)
+                   end-display
+               end-perform
+           end-perform
+           if l-num-selects = 0 then
+               display "  (none)"
+           end-if
+
+           display "-------------------------------"
+           display spaces
+
+           exit paragraph.
+
+
+      *> File-output equivalent of display-cross-reference-report,
+      *> written to the already-open fd-list-output-file.
+       write-cross-reference-report-to-file.
+
+           move "-------------------------------" to f-list-output-line
+           write f-list-output-line
+           move "Cross-reference report:" to f-list-output-line
+           write f-list-output-line
+           move "-------------------------------" to f-list-output-line
+           write f-list-output-line
+
+           move "SUBs:" to f-list-output-line
+           write f-list-output-line
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-subs
+               move spaces to f-list-output-line
+               string
+                   "  " trim(l-sub-name(ws-xref-idx))
+                   ": lines " l-sub-start(ws-xref-idx)
+                   " - " l-sub-end(ws-xref-idx)
+                   into f-list-output-line
+               end-string
+               write f-list-output-line
+           end-perform
+           if l-num-subs = 0 then
+               move "  (none)" to f-list-output-line
+               write f-list-output-line
+           end-if
+
+           move spaces to f-list-output-line
+           write f-list-output-line
+           move "Loops (WHILE/DO/FOR):" to f-list-output-line
+           write f-list-output-line
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-loops
+               move spaces to f-list-output-line
+               move ws-xref-idx to ws-xref-idx-disp
+               string
+                   "  Loop " ws-xref-idx-disp
+                   ": lines " l-loop-start(ws-xref-idx)
+                   " - " l-loop-end(ws-xref-idx)
+                   into f-list-output-line
+               end-string
+               write f-list-output-line
+           end-perform
+           if l-num-loops = 0 then
+               move "  (none)" to f-list-output-line
+               write f-list-output-line
+           end-if
+
+           move spaces to f-list-output-line
+           write f-list-output-line
+           move "IF blocks:" to f-list-output-line
+           write f-list-output-line
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-ifs
+               move spaces to f-list-output-line
+               string
+                   "  IF at line " l-if-start(ws-xref-idx)
+                   " ... END IF at line " l-if-end(ws-xref-idx)
+                   into f-list-output-line
+               end-string
+               write f-list-output-line
+
+               perform varying ws-xref-elseif-idx from 1 by 1
+               until ws-xref-elseif-idx
+                   > l-num-elseifs(ws-xref-idx)
+                   move spaces to f-list-output-line
+                   string
+                       "    ELSEIF at line "
+                       l-elseif-start(ws-xref-idx, ws-xref-elseif-idx)
+                       into f-list-output-line
+                   end-string
+                   write f-list-output-line
+               end-perform
+
+               if l-else-start(ws-xref-idx) not = 0 then
+                   move spaces to f-list-output-line
+                   string
+                       "    ELSE at line " l-else-start(ws-xref-idx)
+                       into f-list-output-line
+                   end-string
+                   write f-list-output-line
+               end-if
+           end-perform
+           if l-num-ifs = 0 then
+               move "  (none)" to f-list-output-line
+               write f-list-output-line
+           end-if
+
+           move spaces to f-list-output-line
+           write f-list-output-line
+           move "SELECT CASE blocks:" to f-list-output-line
+           write f-list-output-line
+           perform varying ws-xref-idx from 1 by 1
+           until ws-xref-idx > l-num-selects
+               move spaces to f-list-output-line
+               string
+                   "  SELECT CASE at line "
+                   l-select-start(ws-xref-idx)
+                   " ... END SELECT at line "
+                   l-select-end(ws-xref-idx)
+                   into f-list-output-line
+               end-string
+               write f-list-output-line
+
+               perform varying ws-xref-case-idx from 1 by 1
+               until ws-xref-case-idx > l-num-cases(ws-xref-idx)
+                   move spaces to f-list-output-line
+                   string
+                       "    CASE at line "
+                       l-case-start(ws-xref-idx, ws-xref-case-idx)
+                       into f-list-output-line
+                   end-string
+                   write f-list-output-line
+               end-perform
+           end-perform
+           if l-num-selects = 0 then
+               move "  (none)" to f-list-output-line
+               write f-list-output-line
+           end-if
+
+           move "-------------------------------" to f-list-output-line
+           write f-list-output-line
+
+           exit paragraph.
+
+
+       check-program-structure.
+
+           move 0 to ws-check-error-count
+
+           display spaces
+           display "-----------------------------"
+           display "Checking program structure:"
+           display "-----------------------------"
+
+           perform varying ws-check-boundary-idx from 1 by 1
+           until ws-check-boundary-idx > l-num-loops
+
+               if l-loop-end(ws-check-boundary-idx) = 0 then
+                   add 1 to ws-check-error-count
+                   display
+                       "ERROR: Unclosed loop (WHILE/DO/FOR) starting "
+                       "at line " l-loop-start(ws-check-boundary-idx)
+                   end-display
+               end-if
+
+           end-perform
+
+           perform varying ws-check-boundary-idx from 1 by 1
+           until ws-check-boundary-idx > l-num-subs
+
+               if l-sub-end(ws-check-boundary-idx) = 0 then
+                   add 1 to ws-check-error-count
+                   display
+                       "ERROR: Unclosed SUB starting at line "
+                       l-sub-start(ws-check-boundary-idx)
+                   end-display
+               end-if
+
+           end-perform
+
+           perform varying ws-check-boundary-idx from 1 by 1
+           until ws-check-boundary-idx > l-num-functions
+
+               if l-function-end(ws-check-boundary-idx) = 0 then
+                   add 1 to ws-check-error-count
+                   display
+                       "ERROR: Unclosed FUNCTION starting at line "
+                       l-function-start(ws-check-boundary-idx)
+                   end-display
+               end-if
+
+           end-perform
+
+           perform varying ws-check-boundary-idx from 1 by 1
+           until ws-check-boundary-idx > l-num-ifs
+
+               if l-if-end(ws-check-boundary-idx) = 0 then
+                   add 1 to ws-check-error-count
+                   display
+                       "ERROR: Unclosed IF starting at line "
+                       l-if-start(ws-check-boundary-idx)
+                   end-display
+               end-if
+
+           end-perform
+
+           perform varying ws-check-boundary-idx from 1 by 1
+           until ws-check-boundary-idx > l-num-selects
+
+               if l-select-end(ws-check-boundary-idx) = 0 then
+                   add 1 to ws-check-error-count
+                   display
+                       "ERROR: Unclosed SELECT CASE starting at line "
+                       l-select-start(ws-check-boundary-idx)
+                   end-display
+               end-if
+
+           end-perform
+
+      *>   Cross-check every forward DECLAREd SUB/FUNCTION against the
+      *>   actual definitions found in the file.
+           perform varying ws-check-boundary-idx from 1 by 1
+           until ws-check-boundary-idx > l-num-declares
+
+               move 'N' to ws-declare-found-sw
+
+               if l-declare-kind(ws-check-boundary-idx) = "SUB" then
+                   perform varying ws-check-sub-idx from 1 by 1
+                   until ws-check-sub-idx > l-num-subs
+                       if l-sub-name(ws-check-sub-idx)
+                           = l-declare-name(ws-check-boundary-idx)
+                       then
+                           set ws-declare-found to true
+                           exit perform
+                       end-if
+                   end-perform
+               else
+                   perform varying ws-check-sub-idx from 1 by 1
+                   until ws-check-sub-idx > l-num-functions
+                       if l-function-name(ws-check-sub-idx)
+                           = l-declare-name(ws-check-boundary-idx)
+                       then
+                           set ws-declare-found to true
+                           exit perform
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-declare-not-found then
+                   add 1 to ws-check-error-count
+                   display
+                       "ERROR: DECLAREd "
+                       trim(l-declare-kind(ws-check-boundary-idx))
+                       " '"
+                       trim(l-declare-name(ws-check-boundary-idx))
+                       "' at line "
+                       l-declare-line(ws-check-boundary-idx)
+                       " has no matching "
+                       trim(l-declare-kind(ws-check-boundary-idx))
+                       " definition"
+                   end-display
+               end-if
+
+           end-perform
+
+           display spaces
+           if ws-check-error-count = 0 then
+               display "Check complete. No structural errors found."
+           else
+               display
+                   "Check complete. " ws-check-error-count
+                   " structural error(s) found."
+               end-display
+           end-if
+           display "-----------------------------"
+           display spaces
+
+           exit paragraph.
 
 
 
@@ -236,22 +807,96 @@
 
       *>   If single line IF, break processing up into parts and load
       *>   them. Append END IF to the end of the IF new block.
-               if ls-if-end-parts not = spaces then 
-                   set ls-single-line-if to true 
+               if ls-if-end-parts not = spaces then
+                   set ls-single-line-if to true
 
                    move ls-if-start-part to ls-source-code-line
                    perform load-source-code-data
 
-                   move ls-if-end-parts to ls-source-code-line
-                   perform load-source-code-data
+                   move spaces to ls-single-line-if-else-parts
+                   perform find-unquoted-else-pos
+
+                   if ls-else-pos > 0 then
+
+      *>   Single line IF...THEN...ELSE. Split the THEN-clause body
+      *>   away from the ELSE-clause body and load each as its own
+      *>   line, with a synthesized bare ELSE line in between, so the
+      *>   existing multi-line IF/ELSE/END IF runtime machinery
+      *>   handles it unchanged. The ELSE position was located while
+      *>   skipping over quoted string literals, so an ELSE appearing
+      *>   inside a string (e.g. PRINT "GO ELSEWHERE") is not mistaken
+      *>   for the real clause separator.
+                       if ls-else-pos > 1 then
+                           move ls-if-end-parts(1:ls-else-pos - 1)
+                               to ls-then-part
+                       end-if
+
+                       compute ls-else-part-start =
+                           ls-else-pos + length(ws-else)
+                       end-compute
+
+                       if ls-else-part-start
+                           <= length(ls-if-end-parts)
+                       then
+                           move ls-if-end-parts(ls-else-part-start:)
+                               to ls-else-part
+                       end-if
+
+                       move ls-then-part to ls-source-code-line
+                       perform load-source-code-data
+
+                       move ws-else to ls-source-code-line
+                       perform load-source-code-data
+
+                       move ls-else-part to ls-source-code-line
+                       perform load-source-code-data
+                   else
+                       move ls-if-end-parts to ls-source-code-line
+                       perform load-source-code-data
+                   end-if
 
                    move ws-end-if to ls-source-code-line
                    perform load-source-code-data
 
-               end-if 
-           end-if 
+               end-if
+           end-if
+
+           exit paragraph.
 
-           exit paragraph.       
+
+      *>   Locates the first ELSE in ls-if-end-parts that is not inside
+      *>   a quoted string literal. Returns the position in ls-else-pos,
+      *>   or zero if none was found.
+       find-unquoted-else-pos.
+
+           move 0 to ls-else-pos
+           set ls-else-not-in-quote to true
+
+           perform varying ls-else-scan-idx from 1 by 1
+               until ls-else-scan-idx > length(ls-if-end-parts)
+                   or ls-else-pos > 0
+
+               if ls-if-end-parts(ls-else-scan-idx:1) = '"' then
+                   if ls-else-in-quote then
+                       set ls-else-not-in-quote to true
+                   else
+                       set ls-else-in-quote to true
+                   end-if
+               else
+                   if ls-else-not-in-quote
+                       and ls-else-scan-idx + length(ws-else) - 1
+                           <= length(ls-if-end-parts)
+                       and upper-case(ls-if-end-parts(
+                           ls-else-scan-idx:length(ws-else)))
+                           = ws-else
+                   then
+                       move ls-else-scan-idx to ls-else-pos
+                   end-if
+               end-if
+
+           end-perform
+
+           exit paragraph.
 
 
        set-quote-locations-in-line.
@@ -462,25 +1107,43 @@
                l-loop-boundary-table
            end-call 
 
-           call "parse-subs" using 
+           call "parse-subs" using
                l-source-data-read(l-num-lines)
-               l-num-lines 
+               l-num-lines
                l-sub-boundary-table
-           end-call  
+           end-call
+
+           call "parse-functions" using
+               l-source-data-read(l-num-lines)
+               l-num-lines
+               l-function-boundary-table
+           end-call
 
-           call "parse-ifs" using 
+           call "parse-ifs" using
                l-source-data-read(l-num-lines)
                l-num-lines 
                l-if-boundary-table
            end-call  
 
-           call "parse-selects" using 
+           call "parse-selects" using
                l-source-data-read(l-num-lines)
-               l-num-lines 
+               l-num-lines
                l-select-boundary-table
-           end-call 
+           end-call
 
-      *>   Check for GOSUB returns. 
+           call "parse-declares" using
+               l-source-data-read(l-num-lines)
+               l-num-lines
+               l-declare-boundary-table
+           end-call
+
+           call "parse-goto-refs" using
+               l-source-data-read(l-num-lines)
+               l-num-lines
+               ws-goto-ref-table
+           end-call
+
+      *>   Check for GOSUB returns.
            if upper-case(trim(
                l-source-data-read(l-num-lines)(1:length(ws-return))
                )) = ws-return 
@@ -499,6 +1162,8 @@
 
        remove-comment-from-line.
 
+           perform remove-rem-comment-from-line
+
            perform set-quote-locations-in-line
 
            move zeros to ls-comment-tic-count
@@ -555,11 +1220,66 @@
                            trim(ls-source-code-line))
                        end-call 
 
-                       exit perform 
-                   end-if 
-               end-if 
+                       exit perform
+                   end-if
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+       remove-rem-comment-from-line.
+
+           perform set-quote-locations-in-line
+
+           perform varying ls-line-char-idx from 1 by 1
+           until ls-line-char-idx > length(ls-source-code-line) - 3
+
+               if upper-case(ls-source-code-line(ls-line-char-idx:4))
+                   = ws-comment-rem
+                   and (ls-line-char-idx = 1
+                       or ls-source-code-line(ls-line-char-idx - 1:1)
+                           = space)
+               then
+
+                   set ls-tic-not-in-quote to true
+
+                   if ls-num-quote-pairs > 0 then
+                       perform varying ls-quote-pair-idx from 1 by 1
+                       until ls-quote-pair-idx > ls-num-quote-pairs
+
+                           if ls-line-char-idx >
+                               ls-q-start-idx(ls-quote-pair-idx)
+                               and ls-line-char-idx
+                               < ls-q-end-idx(ls-quote-pair-idx)
+                           then
+                               set ls-tic-in-quote to true
+                               exit perform
+                           end-if
+                       end-perform
+                   end-if
+
+                   if ls-tic-not-in-quote then
+
+                       call "logger" using concatenate(
+                           "LOAD :: REM comment found in: "
+                           trim(ls-source-code-line))
+                       end-call
+
+                       move spaces
+                       to ls-source-code-line(ls-line-char-idx:)
+
+                       call "logger" using concatenate(
+                           "LOAD :: New line data: "
+                           trim(ls-source-code-line))
+                       end-call
+
+                       exit perform
+                   end-if
+               end-if
 
-           end-perform 
+           end-perform
 
            exit paragraph.
 
