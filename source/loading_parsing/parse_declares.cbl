@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-22
+      * Last Modified: 2021-11-22
+      * Purpose: During loading, populates the declare table with the
+      *          kind (SUB/FUNCTION) and name of each forward
+      *          DECLAREd subroutine/function, so --check can cross
+      *          reference them against the actual SUB/FUNCTION
+      *          definitions found in the file.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. parse-declares.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-cur-line-num-disp      pic 9(10).
+       01  ls-num-declares-disp      pic 9(10).
+
+       01  ls-declare-rest           pic x(1024).
+
+       linkage section.
+
+       01  l-src-code-str            pic x(1024).
+
+       01  l-cur-line-num            pic 9(10) comp.
+
+       copy "copybooks/linkage_section/l_declare_boundary_table.cpy".
+
+       procedure division using
+           l-src-code-str l-cur-line-num l-declare-boundary-table.
+
+       main-procedure.
+
+      *>   Check if line is a forward DECLARE of a SUB or FUNCTION, if
+      *>   so add it to the declare table.
+           if upper-case(l-src-code-str(1:length(ws-declare)))
+               = ws-declare
+           then
+               move trim(upper-case(
+                   l-src-code-str(length(ws-declare):)))
+                   to ls-declare-rest
+
+               add 1 to l-num-declares
+               move l-cur-line-num to l-declare-line(l-num-declares)
+
+               if ls-declare-rest(1:length(ws-sub)) = ws-sub
+               then
+                   move "SUB" to l-declare-kind(l-num-declares)
+                   move trim(ls-declare-rest(length(ws-sub):))
+                       to l-declare-name(l-num-declares)
+               else
+                   if ls-declare-rest(1:length(ws-function))
+                       = ws-function
+                   then
+                       move "FUNCTION" to l-declare-kind(l-num-declares)
+                       move trim(
+                           ls-declare-rest(length(ws-function):))
+                           to l-declare-name(l-num-declares)
+                   else
+                       call "logger-leveled" using "ERROR" concatenate(
+                           "PARSE-DECLARES :: ERROR : DECLARE at line "
+                           l-cur-line-num
+                           " is missing a SUB or FUNCTION keyword: "
+                           trim(l-src-code-str))
+                       end-call
+                       subtract 1 from l-num-declares
+                       goback
+                   end-if
+               end-if
+
+      *>       Allow "DECLARE SUB NAME()" / "DECLARE FUNCTION NAME()"
+      *>       as well as the parameter-less form -- no cross-checking
+      *>       of parameter lists is done here, only names.
+               inspect l-declare-name(l-num-declares)
+                   replacing all "(" by spaces
+                             all ")" by spaces
+
+               move trim(l-declare-name(l-num-declares))
+                   to l-declare-name(l-num-declares)
+
+               move l-cur-line-num to ls-cur-line-num-disp
+               move l-num-declares to ls-num-declares-disp
+               call "logger" using concatenate(
+                   "PARSE-DECLARES :: Found DECLARE "
+                   trim(l-declare-kind(l-num-declares)) " "
+                   trim(l-declare-name(l-num-declares))
+                   " : at: " ls-cur-line-num-disp
+                   " : Number of declares: " ls-num-declares-disp)
+               end-call
+           end-if
+
+           goback.
+
+       end program parse-declares.
