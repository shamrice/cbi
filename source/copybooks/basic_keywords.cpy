@@ -13,6 +13,7 @@
        78  ws-cls                     value "CLS ".
        78  ws-color                   value "COLOR ".
        78  ws-print                   value "PRINT ".
+       78  ws-print-using             value "PRINT USING ".
        78  ws-locate                  value "LOCATE ".       
        78  ws-end                     value "END ".
        78  ws-system                  value "SYSTEM ".
@@ -23,6 +24,8 @@
        78  ws-dim-shared              value "DIM SHARED ".
        78  ws-integer-type            value "AS INTEGER".
        78  ws-string-type             value "AS STRING".
+       78  ws-single-type             value "AS SINGLE".
+       78  ws-double-type             value "AS DOUBLE".
 
        78  ws-input                   value "INPUT ".
 
@@ -48,27 +51,60 @@
        78  ws-goto                    value "GOTO ".
        
 
-      *>   Unused/not yet implemented keywords
        78  ws-if                      value "IF ".
+       78  ws-then                    value "THEN".
        78  ws-elseif                  value "ELSEIF ".
+       78  ws-else                    value "ELSE".
        78  ws-end-if                  value "END IF".
-       
+
        78  ws-select-case             value "SELECT CASE".
        78  ws-case                    value "CASE".
+       78  ws-case-else               value "CASE ELSE".
        78  ws-end-select              value "END SELECT".
 
        78  ws-const                   value "CONST ".
 
        78  ws-on-error                value "ON ERROR".
 
-       78  ws-open                    value "OPEN".
-       78  ws-close                   value "CLOSE".
+       78  ws-open                    value "OPEN ".
+       78  ws-close                   value "CLOSE ".
+       78  ws-input-hash              value "INPUT#".
+       78  ws-eof                     value "EOF(".
 
        78  ws-declare                 value "DECLARE ".
        78  ws-return                  value "RETURN".
-       78  ws-screen                  value "SCREEN".
-       78  ws-width                   value "WIDTH".
+       78  ws-gosub                   value "GOSUB ".
+       78  ws-exit-sub                value "EXIT SUB".
+       78  ws-screen                  value "SCREEN ".
+       78  ws-width                   value "WIDTH ".
        78  ws-line                    value "LINE ".
        78  ws-circle                  value "CIRCLE ".
-       78  ws-sound                   value "SOUND".
-       78  ws-play                    value "PLAY".
+       78  ws-sound                   value "SOUND ".
+       78  ws-play                    value "PLAY ".
+
+       78  ws-chr                     value "CHR$(".
+       78  ws-inkey                   value "INKEY$".
+       78  ws-waitkey                 value "WAITKEY$".
+       78  ws-left                    value "LEFT$(".
+       78  ws-right                   value "RIGHT$(".
+       78  ws-ltrim                   value "LTRIM$(".
+       78  ws-rtrim                   value "RTRIM$(".
+
+       78  ws-and                     value "AND ".
+       78  ws-or                      value "OR ".
+       78  ws-not                     value "NOT ".
+
+       78  ws-chain                   value "CHAIN ".
+       78  ws-command-dollar          value "COMMAND$".
+       78  ws-assert                  value "ASSERT ".
+       78  ws-function                value "FUNCTION ".
+       78  ws-end-function            value "END FUNCTION".
+       78  ws-write-hash              value "WRITE#".
+
+      *>   Unused/not yet implemented keywords
+       78  ws-pset                    value "PSET".
+       78  ws-paint                   value "PAINT".
+       78  ws-put                     value "PUT".
+       78  ws-draw                    value "DRAW".
+       78  ws-defint                  value "DEFINT".
+       78  ws-beep                    value "BEEP".
