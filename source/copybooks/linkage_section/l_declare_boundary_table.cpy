@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-22
+      * Last Modified: 2021-11-22
+      * Purpose: Copybook containing definitions for the table of
+      *          DECLAREd SUB/FUNCTION forward declarations.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  l-declare-boundary-table.
+           05  l-num-declares        pic 9(4) comp.
+           05  l-declare-data        occurs 0 to 1000 times
+                                     depending on l-num-declares
+                                     indexed by l-declare-idx.
+               10  l-declare-kind    pic x(8).
+               10  l-declare-name    pic x(32).
+               10  l-declare-line    pic 9(5).
