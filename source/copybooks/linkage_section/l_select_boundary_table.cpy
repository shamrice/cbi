@@ -8,9 +8,11 @@
       ******************************************************************
        01  l-select-boundary-table.
            05  l-num-selects                  pic 9(4) comp. 
-           05  l-select-data                  occurs 0 to unbounded 
-                                              times depending on 
-                                              l-num-selects.
+           05  l-select-data                  occurs 0 to unbounded
+                                              times depending on
+                                              l-num-selects
+                                              indexed by l-select-idx
+                                                         l-case-idx.
                10  l-select-processed-sw      pic a.
                    88  l-select-processed     value 'Y'.
                    88  l-select-not-processed value 'N'.                   
