@@ -15,4 +15,8 @@
                10  l-sub-end         pic 9(5).  
                10  l-sub-cur-nest    pic 9(4) value 0.
                10  l-sub-last-call   pic 9(5) occurs 1000 times.
-                                     *>idx of last call is cur nest. 
+                                     *>idx of last call is cur nest.
+               10  l-sub-num-params  pic 9(2) comp value 0.
+               10  l-sub-param-name  pic x(32) occurs 20 times.
+                                     *>names of the parameters declared
+                                     *>on the SUB line, in order.
