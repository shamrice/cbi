@@ -8,7 +8,9 @@
        01  l-if-boundary-table.
            05  l-num-ifs                  pic 9(4) comp. 
            05  l-if-data                  occurs 0 to unbounded times
-                                          depending on l-num-ifs.
+                                          depending on l-num-ifs
+                                          indexed by l-if-idx
+                                                     l-elseif-idx.
                10  l-if-processed-sw      pic a.
                    88  l-if-processed     value 'Y'.
                    88  l-if-not-processed value 'N'.
