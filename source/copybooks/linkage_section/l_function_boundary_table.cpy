@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-22
+      * Last Modified: 2021-11-22
+      * Purpose: Copybook containing definitions for function boundry
+      *          table.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  l-function-boundary-table.
+           05  l-num-functions       pic 9(4) comp.
+           05  l-function-data       occurs 0 to 1000 times
+                                     depending on l-num-functions
+                                     indexed by l-function-idx.
+               10  l-function-name   pic x(32).
+               10  l-function-start  pic 9(5).
+               10  l-function-end    pic 9(5).
+               10  l-function-cur-nest pic 9(4) value 0.
+               10  l-function-last-call pic 9(5) occurs 1000 times.
+                                     *>idx of last call is cur nest.
+               10  l-function-dest-var pic x(256) occurs 1000 times.
+                                     *>variable to assign the return
+                                     *>value to when the call at this
+                                     *>nest level returns.
