@@ -6,14 +6,17 @@
       * Tectonics: ./build.sh
       ******************************************************************
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+                   88  l-type-single     value "SINGLE".
+                   88  l-type-double     value "DOUBLE".
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros.   
-                                         
\ No newline at end of file
+                                         pic S9(16) value zeros.
+               10  l-variable-value-dec  redefines l-variable-value
+                                         pic S9(12)v9(6) value zeros.
