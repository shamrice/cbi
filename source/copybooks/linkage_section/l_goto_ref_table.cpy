@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-19
+      * Last Modified: 2021-11-19
+      * Purpose: Copybook containing definitions for the table of
+      *          GOTO/GOSUB label targets referenced in a program, so
+      *          they can be cross referenced against the actual line
+      *          labels found in the file at load time.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  l-goto-ref-table.
+           05  l-num-goto-refs       pic 9(4) comp.
+           05  l-goto-ref-data       occurs 0 to 1000 times
+                                     depending on l-num-goto-refs
+                                     indexed by l-goto-ref-idx.
+               10  l-goto-ref-kind   pic x(5).
+               10  l-goto-ref-name   pic x(32).
+               10  l-goto-ref-line   pic 9(5).
