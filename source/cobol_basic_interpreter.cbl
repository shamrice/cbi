@@ -38,8 +38,8 @@
 
        01  ws-line-idx                pic 9(10) comp value 0.
        01  ws-line-idx-disp           pic 9(10) value 0.
+       01  ws-cur-line-num            pic 9(5) comp value 0.
        
-       01  ws-loop-idx                pic 9(10) comp.
        01  ws-sub-idx                 pic 9(4) comp.
 
        01  ws-source-data-temp        pic x(1024).
@@ -61,9 +61,48 @@
            88  ws-exit-program        value 'Y'.
            88  ws-not-exit-program    value 'N'.
 
+       01  ws-file-found-sw           pic a value 'Y'.
+           88  ws-file-found          value 'Y'.
+           88  ws-file-not-found      value 'N'.
+
+       01  ws-logging-sw              pic a value 'N'.
+           88  ws-enable-logging      value 'Y'.
+           88  ws-disable-logging     value 'N'.
+
+       01  ws-check-program-sw        pic a value 'N'.
+           88  ws-check-program       value 'Y'.
+           88  ws-not-check-program   value 'N'.
+
+       01  ws-list-to-file-name       pic x(1024) value spaces.
+
+       01  ws-command-args-value      pic x(1024) value spaces.
+
+       01  ws-log-level-filter        pic x(5) value spaces.
+
+       01  ws-trace-sw                pic a value 'N'.
+           88  ws-enable-trace        value 'Y'.
+           88  ws-disable-trace       value 'N'.
+
+       01  ws-playback-file-name      pic x(1024) value spaces.
+       01  ws-record-file-name        pic x(1024) value spaces.
+
+       01  ws-xref-sw                 pic a value 'N'.
+           88  ws-show-xref           value 'Y'.
+           88  ws-hide-xref           value 'N'.
+
+       01  ws-program-valid-sw        pic a value 'Y'.
+           88  ws-program-valid       value 'Y'.
+           88  ws-program-not-valid   value 'N'.
+
+       01  ws-chain-name-len          pic 9(4) comp.
+
        01  ws-screen-position.
            05  ws-scr-row             pic 999 value 1.
-           05  ws-scr-col             pic 999 value 1.            
+           05  ws-scr-col             pic 999 value 1.
+
+       01  ws-screen-mode             pic 99 value 0.
+
+       01  ws-console-width           pic 999 value 80.
 
        01  ws-temp-cmd-buffer         pic x(256).
        01  ws-temp-param-buffer       pic x(1024).
@@ -76,40 +115,118 @@
        
        01  ws-assignment-count        pic 9 comp value zero.
 
-       01  ws-conditional-ret-val     pic 9 value 0.   
-       01  ws-allocate-ret-val        pic 9 value 0.  
-       01  ws-keyword-check-ret-val   pic 9 value 0. 
+       01  ws-allocate-ret-val        pic 9 value 0.
+       01  ws-allocate-max-variables  pic 9(5) comp value 20000.
+       01  ws-keyword-check-ret-val   pic 9 value 0.
        
        01  ws-assert-check-val        pic x(1024) value spaces.
 
+       78  ws-max-variables              value 20000.
+
        01  ws-variable-table.
-           05  ws-num-variables           pic 9(4) comp.
-           05  ws-variables               occurs 0 to 1000 times
-                                          depending on ws-num-variables. 
+           05  ws-num-variables           pic 9(5) comp.
+           05  ws-variables               occurs 0 to 20000 times
+                                          depending on ws-num-variables.
                10  ws-variable-type       pic x(8) value spaces.
                    88  ws-type-integer    value "INTEGER".
                    88  ws-type-string     value "STRING".
-               10  ws-variable-name       pic x(16) value spaces.
+               10  ws-variable-name       pic x(256) value spaces.
                10  ws-variable-value      pic x(1024) value spaces.
                10  ws-variable-value-num  redefines ws-variable-value
-                                          pic 9(16) value zeros.    
+                                          pic S9(16) value zeros.
        01  ws-loop-boundary-table.
-           05  ws-num-loops               pic 9(10) comp. 
+           05  ws-num-loops               pic 9(4) comp.
            05  ws-loop-data               occurs 0 to 1000 times
-                                          depending on ws-num-loops.               
-               10  ws-loop-start          pic 9(10). *>TODO Make comp 
-               10  ws-loop-end            pic 9(10).                                      
+                                          depending on ws-num-loops.
+               10  ws-loop-start          pic 9(5). *>TODO Make comp
+               10  ws-loop-end            pic 9(5).
+
+       78  ws-max-sub-nesting             value 1000.
 
        01  ws-sub-boundary-table.
-           05  ws-num-subs                pic 9(10) comp. 
+           05  ws-num-subs                pic 9(4) comp.
            05  ws-sub-data                occurs 0 to 1000 times
-                                          depending on ws-num-subs.    
-               10  ws-sub-name            pic x(32).           
-               10  ws-sub-start           pic 9(10). *>TODO Make comp 
-               10  ws-sub-end             pic 9(10).  
+                                          depending on ws-num-subs.
+               10  ws-sub-name            pic x(32).
+               10  ws-sub-start           pic 9(5). *>TODO Make comp
+               10  ws-sub-end             pic 9(5).
                10  ws-sub-cur-nest        pic 9(4) value 0.
-               10  ws-sub-last-call       pic 9(10) occurs 1000 times.
-                                         *>idx of last call is cur nest.                  
+               10  ws-sub-last-call       pic 9(5) occurs 1000 times.
+                                         *>idx of last call is cur nest.
+               10  ws-sub-num-params      pic 9(4) comp value 0.
+               10  ws-sub-param-name      pic x(32) occurs 20 times.
+                                         *>names of the parameters
+                                         *>declared on the SUB line.
+
+       01  ws-function-idx                pic 9(4) comp.
+
+       01  ws-function-boundary-table.
+           05  ws-num-functions           pic 9(4) comp.
+           05  ws-function-data           occurs 0 to 1000 times
+                                          depending on ws-num-functions.
+               10  ws-function-name       pic x(32).
+               10  ws-function-start      pic 9(5).
+               10  ws-function-end        pic 9(5).
+               10  ws-function-cur-nest   pic 9(4) value 0.
+               10  ws-function-last-call  pic 9(5) occurs 1000 times.
+                                         *>idx of last call is cur nest.
+               10  ws-function-dest-var   pic x(256) occurs 1000 times.
+                                         *>variable to receive the
+                                         *>return value at this nest.
+
+       01  ws-temp-function-name          pic x(32).
+       01  ws-temp-function-dest-var      pic x(256).
+       01  ws-temp-function-assign-str    pic x(1024).
+       01  ws-function-assignment-count   pic 9(4) comp value 0.
+
+       01  ws-if-boundary-table.
+           05  ws-num-ifs                 pic 9(4) comp.
+           05  ws-if-data                 occurs 0 to 1000 times
+                                          depending on ws-num-ifs
+                                          indexed by ws-if-idx
+                                                     ws-elseif-idx.
+               10  ws-if-processed-sw     pic a.
+                   88  ws-if-processed    value 'Y'.
+                   88  ws-if-not-processed value 'N'.
+               10  ws-if-start            pic 9(5).
+               10  ws-num-elseifs         pic 99 comp.
+               10  ws-elseif-start        pic 9(5) occurs 99 times.
+               10  ws-else-start          pic 9(5).
+               10  ws-if-end              pic 9(5).
+
+       01  ws-select-boundary-table.
+           05  ws-num-selects             pic 9(4) comp.
+           05  ws-select-data             occurs 0 to 1000 times
+                                          depending on ws-num-selects
+                                          indexed by ws-select-idx
+                                                     ws-case-idx.
+               10  ws-select-processed-sw pic a.
+                   88  ws-select-processed value 'Y'.
+                   88  ws-select-not-processed value 'N'.
+               10  ws-select-start        pic 9(5).
+               10  ws-select-check-val    pic x(1024).
+               10  ws-num-cases           pic 99 comp.
+               10  ws-case-start          pic 9(5) occurs 99 times.
+               10  ws-select-end          pic 9(5).
+
+       01  ws-line-label-boundary-table.
+           05  ws-num-line-labels         pic 9(4) comp.
+           05  ws-line-label-data         occurs 0 to 1000 times
+                                  depending on ws-num-line-labels
+                                  indexed by ws-label-idx.
+               10  ws-label-name          pic x(32).
+               10  ws-label-start         pic 9(5).
+               10  ws-label-end           pic 9(5).
+               10  ws-label-last-call     pic 9(5).
+
+       01  ws-declare-boundary-table.
+           05  ws-num-declares            pic 9(4) comp.
+           05  ws-declare-data            occurs 0 to 1000 times
+                                  depending on ws-num-declares
+                                  indexed by ws-declare-idx.
+               10  ws-declare-kind        pic x(8).
+               10  ws-declare-name        pic x(32).
+               10  ws-declare-line        pic 9(5).
 
        01  ws-text-colors.
            05  ws-text-fg-color           pic 99 value 7.
@@ -120,6 +237,45 @@
 
        01  ws-command-line-args           pic x(2048).
 
+       78  ws-max-call-params             value 20.
+
+       01  ws-temp-call-statement         pic x(1024).
+       01  ws-temp-call-arg-str           pic x(1024).
+       01  ws-call-paren-idx              pic 9(4) comp value 0.
+       01  ws-call-arg-str-len            pic 9(4) comp value 0.
+       01  ws-temp-char-idx               pic 9(4) comp value 0.
+
+       01  ws-call-arg-table              pic x(256)
+                                          occurs 20 times.
+       01  ws-call-param-idx              pic 9(4) comp value 0.
+       01  ws-call-arg-token              pic x(256).
+       01  ws-call-quote-end-idx          pic 9(4) comp value 0.
+       01  ws-call-resolved-value         pic x(1024).
+       01  ws-call-resolved-is-string-sw  pic a value 'N'.
+           88  ws-call-resolved-is-string value 'Y'.
+           88  ws-call-resolved-is-number value 'N'.
+
+      *>   Arguments are resolved (read) against the caller's own
+      *>   scope before "enter-sub-scope" switches to the callee's new
+      *>   scope, then written (assign-var'd) into the callee's
+      *>   parameter names afterward -- stashed here in between so a
+      *>   variable local to the caller (e.g. passed on through a
+      *>   second-level CALL) is still visible when it's read.
+       01  ws-call-resolved-table         pic x(1024)
+                                          occurs 20 times.
+       01  ws-call-resolved-is-str-table  pic a
+                                          occurs 20 times.
+       01  ws-call-num-args               pic 9(4) comp value 0.
+
+       01  ws-assert-condition            pic x(1024).
+       01  ws-assert-result               pic 9 value 0.
+           88  ws-assert-false             value 0.
+           88  ws-assert-true              value 1.
+
+
+       local-storage section.
+
+       copy "copybooks/local_storage/ls_variable.cpy".
 
        procedure division.
        set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
@@ -131,31 +287,89 @@
            display "CBI - COBOL BASIC Interpreter"
            display "-----------------------------"
            display " By: Erik Eriksen"
+           display "Ver: 1.0.0"
            display "Url: https://github.com/shamrice/cbi"
            display space 
 
            accept ws-command-line-args from command-line
-           call "command-line-parser" using 
+           call "command-line-parser" using
                ws-command-line-args
                ws-input-source-file-name
                ws-list-program-sw
-               ws-run-program-sw               
-           end-call 
-           
-           call "load-program" using 
-               ws-input-source-file-name 
+               ws-run-program-sw
+               ws-logging-sw
+               ws-check-program-sw
+               ws-list-to-file-name
+               ws-command-args-value
+               ws-log-level-filter
+               ws-trace-sw
+               ws-playback-file-name
+               ws-record-file-name
+               ws-xref-sw
+           end-call
+
+           if ws-enable-logging then
+               call "enable-logger" using ws-log-level-filter
+               end-call
+           end-if
+
+           perform seed-command-dollar-variable
+
+           call "load-program" using
+               ws-input-source-file-name
                ws-source-data-table
                ws-loop-boundary-table
                ws-sub-boundary-table
+               ws-function-boundary-table
+               ws-if-boundary-table
+               ws-select-boundary-table
+               ws-line-label-boundary-table
+               ws-declare-boundary-table
                ws-list-program-sw
-           end-call 
-         
-           if not ws-run-program then               
-               stop run 
-           end-if                  
+               ws-file-found-sw
+               ws-check-program-sw
+               ws-list-to-file-name
+               ws-xref-sw
+               ws-program-valid-sw
+           end-call
+
+           if ws-file-not-found then
+               display spaces
+               display
+                   "ERROR: File not found: "
+                   trim(ws-input-source-file-name)
+               end-display
+               perform exit-program
+           end-if
+
+           if ws-program-not-valid then
+               display spaces
+               display
+                   "ERROR: Program failed load-time validation. "
+                   "See errors above."
+               end-display
+               perform exit-program
+           end-if
+
+           if ws-check-program then
+               perform exit-program
+           end-if
+
+           if not ws-run-program then
+               perform exit-program
+           end-if
 
            perform parse-and-run-program
 
+           perform exit-program.
+
+
+       exit-program.
+
+           if ws-enable-logging then
+               call "disable-logger" end-call
+           end-if
+
            stop run.
 
        parse-and-run-program.
@@ -172,10 +386,17 @@
                move zero to ws-assignment-count       
 
                move ws-line-idx to ws-line-idx-disp
-               call "logger" using concatenate( 
-                   "LINE " ws-line-idx-disp " :: " 
-                   trim(ws-source-data-read(ws-line-idx)))                   
-               end-call 
+               call "logger" using concatenate(
+                   "LINE " ws-line-idx-disp " :: "
+                   trim(ws-source-data-read(ws-line-idx)))
+               end-call
+
+               if ws-enable-trace then
+                   display concatenate(
+                       "LINE " ws-line-idx-disp " :: "
+                       trim(ws-source-data-read(ws-line-idx)))
+                   end-display
+               end-if
 
                if trim(
                ws-source-data-read(ws-line-idx)(1:1)) = ws-comment-tic
@@ -211,14 +432,51 @@
                    exit paragraph 
            
 
-               when upper-case(ws-source-data-read(ws-line-idx)) 
-                   = ws-cls 
+               when upper-case(ws-source-data-read(ws-line-idx))
+                   = ws-cls
+
+                   call "clear-screen" using
+                       ws-screen-mode
+                       ws-screen-position
+                       ws-text-colors
+                       ws-variable-table
+                       ws-console-width
+                   end-call
+
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)
+                   (1:length(ws-screen)))
+                   = ws-screen
+
+                   call "set-screen-mode" using
+                       ws-source-data-read(ws-line-idx)
+                       ws-variable-table
+                       ws-screen-mode
+                   end-call
+
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)(1:length(ws-line)))
+                   = ws-line
+
+                   call "line-draw" using
+                       ws-source-data-read(ws-line-idx)
+                       ws-text-colors
+                   end-call
+
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)
+                   (1:length(ws-width)))
+                   = ws-width
+
+                   call "set-console-width" using
+                       ws-source-data-read(ws-line-idx)
+                       ws-variable-table
+                       ws-console-width
+                   end-call
 
-                   display space blank screen 
-                   move 1 to ws-scr-col
-                   move 1 to ws-scr-row 
-                   call "logger" using "CLS"
-               
 
                when upper-case(
                    ws-source-data-read(ws-line-idx)(1:length(ws-sleep))) 
@@ -233,10 +491,13 @@
                    ws-source-data-read(ws-line-idx)(1:length(ws-color))) 
                    = ws-color
            
-                   call "set-cursor-color" using 
+                   call "set-cursor-color" using
                        ws-source-data-read(ws-line-idx)
                        ws-text-colors
-                   end-call 
+                       ws-variable-table
+                       ws-screen-mode
+                       ws-console-width
+                   end-call
                
 
                when upper-case( 
@@ -253,54 +514,189 @@
                    ws-source-data-read(ws-line-idx)(1:length(ws-print))) 
                    = ws-print
            
-                   call "print-text" using 
+                   call "print-text" using
                        ws-source-data-read(ws-line-idx)
                        ws-screen-position
                        ws-text-colors
-                       ws-variable-table
-                   end-call 
+                       ws-console-width
+                   end-call
            
                when upper-case(
                    ws-source-data-read(ws-line-idx)(1:length(ws-input))) 
                    = ws-input
            
-                   call "input-cmd" using 
+                   call "input-cmd" using
                        ws-source-data-read(ws-line-idx)
                        ws-screen-position
                        ws-text-colors
-                       ws-variable-table 
-                   end-call 
+                       ws-variable-table
+                       ws-console-width
+                       ws-playback-file-name
+                       ws-record-file-name
+                   end-call
 
                when upper-case(
-                   ws-source-data-read(ws-line-idx)(1:length(ws-dim))) 
+                   ws-source-data-read(ws-line-idx)(1:length(ws-dim)))
                    = ws-dim
-           
-                   call "allocate-var" using 
+
+                   call "allocate-var" using
                        ws-source-data-read(ws-line-idx)
-                       ws-variable-table 
+                       ws-variable-table
+                       ws-allocate-max-variables
                        ws-allocate-ret-val
-                   end-call 
+                   end-call
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)(1:length(ws-open)))
+                   = ws-open
+
+                   call "open-cmd" using
+                       ws-source-data-read(ws-line-idx)
+                   end-call
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)(1:length(ws-close)))
+                   = ws-close
+
+                   call "close-cmd" using
+                       ws-source-data-read(ws-line-idx)
+                   end-call
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)
+                   (1:length(ws-input-hash))) = ws-input-hash
+
+                   call "input-hash-cmd" using
+                       ws-source-data-read(ws-line-idx)
+                       ws-variable-table
+                   end-call
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)
+                   (1:length(ws-write-hash))) = ws-write-hash
+
+                   call "write-hash-cmd" using
+                       ws-source-data-read(ws-line-idx)
+                   end-call
 
                when upper-case(
                    ws-source-data-read(ws-line-idx)(1:length(ws-call)))
-                   = ws-call 
+                   = ws-call
                        perform handle-call
-                   
 
-           end-evaluate 
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)(1:length(ws-chain)))
+                   = ws-chain
+
+                   perform handle-chain
+                   exit paragraph
+
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)(1:length(ws-sound)))
+                   = ws-sound
+                   or upper-case(
+                   ws-source-data-read(ws-line-idx)(1:length(ws-play)))
+                   = ws-play
+
+                   call "sound-cmd" using
+                       ws-source-data-read(ws-line-idx)
+                   end-call
 
+               when upper-case(
+                   ws-source-data-read(ws-line-idx)
+                   (1:length(ws-assert))) = ws-assert
+
+                   perform handle-assert
+
+           end-evaluate
+
+           perform check-and-handle-function-call
            perform check-assign-value-to-variable
-           perform check-and-handle-loop-end           
-           perform check-and-handle-loop-start
-           perform check-and-handle-sub-start 
-           perform check-and-handle-sub-end
+           perform check-and-handle-loop
+           perform check-and-handle-sub
+           perform check-and-handle-function-start
+           perform check-and-handle-function-end
+           perform check-and-handle-if
+           perform check-and-handle-select
+           perform check-and-handle-gosub-goto
 
            exit paragraph.
 
 
 
 
-       check-assign-value-to-variable.           
+      *> TODO : Move to own sub program along with ELSEIF/ELSE/END IF.
+       check-and-handle-if.
+
+      *> Make sure there's ifs declared before checking.
+           if ws-num-ifs = 0 then
+               exit paragraph
+           end-if
+
+           move ws-line-idx to ws-cur-line-num
+
+           call "if-handler" using
+               ws-source-data-read(ws-line-idx)
+               ws-cur-line-num
+               ws-if-boundary-table
+           end-call
+
+           move ws-cur-line-num to ws-line-idx
+
+           exit paragraph.
+
+
+      *> TODO : Move to own sub program along with CASE/CASE ELSE/END SELECT.
+       check-and-handle-select.
+
+      *> Make sure there's selects declared before checking.
+           if ws-num-selects = 0 then
+               exit paragraph
+           end-if
+
+           move ws-line-idx to ws-cur-line-num
+
+           call "select-handler" using
+               ws-source-data-read(ws-line-idx)
+               ws-cur-line-num
+               ws-select-boundary-table
+           end-call
+
+           move ws-cur-line-num to ws-line-idx
+
+           exit paragraph.
+
+
+      *> TODO : Move to own sub program along with RETURN.
+       check-and-handle-gosub-goto.
+
+      *> Make sure there's labels declared before checking.
+           if ws-num-line-labels = 0 then
+               exit paragraph
+           end-if
+
+           move ws-line-idx to ws-cur-line-num
+
+           call "gosub-goto-cmd" using
+               ws-source-data-read(ws-line-idx)
+               ws-cur-line-num
+               ws-line-label-boundary-table
+           end-call
+
+           call "gosub-return-handler" using
+               ws-source-data-read(ws-line-idx)
+               ws-cur-line-num
+               ws-line-label-boundary-table
+           end-call
+
+           move ws-cur-line-num to ws-line-idx
+
+           exit paragraph.
+
+
+
+
+       check-assign-value-to-variable.
 
            unstring trim(ws-source-data-read(ws-line-idx))
                delimited by space 
@@ -331,128 +727,91 @@
            exit paragraph.
 
 
-      *> TODO : MOVE TO OWN SUB PROGRAM WITH END!
-       check-and-handle-loop-start.
+       check-and-handle-loop.
 
-      *> Make sure there's loops and that the current line is a loop start
-           if ws-num-loops = 0 then 
+      *> Make sure there's loops declared before checking.
+           if ws-num-loops = 0 then
                exit paragraph
-           end-if 
-           
-           if upper-case(
-               ws-source-data-read(ws-line-idx)(1:length(ws-while))) 
-               = ws-while  
-           then
-               *> TODO : move to sub program.
-               call "logger" using "processing WHILE loop start"
-               
-      *>       Check to see if condition is valid before continuing.
-               call "conditional-processor" using 
-                   ws-source-data-read(ws-line-idx)(length(ws-while):)
-                   ws-variable-table
-                   ws-conditional-ret-val
-               end-call 
-               
-               call "logger" using ws-conditional-ret-val
+           end-if
 
-      *>       Reset line ot end if conditional statement check fails.
-               if ws-conditional-ret-val = 0 then                    
-                   call "logger" using "WHILE :: VALUE FALSE!"
-      
-           *>     Find matching loop exit line and redirect there.
-                   perform varying ws-loop-idx from 1 by 1
-                   until ws-loop-idx > ws-num-loops 
-
-                       if ws-loop-start(ws-loop-idx) = ws-line-idx then 
-                           
-                           move ws-loop-end(ws-loop-idx) to ws-line-idx
-                           exit perform 
-                       end-if 
-                   end-perform
-               end-if 
+           move ws-line-idx to ws-cur-line-num
 
-           end-if
+           call "loop-handler" using
+               ws-source-data-read(ws-line-idx)
+               ws-cur-line-num
+               ws-loop-boundary-table
+           end-call
 
+           move ws-cur-line-num to ws-line-idx
 
            exit paragraph.
 
 
-      *> TODO : MOVE TO OWN SUB PROGRAM WITH START!
-       check-and-handle-loop-end.
 
-      *> Make sure there's loops and that the current line is a loop exit
-           if ws-num-loops = 0 then 
-               exit paragraph
-           end-if 
-           
-           if upper-case(
-               ws-source-data-read(ws-line-idx)(1:length(ws-wend))) 
-               not = ws-wend 
-           then
+      *> TODO : Move to own sub program for handle in general of subs.
+      *> Delegates SUB/END SUB/EXIT SUB handling to sub-handler.cbl,
+      *> mirroring how check-and-handle-if delegates to if-handler.
+       check-and-handle-sub.
+
+      *> Make sure there's subs
+           if ws-num-subs = 0 then
                exit paragraph
-           end-if 
+           end-if
 
-      *> Iterate through loop table and find start position of current
-      *> loop's end.
-           perform varying ws-loop-idx from 1 by 1
-           until ws-loop-idx > ws-num-loops 
-               
-               if ws-loop-end(ws-loop-idx) = ws-line-idx then 
-      *> -1 because app line counter will auto increment in main parse loop                   
-                   compute ws-line-idx = ws-loop-start(ws-loop-idx) - 1
+           move ws-line-idx to ws-cur-line-num
 
-                   move ws-line-idx to ws-line-idx-disp
-                   call "logger" using concatenate(
-                       "PARSE :: found loop end, redirecting to top of "
-                       "the loop at line: " ws-line-idx-disp)
-                   end-call 
-                   exit perform 
-               end-if 
+           call "sub-handler" using
+               ws-source-data-read(ws-line-idx)
+               ws-cur-line-num
+               ws-sub-boundary-table
+           end-call
 
-           end-perform 
+           move ws-cur-line-num to ws-line-idx
 
            exit paragraph.
 
 
+      *> TODO : Move to own sub program for handle in general of
+      *> functions.
+       check-and-handle-function-start.
 
-      *> TODO : Move to own sub program for handle in general of subs.
-       check-and-handle-sub-start.
-
-      *> Make sure there's subs 
-           if ws-num-subs = 0 then 
+      *> Make sure there's functions declared.
+           if ws-num-functions = 0 then
                exit paragraph
-           end-if 
-           
+           end-if
+
            if upper-case(
-               ws-source-data-read(ws-line-idx)(1:length(ws-sub))) 
-               = ws-sub  
+               ws-source-data-read(ws-line-idx)(1:length(ws-function)))
+               = ws-function
            then
-               *> TODO : move to sub program.
-               call "logger" using "processing SUB start"
-               
-               perform varying ws-sub-idx from 1 by 1
-               until ws-sub-idx > ws-num-subs 
-                   if ws-sub-start(ws-sub-idx) = ws-line-idx then 
+               call "logger" using "processing FUNCTION start"
+
+               perform varying ws-function-idx from 1 by 1
+               until ws-function-idx > ws-num-functions
+                   if ws-function-start(ws-function-idx) = ws-line-idx
+                   then
 
-                       if ws-sub-cur-nest(ws-sub-idx) = 0 then 
+                       if ws-function-cur-nest(ws-function-idx) = 0
+                       then
                            move ws-line-idx to ws-line-idx-disp
                            call "logger" using concatenate(
-                               "PARSE :: SUBROUTINE start on line " 
+                               "PARSE :: FUNCTION start on line "
                                ws-line-idx-disp
                                " has not been invoked yet. Skipping "
-                               " to END SUB at line "
-                               ws-sub-end(ws-sub-idx)) 
-                           end-call 
+                               " to END FUNCTION at line "
+                               ws-function-end(ws-function-idx))
+                           end-call
 
-                       *> -1 because program counter will add line at next loop
+                       *> -1 because program counter will add line at
+                       *> next loop
                            compute ws-line-idx =
-                                ws-sub-end(ws-sub-idx) - 1    
-                           end-compute 
-                           
-                           exit perform                        
-                       end-if 
+                                ws-function-end(ws-function-idx) - 1
+                           end-compute
 
-               end-perform        
+                           exit perform
+                       end-if
+
+               end-perform
 
            end-if
 
@@ -460,56 +819,205 @@
 
 
       *> TODO : MOVE TO OWN SUB PROGRAM WITH START!
-       check-and-handle-sub-end.
-      *> Make sure there's subs and that the current line is a sub exit
-           if ws-num-subs = 0 then 
+       check-and-handle-function-end.
+      *> Make sure there's functions and that the current line is a
+      *> function exit.
+           if ws-num-functions = 0 then
                exit paragraph
-           end-if 
-           
+           end-if
+
            if upper-case(
-               ws-source-data-read(ws-line-idx)(1:length(ws-end-sub))) 
-               not = ws-end-sub 
-           then               
+               ws-source-data-read(ws-line-idx)
+               (1:length(ws-end-function))) not = ws-end-function
+           then
                exit paragraph
-           end-if 
+           end-if
+
+      *>   Iterate through function table and find last called line of
+      *>   function and subtract the nest index by 1.
+           perform varying ws-function-idx from 1 by 1
+           until ws-function-idx > ws-num-functions
+
+               if ws-function-end(ws-function-idx) = ws-line-idx then
+
+                   if ws-function-cur-nest(ws-function-idx) > 0 then
+
+                  *>   Propagate the function's return value (the
+                  *>   variable whose name matches the function name,
+                  *>   set via an ordinary assignment inside the
+                  *>   function body) to the caller's destination
+                  *>   variable.
+                       move spaces to ws-temp-function-assign-str
+                       string
+                           trim(ws-function-dest-var(
+                               ws-function-idx,
+                               ws-function-cur-nest(ws-function-idx)))
+                           " = "
+                           trim(ws-function-name(ws-function-idx))
+                           delimited by size
+                           into ws-temp-function-assign-str
+                       end-string
+
+                       call "assign-var" using
+                           ws-temp-function-assign-str
+                           ws-variable-table
+                       end-call
+
+                       move ws-function-last-call(
+                           ws-function-idx,
+                           ws-function-cur-nest(ws-function-idx))
+                           to ws-line-idx
+
+                       subtract 1 from
+                           ws-function-cur-nest(ws-function-idx)
 
-      *>   Iterate through loop table and find last called line of
-      *>   sub and subtract the nest index by 1.
-           perform varying ws-sub-idx from 1 by 1
-           until ws-sub-idx > ws-num-subs 
-               
-               if ws-sub-end(ws-sub-idx) = ws-line-idx then 
-                   
-                   
-                   if ws-sub-cur-nest(ws-sub-idx) > 0 then 
-                       move ws-sub-last-call(
-                           ws-sub-idx, ws-sub-cur-nest(ws-sub-idx))
-                           to ws-line-idx 
-
-                       subtract 1 from ws-sub-cur-nest(ws-sub-idx) 
-                       
                        move ws-line-idx to ws-line-idx-disp
                        call "logger" using concatenate(
-                           "PARSE :: found END SUB. Redirecting to last"
-                           " line to call sub: " ws-line-idx-disp)
-                       end-call 
-                   else 
+                           "PARSE :: found END FUNCTION. Redirecting"
+                           " to last line to call function: "
+                           ws-line-idx-disp)
+                       end-call
+                   else
                        call "logger" using concatenate(
-                           "PARSE :: found END SUB. Current SUB was not"
-                           " invoked, so ignoring and moving to next "
-                           " line in the program.")
-                       end-call                    
-                   end-if                    
-                   
-                   exit perform 
-               end-if 
+                           "PARSE :: found END FUNCTION. Current "
+                           "FUNCTION was not invoked, so ignoring and"
+                           " moving to next line in the program.")
+                       end-call
+                   end-if
 
-           end-perform 
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+      *> TODO : Move to own sub program for handle in general of
+      *> functions.
+       check-and-handle-function-call.
+
+      *> Make sure there's functions declared before checking.
+           if ws-num-functions = 0 then
+               exit paragraph
+           end-if
+
+           move 0 to ws-function-assignment-count
+           inspect ws-source-data-read(ws-line-idx)
+               tallying ws-function-assignment-count for all "="
+
+           if ws-function-assignment-count not = 1 then
+               exit paragraph
+           end-if
+
+           unstring ws-source-data-read(ws-line-idx)
+               delimited by "="
+               into ws-temp-function-dest-var
+                    ws-temp-function-name
+           end-unstring
+
+           move trim(upper-case(ws-temp-function-name))
+               to ws-temp-function-name
+
+      *>   Allow "VAR = MYFUNC()" as well as "VAR = MYFUNC" -- no
+      *>   parameters are supported yet, so any parens are purely
+      *>   decorative and stripped here.
+           inspect ws-temp-function-name
+               replacing all "(" by spaces
+                         all ")" by spaces
+
+           move trim(ws-temp-function-name) to ws-temp-function-name
+
+           perform varying ws-function-idx from 1 by 1
+           until ws-function-idx > ws-num-functions
+
+               if ws-function-name(ws-function-idx)
+                   = ws-temp-function-name
+               then
+                   if ws-function-cur-nest(ws-function-idx)
+                       >= ws-max-sub-nesting
+                   then
+                       call "logger-leveled" using "ERROR" concatenate(
+                           "CHECK-AND-HANDLE-FUNCTION-CALL :: ERROR : "
+                           "Max FUNCTION recursion depth exceeded ("
+                           ws-max-sub-nesting ") for function: "
+                           trim(ws-temp-function-name)
+                           ". Halting program.")
+                       end-call
+                       display concatenate(
+                           "ERROR: Max FUNCTION recursion depth "
+                           "exceeded (" ws-max-sub-nesting
+                           ") for function: "
+                           trim(ws-temp-function-name))
+                       end-display
+                       set ws-exit-program to true
+                       exit perform
+                   end-if
+
+                   add 1 to ws-function-cur-nest(ws-function-idx)
+
+                   move ws-line-idx
+                       to ws-function-last-call(
+                           ws-function-idx,
+                           ws-function-cur-nest(ws-function-idx))
+
+                   move trim(upper-case(ws-temp-function-dest-var))
+                       to ws-function-dest-var(
+                           ws-function-idx,
+                           ws-function-cur-nest(ws-function-idx))
+
+                   move ws-function-start(ws-function-idx)
+                       to ws-line-idx
+
+                   move ws-line-idx to ws-line-idx-disp
+                   call "logger" using concatenate(
+                       "CHECK-AND-HANDLE-FUNCTION-CALL :: found "
+                       "function: " trim(ws-temp-function-name)
+                       " : moving line idx to: " ws-line-idx-disp)
+                   end-call
+
+                   exit perform
+               end-if
+
+           end-perform
 
            exit paragraph.
 
 
       *> TODO : MOVE TO OWN SUB PROGRAM!
+      *> Evaluates the condition following ASSERT using the existing
+      *> conditional-statement-handler (so AND/OR/parens and all of
+      *> its comparisons work exactly as they do in IF). When the
+      *> condition is false, halts the run with a clear message
+      *> instead of letting the script continue on and fail
+      *> confusingly deep into a report.
+       handle-assert.
+
+           move trim(
+               ws-source-data-read(ws-line-idx)(length(ws-assert):))
+               to ws-assert-condition
+
+           call "conditional-statement-handler" using
+               ws-assert-condition
+               ws-assert-result
+           end-call
+
+           if ws-assert-false then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "HANDLE-ASSERT :: ERROR : ASSERT failed at line "
+                   ws-line-idx ": " trim(ws-assert-condition))
+               end-call
+               display spaces
+               display
+                   "ASSERT FAILED at line " ws-line-idx ": "
+                   trim(ws-assert-condition)
+               end-display
+               set ws-exit-program to true
+           end-if
+
+           exit paragraph.
+
+
        handle-call.
 
            call "logger" using "ENTER CALL HANDLER"
@@ -523,20 +1031,87 @@
 
            move trim(upper-case(
                ws-source-data-read(ws-line-idx)(length(ws-call):)))
-                to ws-temp-sub-name
+                to ws-temp-call-statement
+
+           move spaces to ws-temp-sub-name
+           move spaces to ws-temp-call-arg-str
+
+      *>   CALL may optionally pass arguments in parens, e.g.
+      *>   "CALL PRINTLABEL(NAME$, AMOUNT)" -- split the bare sub name
+      *>   from the parenthesized, comma-delimited argument list.
+           move 0 to ws-call-paren-idx
+           perform varying ws-temp-char-idx from 1 by 1
+           until ws-temp-char-idx > length(ws-temp-call-statement)
+               if ws-temp-call-statement(ws-temp-char-idx:1) = "("
+               then
+                   move ws-temp-char-idx to ws-call-paren-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-call-paren-idx > 0 then
+               move ws-temp-call-statement(1:ws-call-paren-idx - 1)
+                   to ws-temp-sub-name
+               move trim(ws-temp-sub-name) to ws-temp-sub-name
+
+               move ws-temp-call-statement(ws-call-paren-idx + 1:)
+                   to ws-temp-call-arg-str
+               move trim(ws-temp-call-arg-str) to ws-temp-call-arg-str
+
+               compute ws-call-arg-str-len =
+                   length(trim(ws-temp-call-arg-str))
+               if ws-call-arg-str-len > 0
+                   and ws-temp-call-arg-str(ws-call-arg-str-len:1) = ")"
+               then
+                   move ws-temp-call-arg-str(1:ws-call-arg-str-len - 1)
+                       to ws-temp-call-arg-str
+               end-if
+           else
+               move ws-temp-call-statement to ws-temp-sub-name
+           end-if
 
            call "logger" using ws-temp-sub-name
 
-           perform varying ws-sub-idx from 1 by 1 
-           until ws-sub-idx > ws-num-subs 
-               
-               if ws-sub-name(ws-sub-idx) = ws-temp-sub-name then 
+           perform varying ws-sub-idx from 1 by 1
+           until ws-sub-idx > ws-num-subs
+
+               if ws-sub-name(ws-sub-idx) = ws-temp-sub-name then
+
+                   if ws-sub-cur-nest(ws-sub-idx) >= ws-max-sub-nesting
+                   then
+                       call "logger-leveled" using "ERROR" concatenate(
+                           "HANDLE-CALL :: ERROR : Max SUB recursion "
+                           "depth exceeded (" ws-max-sub-nesting
+                           ") for sub: " trim(ws-temp-sub-name)
+                           ". Halting program.")
+                       end-call
+                       display concatenate(
+                           "ERROR: Max SUB recursion depth exceeded ("
+                           ws-max-sub-nesting ") for sub: "
+                           trim(ws-temp-sub-name))
+                       end-display
+                       set ws-exit-program to true
+                       exit perform
+                   end-if
+
+      *>           Resolve arguments against the caller's own scope,
+      *>           then switch to the callee's new scope, then write
+      *>           the resolved values into the callee's parameter
+      *>           names -- in that order, regardless of whether this
+      *>           SUB happens to take any parameters, so a SUB's local
+      *>           variables always get their own scope level whether
+      *>           or not it takes any parameters.
+                   perform resolve-call-arguments
+
+                   call "enter-sub-scope" end-call
+
+                   perform write-call-arguments
 
                *> Add to nest idx (invoke count) and keep track of this
                *> as source called line. Then redirect processing to sub
                    add 1 to ws-sub-cur-nest(ws-sub-idx)
-                   
-                   move ws-line-idx 
+
+                   move ws-line-idx
                    to ws-sub-last-call(
                        ws-sub-idx, 
                        ws-sub-cur-nest(ws-sub-idx))
@@ -552,8 +1127,304 @@
                    exit perform 
                end-if 
 
-           end-perform 
-           
+           end-perform
+
+
+           exit paragraph.
+
+
+      *> Resolves each comma-delimited argument in ws-temp-call-arg-str
+      *> (a quoted literal, a declared variable, or a bare literal)
+      *> against the caller's own (still-active) scope, stashing the
+      *> resolved values for write-call-arguments to assign into the
+      *> callee's parameter names once its new scope has been entered.
+       resolve-call-arguments.
+
+           move 0 to ws-call-num-args
+
+           if ws-sub-num-params(ws-sub-idx) = 0 then
+               exit paragraph
+           end-if
+
+           if ws-temp-call-arg-str = spaces then
+               exit paragraph
+           end-if
+
+           move spaces to ws-call-arg-table(1)
+           move spaces to ws-call-arg-table(2)
+           move spaces to ws-call-arg-table(3)
+           move spaces to ws-call-arg-table(4)
+           move spaces to ws-call-arg-table(5)
+           move spaces to ws-call-arg-table(6)
+           move spaces to ws-call-arg-table(7)
+           move spaces to ws-call-arg-table(8)
+           move spaces to ws-call-arg-table(9)
+           move spaces to ws-call-arg-table(10)
+           move spaces to ws-call-arg-table(11)
+           move spaces to ws-call-arg-table(12)
+           move spaces to ws-call-arg-table(13)
+           move spaces to ws-call-arg-table(14)
+           move spaces to ws-call-arg-table(15)
+           move spaces to ws-call-arg-table(16)
+           move spaces to ws-call-arg-table(17)
+           move spaces to ws-call-arg-table(18)
+           move spaces to ws-call-arg-table(19)
+           move spaces to ws-call-arg-table(20)
+
+           unstring ws-temp-call-arg-str delimited by ","
+               into
+                   ws-call-arg-table(1)
+                   ws-call-arg-table(2)
+                   ws-call-arg-table(3)
+                   ws-call-arg-table(4)
+                   ws-call-arg-table(5)
+                   ws-call-arg-table(6)
+                   ws-call-arg-table(7)
+                   ws-call-arg-table(8)
+                   ws-call-arg-table(9)
+                   ws-call-arg-table(10)
+                   ws-call-arg-table(11)
+                   ws-call-arg-table(12)
+                   ws-call-arg-table(13)
+                   ws-call-arg-table(14)
+                   ws-call-arg-table(15)
+                   ws-call-arg-table(16)
+                   ws-call-arg-table(17)
+                   ws-call-arg-table(18)
+                   ws-call-arg-table(19)
+                   ws-call-arg-table(20)
+           end-unstring
+
+      *>   Resolve every argument (quoted literal, declared
+      *>   variable, or bare literal) while the caller's own scope is
+      *>   still active -- a variable named here may be local to the
+      *>   caller (e.g. this SUB's own parameter, being passed on to
+      *>   a nested CALL) and would no longer be visible once
+      *>   enter-sub-scope switches to the callee's scope below.
+           perform varying ws-call-param-idx from 1 by 1
+           until ws-call-param-idx > ws-sub-num-params(ws-sub-idx)
+               or ws-call-param-idx > ws-max-call-params
+
+               move trim(ws-call-arg-table(ws-call-param-idx))
+                   to ws-call-arg-token
+
+               if ws-call-arg-token = spaces then
+                   exit perform
+               end-if
+
+               set ws-call-resolved-is-number to true
+
+      *>       Quoted literal -- take the text between the quotes
+      *>       verbatim (same idiom used by write-hash-cmd).
+               if ws-call-arg-token(1:1) = '"' then
+                   set ws-call-resolved-is-string to true
+                   move 0 to ws-call-quote-end-idx
+                   perform varying ws-temp-char-idx from 2 by 1
+                   until ws-temp-char-idx > length(ws-call-arg-token)
+                       if ws-call-arg-token(ws-temp-char-idx:1) = '"'
+                       then
+                           move ws-temp-char-idx
+                               to ws-call-quote-end-idx
+                           exit perform
+                       end-if
+                   end-perform
+
+                   if ws-call-quote-end-idx = 0 then
+                       move ws-call-arg-token(2:)
+                           to ws-call-resolved-value
+                   else
+                       move ws-call-arg-token(
+                           2:ws-call-quote-end-idx - 2)
+                           to ws-call-resolved-value
+                   end-if
+               else
+      *>           Not a quoted literal -- try it as a declared
+      *>           variable, falling back to the raw text verbatim
+      *>           (e.g. a bare numeric literal) otherwise.
+                   move upper-case(ws-call-arg-token)
+                       to ls-variable-name
+                   call "get-variable" using
+                       ls-variable
+                       ls-get-variable-return-code
+                   end-call
+
+                   if ls-get-variable-return-code > 0 then
+                       if ls-type-integer then
+                           set ws-call-resolved-is-number to true
+                           move ls-variable-value-num
+                               to ws-call-resolved-value
+                       else
+                           set ws-call-resolved-is-string to true
+                           move ls-variable-value
+                               to ws-call-resolved-value
+                       end-if
+                   else
+                       move ws-call-arg-token to ws-call-resolved-value
+                   end-if
+               end-if
+
+               move ws-call-resolved-value
+                   to ws-call-resolved-table(ws-call-param-idx)
+               move ws-call-resolved-is-string-sw
+                   to ws-call-resolved-is-str-table(ws-call-param-idx)
+               move ws-call-param-idx to ws-call-num-args
+
+           end-perform
+
+           exit paragraph.
+
+
+      *> Writes each value resolve-call-arguments already collected
+      *> into its declared parameter name, called after
+      *> enter-sub-scope so these assign-var calls land in the SUB
+      *> body's own new scope, not the caller's -- otherwise the
+      *> callee can't find its own parameters, since a parameter name
+      *> written into the caller's scope would be invisible once the
+      *> SUB body starts looking for it in its own scope.
+       write-call-arguments.
+
+           perform varying ws-call-param-idx from 1 by 1
+           until ws-call-param-idx > ws-call-num-args
+
+               move spaces to ws-temp-function-assign-str
+               if ws-call-resolved-is-str-table(ws-call-param-idx)
+                   = 'Y'
+               then
+                   string
+                       trim(ws-sub-param-name(
+                           ws-sub-idx, ws-call-param-idx))
+                       " = " '"'
+                       trim(ws-call-resolved-table(ws-call-param-idx))
+                       '"'
+                       delimited by size
+                       into ws-temp-function-assign-str
+                   end-string
+               else
+                   string
+                       trim(ws-sub-param-name(
+                           ws-sub-idx, ws-call-param-idx))
+                       " = "
+                       trim(ws-call-resolved-table(ws-call-param-idx))
+                       delimited by size
+                       into ws-temp-function-assign-str
+                   end-string
+               end-if
+
+               call "assign-var" using
+                   ws-temp-function-assign-str
+                   ws-variable-table
+               end-call
+
+           end-perform
+
+           exit paragraph.
+
+
+       seed-command-dollar-variable.
+
+      *>   Make extra command line args (anything after the source
+      *>   file name) available to the running program as COMMAND$.
+           if ws-num-variables >= ws-max-variables then
+               display "ERROR: variable table full. Cannot seed "
+                   "COMMAND$."
+               exit paragraph
+           end-if
+
+           add 1 to ws-num-variables
+           move "STRING" to ws-variable-type(ws-num-variables)
+           move ws-command-dollar to ws-variable-name(ws-num-variables)
+           move spaces to ws-variable-value(ws-num-variables)
+           string
+               '"'
+               trim(ws-command-args-value)
+               '"'
+               into ws-variable-value(ws-num-variables)
+           end-string
+
+           exit paragraph.
+
+
+       handle-chain.
+
+           move ws-source-data-read(ws-line-idx)(length(ws-chain) + 1:)
+               to ws-temp-param-buffer
+           move trim(ws-temp-param-buffer) to ws-temp-param-buffer
+
+           if ws-temp-param-buffer(1:1) = '"' then
+               move ws-temp-param-buffer(2:) to ws-temp-param-buffer
+               move trim(ws-temp-param-buffer) to ws-temp-param-buffer
+               compute ws-chain-name-len
+                   = length(trim(ws-temp-param-buffer))
+
+               if ws-chain-name-len > 0
+                   and ws-temp-param-buffer(ws-chain-name-len:1) = '"'
+               then
+                   move ws-temp-param-buffer(1:ws-chain-name-len - 1)
+                       to ws-input-source-file-name
+               else
+                   move ws-temp-param-buffer
+                       to ws-input-source-file-name
+               end-if
+           else
+               move ws-temp-param-buffer to ws-input-source-file-name
+           end-if
+
+           call "logger" using concatenate(
+               "CHAIN :: Loading next program: "
+               trim(ws-input-source-file-name))
+           end-call
+
+      *>   Reset all program/runtime state before loading next program.
+           move 0 to ws-num-lines
+           move 0 to ws-num-loops
+           move 0 to ws-num-subs
+           move 0 to ws-num-functions
+           move 0 to ws-num-ifs
+           move 0 to ws-num-selects
+           move 0 to ws-num-line-labels
+           move 0 to ws-num-variables
+
+           perform seed-command-dollar-variable
+
+           call "load-program" using
+               ws-input-source-file-name
+               ws-source-data-table
+               ws-loop-boundary-table
+               ws-sub-boundary-table
+               ws-function-boundary-table
+               ws-if-boundary-table
+               ws-select-boundary-table
+               ws-line-label-boundary-table
+               ws-declare-boundary-table
+               ws-list-program-sw
+               ws-file-found-sw
+               ws-check-program-sw
+               ws-list-to-file-name
+               ws-xref-sw
+               ws-program-valid-sw
+           end-call
+
+           if ws-file-not-found then
+               display spaces
+               display
+                   "ERROR: CHAIN target file not found: "
+                   trim(ws-input-source-file-name)
+               end-display
+               set ws-exit-program to true
+               exit paragraph
+           end-if
+
+           if ws-program-not-valid then
+               display spaces
+               display
+                   "ERROR: CHAIN target failed load-time validation. "
+                   "See errors above."
+               end-display
+               set ws-exit-program to true
+               exit paragraph
+           end-if
+
+           move 0 to ws-line-idx
 
            exit paragraph.
 
