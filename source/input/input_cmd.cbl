@@ -15,12 +15,28 @@
        repository. 
            function all intrinsic.          
 
-       special-names.           
+       special-names.
 
        input-output section.
-           
+           file-control.
+               select optional fd-playback-file
+               assign to dynamic ws-playback-file-name
+               organization is line sequential.
+
+               select optional fd-record-file
+               assign to dynamic ws-record-file-name
+               organization is line sequential.
+
        data division.
 
+       file section.
+
+       fd  fd-playback-file.
+       01  f-playback-line               pic x(1024).
+
+       fd  fd-record-file.
+       01  f-record-line                 pic x(1024).
+
        working-storage section.
 
        copy "copybooks/basic_keywords.cpy".
@@ -28,13 +44,35 @@
        78  ws-input-type-normal-delmiter           value '",'.
        78  ws-input-type-question-delimiter        value '";'.
 
+      *>   Record/playback state -- kept in working-storage (not
+      *>   local-storage) so the open files/switches persist across
+      *>   the many separate calls to this program made as the
+      *>   interpreter executes each INPUT statement in turn.
+       01  ws-playback-file-name         pic x(1024) value spaces.
+       01  ws-record-file-name           pic x(1024) value spaces.
+
+       01  ws-playback-opened-sw         pic a value 'N'.
+           88  ws-playback-opened        value 'Y'.
+           88  ws-playback-not-opened    value 'N'.
+
+       01  ws-record-opened-sw           pic a value 'N'.
+           88  ws-record-opened          value 'Y'.
+           88  ws-record-not-opened      value 'N'.
+
        local-storage section.
        
        01  ls-temp-input-val            pic x(1024) value spaces.
        01  ls-assign-var-str            pic x(1024).              
 
        01  ls-temp-param-buffer         pic x(1024).
-       01  ls-temp-param-values         pic x(1024) occurs 10 times.                  
+       01  ls-temp-param-values         pic x(1024) occurs 10 times.
+       01  ls-num-input-vars            pic 9(4) comp value 0.
+
+       01  ls-temp-input-values         pic x(1024) occurs 10 times.
+       01  ls-num-input-values          pic 9(4) comp value 0.
+       01  ls-input-val-idx             pic 9(4) comp value 0.
+       01  ls-cur-input-dest            pic x(1024) value spaces.
+       01  ls-cur-input-value           pic x(1024) value spaces.
 
        01  ls-temp-input-text           pic x(1024).
 
@@ -47,6 +85,17 @@
 
        01  ls-quote-count               pic 9(4) comp.
 
+      *>   Per-destination required type, e.g. "AS INTEGER"/"AS STRING"
+      *>   stripped off the variable name -- spaces means untyped, and
+      *>   keeps the old infer-from-content behavior.
+       01  ls-input-var-types           pic x(11) occurs 10 times
+                                         value spaces.
+       01  ls-type-keyword-count        pic 9(4) comp.
+
+       01  ls-input-is-valid-sw         pic a value 'N'.
+           88  ls-input-is-valid        value 'Y'.
+           88  ls-input-not-valid       value 'N'.
+
        linkage section.       
 
        01  l-src-code-str               pic x(1024). 
@@ -63,20 +112,29 @@
                88  l-text-fg-lowlight   value 'N'.
 
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros.  
+                                         pic 9(16) value zeros.
+
+       01  l-console-width               pic 999 value 80.
+
+      *>   --playback replaces the interactive ACCEPT with the next
+      *>   line of this file; --record appends each typed/replayed
+      *>   line to this file. Either/both may be spaces (disabled).
+       01  l-playback-file-name          pic x(1024) value spaces.
+       01  l-record-file-name            pic x(1024) value spaces.
 
-       procedure division using 
-           l-src-code-str l-screen-position l-text-colors 
-           l-variable-table.   
+       procedure division using
+           l-src-code-str l-screen-position l-text-colors
+           l-variable-table l-console-width l-playback-file-name
+           l-record-file-name.
 
        main-procedure.
 
@@ -136,7 +194,7 @@
            end-perform 
 
            if ls-input-str-end-idx = 0 then 
-               call "logger" using concatenate( 
+               call "logger-leveled" using "ERROR" concatenate( 
                    "INPUT :: ERROR : Input string is malformed. "
                    "Input: " trim(l-src-code-str))
                end-call 
@@ -152,12 +210,21 @@
 
            move spaces to ls-temp-input-text(ls-input-str-end-idx:)
 
-      *>   Get input destination variable name
-               *> TODO : Unstring into chain of variables delimited by 
-               *>        a comma. 
-           move trim(ls-temp-param-buffer(ls-input-str-end-idx + 2:))
-           to ls-temp-param-values(1) 
-
+      *>   Get input destination variable name(s). A single INPUT line
+      *>   can target more than one variable, comma-separated, e.g.
+      *>   INPUT "Name, Age"; NAME$, AGE -- split that list here so
+      *>   each destination gets its own slice of what the user types.
+           unstring ls-temp-param-buffer(ls-input-str-end-idx + 2:)
+               delimited by ","
+               into ls-temp-param-values(1) ls-temp-param-values(2)
+                   ls-temp-param-values(3) ls-temp-param-values(4)
+                   ls-temp-param-values(5) ls-temp-param-values(6)
+                   ls-temp-param-values(7) ls-temp-param-values(8)
+                   ls-temp-param-values(9) ls-temp-param-values(10)
+               tallying in ls-num-input-vars
+           end-unstring
+
+           perform extract-input-var-types
 
       *>   Append question mark if semicolon is separator
            if ls-input-type-question then 
@@ -166,12 +233,12 @@
                add 2 to ls-input-str-end-idx
            end-if 
 
-           call "print-text" using 
-               ls-temp-input-text 
+           call "print-text" using
+               ls-temp-input-text
                l-screen-position
                l-text-colors
-               l-variable-table
-           end-call  
+               l-console-width
+           end-call
 
            perform display-and-accept-input
 
@@ -185,17 +252,72 @@
            move "?" to ls-temp-input-text           
            move 5 to ls-input-str-end-idx           
 
-           call "print-text" using 
-               ls-temp-input-text 
+           call "print-text" using
+               ls-temp-input-text
                l-screen-position
                l-text-colors
-               l-variable-table
-           end-call  
+               l-console-width
+           end-call
+
+           unstring ls-temp-param-buffer
+               delimited by ","
+               into ls-temp-param-values(1) ls-temp-param-values(2)
+                   ls-temp-param-values(3) ls-temp-param-values(4)
+                   ls-temp-param-values(5) ls-temp-param-values(6)
+                   ls-temp-param-values(7) ls-temp-param-values(8)
+                   ls-temp-param-values(9) ls-temp-param-values(10)
+               tallying in ls-num-input-vars
+           end-unstring
 
-           move trim(ls-temp-param-buffer) to ls-temp-param-values(1) 
+           perform extract-input-var-types
 
            perform display-and-accept-input
-           
+
+           exit paragraph.
+
+
+
+      *>   Strip a trailing "AS INTEGER"/"AS STRING" off each
+      *>   destination variable name (e.g. INPUT "Age"; AGE AS INTEGER)
+      *>   and remember the requirement so display-and-accept-input can
+      *>   validate/re-prompt instead of silently inferring the type.
+       extract-input-var-types.
+
+           move spaces to ls-input-var-types(1) ls-input-var-types(2)
+               ls-input-var-types(3) ls-input-var-types(4)
+               ls-input-var-types(5) ls-input-var-types(6)
+               ls-input-var-types(7) ls-input-var-types(8)
+               ls-input-var-types(9) ls-input-var-types(10)
+
+           perform varying ls-input-val-idx from 1 by 1
+           until ls-input-val-idx > ls-num-input-vars
+
+               inspect ls-temp-param-values(ls-input-val-idx)
+               tallying ls-type-keyword-count
+                   for all ws-integer-type
+
+               if ls-type-keyword-count > 0 then
+                   move ws-integer-type
+                       to ls-input-var-types(ls-input-val-idx)
+                   inspect ls-temp-param-values(ls-input-val-idx)
+                   replacing all ws-integer-type by spaces
+               else
+                   inspect ls-temp-param-values(ls-input-val-idx)
+                   tallying ls-type-keyword-count
+                       for all ws-string-type
+
+                   if ls-type-keyword-count > 0 then
+                       move ws-string-type
+                           to ls-input-var-types(ls-input-val-idx)
+                       inspect ls-temp-param-values(ls-input-val-idx)
+                       replacing all ws-string-type by spaces
+                   end-if
+               end-if
+
+               move trim(ls-temp-param-values(ls-input-val-idx))
+                   to ls-temp-param-values(ls-input-val-idx)
+           end-perform
+
            exit paragraph.
 
 
@@ -203,33 +325,170 @@
        display-and-accept-input.
       *>   TODO : improve this
       *>   Set location of cursor after input text and accept.
-           subtract 1 from l-scr-row 
+           subtract 1 from l-scr-row
            compute l-scr-col = ls-input-str-end-idx - 1
-               
-           accept ls-temp-input-val at l-screen-position
 
-           add 1 to l-scr-row 
-           move 1 to l-scr-col 
+           if ls-num-input-vars = 0 then
+               move 1 to ls-num-input-vars
+           end-if
+
+           if l-playback-file-name not = spaces then
+      *>       --playback : feed back a previously-recorded line
+      *>       instead of waiting on the operator.
+               perform read-playback-input-line
+           else
+      *>       Re-accept until every typed value satisfies its
+      *>       destination's declared type (AS INTEGER/AS STRING) --
+      *>       untyped destinations (spaces) keep the old
+      *>       infer-from-content behavior below.
+               perform until ls-input-is-valid
+
+                   accept ls-temp-input-val at l-screen-position
+
+      *>             A multi-variable INPUT expects the user's typed
+      *>             response to also be comma-separated, one value
+      *>             per destination variable, e.g. typing "Ada, 36"
+      *>             for INPUT "Name, Age"; NAME$, AGE.
+                   move 0 to ls-num-input-values
+                   move spaces to ls-temp-input-values(1)
+                   unstring ls-temp-input-val
+                       delimited by ","
+                       into
+                           ls-temp-input-values(1)
+                           ls-temp-input-values(2)
+                           ls-temp-input-values(3)
+                           ls-temp-input-values(4)
+                           ls-temp-input-values(5)
+                           ls-temp-input-values(6)
+                           ls-temp-input-values(7)
+                           ls-temp-input-values(8)
+                           ls-temp-input-values(9)
+                           ls-temp-input-values(10)
+                       tallying in ls-num-input-values
+                   end-unstring
+
+                   set ls-input-is-valid to true
+
+                   perform varying ls-input-val-idx from 1 by 1
+                   until ls-input-val-idx > ls-num-input-vars
+                       or ls-input-val-idx > ls-num-input-values
+
+                       move trim(
+                           ls-temp-input-values(ls-input-val-idx))
+                           to ls-cur-input-value
+
+                       if ls-input-var-types(ls-input-val-idx)
+                           = ws-integer-type
+                           and ls-cur-input-value is not numeric
+                       then
+                           set ls-input-not-valid to true
+                           exit perform
+                       end-if
+                   end-perform
+
+                   if ls-input-not-valid then
+                       string
+                           '"Invalid entry, expected a whole number. '
+                           'Try again."'
+                           into ls-temp-input-text
+                       end-string
+                       call "print-text" using
+                           ls-temp-input-text
+                           l-screen-position
+                           l-text-colors
+                           l-console-width
+                       end-call
+                   end-if
+               end-perform
+
+               if l-record-file-name not = spaces then
+      *>           --record : capture what was just typed so it can
+      *>           be fed back via --playback on a future, unattended
+      *>           run.
+                   perform record-input-line
+               end-if
+           end-if
+
+           add 1 to l-scr-row
+           move 1 to l-scr-col
+
+           perform varying ls-input-val-idx from 1 by 1
+           until ls-input-val-idx > ls-num-input-vars
+               or ls-input-val-idx > ls-num-input-values
+
+               move upper-case(trim(
+                   ls-temp-param-values(ls-input-val-idx)))
+                   to ls-cur-input-dest
+               move trim(ls-temp-input-values(ls-input-val-idx))
+                   to ls-cur-input-value
+
+               if ls-cur-input-value is numeric then
+                   move concatenate(
+                       trim(ls-cur-input-dest)
+                       ' = '
+                       trim(ls-cur-input-value))
+                       to ls-assign-var-str
+               else
+                   move concatenate(
+                       trim(ls-cur-input-dest)
+                       ' = "'
+                       trim(ls-cur-input-value)
+                       '"')
+                       to ls-assign-var-str
+               end-if
+
+               call "assign-var" using
+                   ls-assign-var-str
+                   l-variable-table
+               end-call
+           end-perform
 
-           if trim(ls-temp-input-val) is numeric then 
-               move concatenate(
-                   upper-case(trim(ls-temp-param-values(1)))
-                   ' = '
-                   trim(ls-temp-input-val))
-                   to ls-assign-var-str               
-           else 
+           exit paragraph.
 
-               move concatenate(
-                   upper-case(trim(ls-temp-param-values(1)))
-                   ' = "'
-                   trim(ls-temp-input-val)
-                   '"')
-                   to ls-assign-var-str               
-           end-if 
-           call "assign-var" using 
-               ls-assign-var-str
-               l-variable-table
-           end-call 
+
+       read-playback-input-line.
+
+           if ws-playback-not-opened then
+               move l-playback-file-name to ws-playback-file-name
+               open input fd-playback-file
+               set ws-playback-opened to true
+           end-if
+
+           move spaces to ls-temp-input-val
+
+           read fd-playback-file into ls-temp-input-val
+               at end
+                   call "logger-leveled" using "WARN" concatenate(
+                       "INPUT :: WARN : Playback file exhausted -- "
+                       "no more recorded keystrokes in: "
+                       trim(l-playback-file-name))
+                   end-call
+           end-read
+
+           move 0 to ls-num-input-values
+           move spaces to ls-temp-input-values(1)
+           unstring ls-temp-input-val
+               delimited by ","
+               into ls-temp-input-values(1) ls-temp-input-values(2)
+                   ls-temp-input-values(3) ls-temp-input-values(4)
+                   ls-temp-input-values(5) ls-temp-input-values(6)
+                   ls-temp-input-values(7) ls-temp-input-values(8)
+                   ls-temp-input-values(9) ls-temp-input-values(10)
+               tallying in ls-num-input-values
+           end-unstring
+
+           exit paragraph.
+
+
+       record-input-line.
+
+           if ws-record-not-opened then
+               move l-record-file-name to ws-record-file-name
+               open extend fd-record-file
+               set ws-record-opened to true
+           end-if
+
+           write f-record-line from ls-temp-input-val
 
            exit paragraph.
 
