@@ -27,13 +27,7 @@
 
        local-storage section.
        
-       01  ls-variable-temp-data.
-           05  ls-var-name           pic x(16).
-           05  ls-var-type           pic x(8).
-           05  ls-var-value          pic x(1024).
-           05  ls-var-value-num      pic 9(16).
-           05  ls-var-ret-code       pic 9.
-
+       copy "copybooks/local_storage/ls_variable.cpy".
 
        01  ls-ascii-code             pic 9(3).
        01  ls-working-input-value    pic x(1024).
@@ -400,27 +394,25 @@
 
 
        get-value-from-variable.
-           move trim(ls-working-input-value) to ls-var-name 
-           call "get-var-value" using 
-               l-variable-table
-               ls-var-name 
-               ls-var-type 
-               ls-var-value
-               ls-var-ret-code
-           end-call 
-
-           if ls-var-ret-code > 0 and ls-var-type = "INTEGER" then 
-               move ls-var-value to ls-ascii-code
-           else 
+           move trim(ls-working-input-value) to ls-variable-name
+           call "get-variable" using
+               ls-variable
+               ls-get-variable-return-code
+           end-call
+
+           if ls-get-variable-return-code > 0 and ls-type-integer
+           then
+               move ls-variable-value to ls-ascii-code
+           else
                move "?" to l-char-value
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "ASCII-CODE-TO-CHAR :: Failed to get numeric value "
-                   " to check from variable: " trim(ls-var-name) 
-                   " : Return value was: " trim(ls-var-value) 
+                   " to check from variable: " trim(ls-variable-name)
+                   " : Return value was: " trim(ls-variable-value)
                    " : Returning char value of '?'")
-               end-call 
-               goback 
-           end-if 
+               end-call
+               goback
+           end-if
 
            exit paragraph.
 
