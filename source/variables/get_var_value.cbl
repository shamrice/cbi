@@ -33,18 +33,18 @@
        linkage section.       
 
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros.   
+                                         pic 9(16) value zeros.
 
-       01  l-var-search-name             pic x(16).      
+       01  l-var-search-name             pic x(256).
 
        01  l-return-type                 pic x(8).
            88  l-return-type-error       value spaces.
@@ -68,7 +68,7 @@
            set l-return-code-false to true 
            
            if l-num-variables = 0 or l-var-search-name = spaces then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "GET-VAR-VALUE :: WARNING : No variables or "
                    "variable name to get is blank. Num variables: " 
                    l-num-variables " : var-search-name: " 
