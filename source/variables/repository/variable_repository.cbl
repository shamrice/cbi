@@ -31,20 +31,38 @@
 
        78  ws-type-int-const-val          value "INTEGER".
        78  ws-type-str-const-val          value "STRING".
+       78  ws-type-sgl-const-val          value "SINGLE".
+       78  ws-type-dbl-const-val          value "DOUBLE".
 
-       01  ws-var-end-idx                 usage index. 
+       78  ws-max-variables               value 20000.
+
+       01  ws-var-end-idx                 usage index.
+
+      *>   Current SUB call-stack depth. 0 = top-level/global scope.
+      *>   Bumped by the "enter-sub-scope" entry when a SUB is CALLed
+      *>   and dropped back down by "exit-sub-scope" on END SUB, so
+      *>   variables created while a SUB is active can be tagged and
+      *>   later found/cleaned up as local to that call.
+       01  ws-cur-scope-level             pic 9(4) comp value 0.
 
        01  ws-variable-table.
-           05  ws-num-variables           pic 9(4) comp.
-           05  ws-variables               occurs 0 to 1000 times                                          
+           05  ws-num-variables           pic 9(5) comp.
+           05  ws-variables               occurs 0 to 20000 times
                                           depending on ws-num-variables
-                                          indexed by ws-var-idx. 
+                                          indexed by ws-var-idx.
                10  ws-variable-type       pic x(8) value spaces.
                    88  ws-type-integer    value ws-type-int-const-val.
                    88  ws-type-string     value ws-type-str-const-val.
+                   88  ws-type-single     value ws-type-sgl-const-val.
+                   88  ws-type-double     value ws-type-dbl-const-val.
                10  ws-variable-name       pic x(256) value spaces.
                10  ws-variable-value      pic x(1024) value spaces.
-               10  ws-variable-value-num  pic S9(16) value zeros.  
+               10  ws-variable-value-num  pic S9(16) value zeros.
+               10  ws-variable-value-dec  pic S9(12)v9(6) value zeros.
+               10  ws-variable-scope-level pic 9(4) comp value 0.
+               10  ws-variable-is-const-sw pic a value 'N'.
+                   88  ws-var-is-const     value 'Y'.
+                   88  ws-var-is-not-const value 'N'.
     
        01  ws-return-code-name-sw         pic x(5) value "FALSE".
            88  ws-return-code-name-true   value "TRUE".
@@ -68,13 +86,23 @@
 
        01  ls-leading-space-count         pic 9(4) comp.
 
-       linkage section.       
+       01  ls-declare-target-scope        pic 9(4) comp.
+
+       01  ls-saved-scope-level           pic 9(4) comp value 0.
+       01  ls-saved-const-sw              pic a value 'N'.
+
+       linkage section.
 
-       01  l-variable.               
+       01  l-variable.
            10  l-variable-type           pic x(8).
            10  l-variable-name           pic x(256).
            10  l-variable-value          pic x(1024).
            10  l-variable-value-num      pic S9(16).
+           10  l-variable-value-dec      pic S9(12)v9(6).
+
+       01  l-declare-is-shared-sw         pic a.
+           88  l-declare-is-shared        value 'Y'.
+           88  l-declare-is-local         value 'N'.
 
        01  l-return-code                 pic 9 value 0.
            88  l-return-code-false       value 0.
@@ -85,7 +113,7 @@
            l-variable l-return-code. 
 
        main-procedure.
-           call "logger" using concatenate(
+           call "logger-leveled" using "ERROR" concatenate(
                "VARIABLE-REPOSITORY:: ERROR : Variable repository "
                "should not be called directly. Use 'set-variable' or "
                "'get-variable' entry points instead.")
@@ -105,45 +133,306 @@
       ******************************************************************
        entry "set-variable" using l-variable.
 
-           move upper-case(trim(l-variable-name)) to l-variable-name 
+           move upper-case(trim(l-variable-name)) to l-variable-name
+
+           perform find-scoped-variable
+
+           if ls-found-var-idx = 0 then
+               if ws-num-variables >= ws-max-variables then
+                   call "logger-leveled" using "ERROR" concatenate(
+                       "VARIABLE-REPOSITORY::SET-VARIABLE : ERROR : "
+                       "variable table full (20000 variables). "
+                       "Cannot allocate: " trim(l-variable-name))
+                   end-call
+                   goback
+               end-if
 
-           if ws-num-variables > 0 then 
-               set ws-var-end-idx to ws-num-variables
-               perform varying ws-var-idx from 1 by 1 
-               until ws-var-idx > ws-var-end-idx
-               
-                   if ws-variable-name(ws-var-idx) = l-variable-name 
-                   then 
-                       move ws-var-idx to ls-found-var-idx                       
-                       exit perform 
-                   end-if 
-               end-perform 
-           end-if 
-           
-           if ls-found-var-idx = 0 then 
                add 1 to ws-num-variables
                move ws-num-variables to ls-found-var-idx
-               set ls-var-save-action-new to true 
-           else 
-               move ws-variable-type(ls-found-var-idx) 
-               to l-variable-type 
-           end-if 
-
-           move l-variable to ws-variables(ls-found-var-idx)                      
+               set ls-var-save-action-new to true
+           else
+               move ws-variable-type(ls-found-var-idx)
+               to l-variable-type
+               move ws-variable-scope-level(ls-found-var-idx)
+                   to ls-saved-scope-level
+               move ws-variable-is-const-sw(ls-found-var-idx)
+                   to ls-saved-const-sw
+           end-if
+
+      *>   l-variable carries no scope-level/const-flag fields of its
+      *>   own, so this group move space-fills those trailing bytes of
+      *>   ws-variables(idx) -- restore them immediately afterward
+      *>   rather than trusting whatever the move left behind.
+           move l-variable to ws-variables(ls-found-var-idx)
+
+           if ls-var-save-action-new then
+               move ws-cur-scope-level
+                   to ws-variable-scope-level(ls-found-var-idx)
+               set ws-var-is-not-const(ls-found-var-idx) to true
+           else
+               move ls-saved-scope-level
+                   to ws-variable-scope-level(ls-found-var-idx)
+               move ls-saved-const-sw
+                   to ws-variable-is-const-sw(ls-found-var-idx)
+           end-if
 
            call "logger" using concatenate(
                "VARIABLE-REPOSITORY::SET-VARIABLE"
                " : Action: " ls-var-save-action-sw
                " : name: " trim(ws-variable-name(ls-found-var-idx))
-               " : type: " ws-variable-type(ls-found-var-idx) 
+               " : type: " ws-variable-type(ls-found-var-idx)
                " : num value: " ws-variable-value-num(ls-found-var-idx)
-               " : value: " trim(ws-variable-value(ls-found-var-idx)))             
-           end-call 
+               " : value: " trim(ws-variable-value(ls-found-var-idx))
+               " : scope: " ws-variable-scope-level(ls-found-var-idx))
+           end-call
+
+           goback.
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-18
+      * Last Modified: 2021-11-18
+      * Purpose: Entry point used by DIM to explicitly declare a
+      *          variable. Behaves like set-variable, except the
+      *          caller controls whether the variable is placed in the
+      *          current SUB's local scope or forced into the shared
+      *          global scope (DIM SHARED).
+      * Tectonics: ./build.sh
+      ******************************************************************
+       entry "declare-variable" using
+           l-variable l-declare-is-shared-sw l-return-code.
+
+           set l-return-code-false to true
+
+           move upper-case(trim(l-variable-name)) to l-variable-name
+
+           if l-variable-name = spaces then
+               goback
+           end-if
+
+           if l-declare-is-shared then
+               move 0 to ls-declare-target-scope
+           else
+               move ws-cur-scope-level to ls-declare-target-scope
+           end-if
+
+           move 0 to ls-found-var-idx
+
+           if ws-num-variables > 0 then
+               set ws-var-end-idx to ws-num-variables
+               perform varying ws-var-idx from 1 by 1
+               until ws-var-idx > ws-var-end-idx
+
+                   if ws-variable-name(ws-var-idx) = l-variable-name
+                       and ws-variable-scope-level(ws-var-idx)
+                           = ls-declare-target-scope
+                   then
+                       move ws-var-idx to ls-found-var-idx
+                       exit perform
+                   end-if
+               end-perform
+           end-if
+
+           if ls-found-var-idx = 0 then
+               if ws-num-variables >= ws-max-variables then
+                   call "logger-leveled" using "ERROR" concatenate(
+                       "VARIABLE-REPOSITORY::DECLARE-VARIABLE : "
+                       "ERROR : variable table full (20000 "
+                       "variables). Cannot allocate: "
+                       trim(l-variable-name))
+                   end-call
+                   goback
+               end-if
+
+               add 1 to ws-num-variables
+               move ws-num-variables to ls-found-var-idx
+               move 'N' to ls-saved-const-sw
+           else
+               move ws-variable-is-const-sw(ls-found-var-idx)
+                   to ls-saved-const-sw
+           end-if
+
+      *>   Same trailing-bytes space-fill as "set-variable" -- restore
+      *>   scope-level/const-flag after the group move, not before.
+           move l-variable to ws-variables(ls-found-var-idx)
+           move ls-declare-target-scope
+               to ws-variable-scope-level(ls-found-var-idx)
+           move ls-saved-const-sw
+               to ws-variable-is-const-sw(ls-found-var-idx)
+
+           set l-return-code-true to true
+
+           call "logger" using concatenate(
+               "VARIABLE-REPOSITORY::DECLARE-VARIABLE"
+               " : name: " trim(ws-variable-name(ls-found-var-idx))
+               " : type: " ws-variable-type(ls-found-var-idx)
+               " : scope: " ws-variable-scope-level(ls-found-var-idx))
+           end-call
 
            goback.
 
 
 
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-18
+      * Last Modified: 2021-11-18
+      * Purpose: Entry point called when a SUB is invoked via CALL.
+      *          Opens a new, deeper variable scope so variables
+      *          created while the SUB is active (without DIM SHARED)
+      *          stay private to this call.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       entry "enter-sub-scope".
+           add 1 to ws-cur-scope-level
+           goback.
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-18
+      * Last Modified: 2021-11-18
+      * Purpose: Entry point called when a SUB call ends (END SUB).
+      *          Frees every variable local to the scope being closed
+      *          so the names are available again and the table does
+      *          not grow without bound across repeated calls.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       entry "exit-sub-scope".
+
+           if ws-cur-scope-level > 0 and ws-num-variables > 0 then
+               set ws-var-end-idx to ws-num-variables
+               perform varying ws-var-idx from 1 by 1
+               until ws-var-idx > ws-var-end-idx
+
+                   if ws-variable-scope-level(ws-var-idx)
+                       = ws-cur-scope-level
+                   then
+                       move spaces to ws-variable-name(ws-var-idx)
+                       move spaces to ws-variable-type(ws-var-idx)
+                       move spaces to ws-variable-value(ws-var-idx)
+                       move 0 to ws-variable-scope-level(ws-var-idx)
+                       set ws-var-is-not-const(ws-var-idx) to true
+                   end-if
+               end-perform
+           end-if
+
+           if ws-cur-scope-level > 0 then
+               subtract 1 from ws-cur-scope-level
+           end-if
+
+           goback.
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-23
+      * Last Modified: 2021-11-23
+      * Purpose: Entry point called once a CONST's initial assignment
+      *          has been written, so later plain assignments to the
+      *          same name can be rejected by "is-variable-const".
+      * Tectonics: ./build.sh
+      ******************************************************************
+       entry "mark-variable-const" using l-variable l-return-code.
+
+           set l-return-code-false to true
+
+           move upper-case(trim(l-variable-name)) to l-variable-name
+
+           perform find-scoped-variable
+
+           if ls-found-var-idx > 0 then
+               set ws-var-is-const(ls-found-var-idx) to true
+               set l-return-code-true to true
+           end-if
+
+           goback.
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-23
+      * Last Modified: 2021-11-23
+      * Purpose: Entry point used by assign-var to check whether a
+      *          variable was previously declared with CONST, so a
+      *          later accidental plain assignment can be refused
+      *          instead of silently overwriting it.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       entry "is-variable-const" using l-variable l-return-code.
+
+           set l-return-code-false to true
+
+           move upper-case(trim(l-variable-name)) to l-variable-name
+
+           perform find-scoped-variable
+
+           if ls-found-var-idx > 0 then
+               if ws-var-is-const(ls-found-var-idx) then
+                   set l-return-code-true to true
+               end-if
+           end-if
+
+           goback.
+
+
+
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-11-18
+      * Last Modified: 2021-11-18
+      * Purpose: Searches for a variable visible from the current
+      *          scope. A variable local to the currently-active SUB
+      *          call (same scope level) takes precedence over a
+      *          global (scope level 0) variable with the same name,
+      *          so a SUB's own locals shadow the caller's variables
+      *          instead of colliding with them.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       find-scoped-variable.
+
+           move 0 to ls-found-var-idx
+
+           if ws-num-variables = 0 then
+               exit paragraph
+           end-if
+
+           set ws-var-end-idx to ws-num-variables
+           perform varying ws-var-idx from 1 by 1
+           until ws-var-idx > ws-var-end-idx
+
+               if ws-variable-name(ws-var-idx) = l-variable-name
+                   and ws-variable-scope-level(ws-var-idx)
+                       = ws-cur-scope-level
+               then
+                   move ws-var-idx to ls-found-var-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ls-found-var-idx = 0 and ws-cur-scope-level > 0 then
+               set ws-var-end-idx to ws-num-variables
+               perform varying ws-var-idx from 1 by 1
+               until ws-var-idx > ws-var-end-idx
+
+                   if ws-variable-name(ws-var-idx) = l-variable-name
+                       and ws-variable-scope-level(ws-var-idx) = 0
+                   then
+                       move ws-var-idx to ls-found-var-idx
+                       exit perform
+                   end-if
+               end-perform
+           end-if
+
+           exit paragraph.
+
+
+
       ******************************************************************
       * Author: Erik Eriksen
       * Create Date: 2021-11-18
@@ -156,9 +445,10 @@
       ******************************************************************
        entry "get-variable" using l-variable l-return-code.
 
-           set l-return-code-false to true 
+           set l-return-code-false to true
            move zeros to l-variable-value-num
-           move spaces to l-variable-value           
+           move zeros to l-variable-value-dec
+           move spaces to l-variable-value
            move spaces to l-variable-type
 
            if l-variable-name = spaces then 
@@ -281,21 +571,16 @@
 
            move upper-case(trim(l-variable-name)) to l-variable-name 
 
-           call "array-indexed-name" using l-variable-name 
+           call "array-indexed-name" using l-variable-name
 
-           set ws-var-end-idx to ws-num-variables
-           perform varying ws-var-idx from 1 by 1 
-           until ws-var-idx > ws-var-end-idx
-               
-               if ws-variable-name(ws-var-idx) = l-variable-name 
-               then 
-                   move ws-variables(ws-var-idx) to l-variable 
-                   set l-return-code-true to true 
-                   exit perform 
-               end-if 
-           end-perform 
-                      
-           if l-return-code-true then 
+           perform find-scoped-variable
+
+           if ls-found-var-idx > 0 then
+               move ws-variables(ls-found-var-idx) to l-variable
+               set l-return-code-true to true
+           end-if
+
+           if l-return-code-true then
                set ws-return-code-name-true to true 
            else 
                set ws-return-code-name-false to true 
