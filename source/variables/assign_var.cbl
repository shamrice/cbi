@@ -12,10 +12,11 @@
        
        configuration section.
 
-       repository. 
+       repository.
            function ascii-code-to-char
            function inkey-func
-           function all intrinsic.          
+           function waitkey-func
+           function all intrinsic.
 
        special-names.           
 
@@ -44,13 +45,18 @@
        
        copy "copybooks/local_storage/ls_variable.cpy".  
 
-       01  ls-temp-variable.                      
+       01  ls-temp-variable.
            05  ls-temp-variable-type       pic x(8) value spaces.
                88  ls-temp-type-integer    value "INTEGER".
                88  ls-temp-type-string     value "STRING".
-           05  ls-temp-variable-name       pic x(16) value spaces.
+               88  ls-temp-type-single     value "SINGLE".
+               88  ls-temp-type-double     value "DOUBLE".
+           05  ls-temp-variable-name       pic x(256) value spaces.
            05  ls-temp-variable-value      pic x(1024) value spaces.
-           05  ls-temp-variable-value-num  pic S9(16) value zeros.                 
+           05  ls-temp-variable-value-num  pic S9(16) value zeros.
+           05  ls-temp-variable-value-dec  pic S9(12)v9(6) value zeros.
+
+       01  ls-temp-variable-value-dec-disp pic -(8)9.9(6).
 
        01  ls-space-count                pic 9(10) comp value zero.
 
@@ -64,28 +70,58 @@
        01  ls-running-assign-val-type-sw pic a value 'N'.
            88  ls-assign-type-num        value 'N'.
            88  ls-assign-type-string     value 'S'.
+           88  ls-assign-type-decimal    value 'D'.
 
        01  ls-running-assign-val         pic x(1024).
        01  ls-running-assign-val-num     pic S9(16).
+       01  ls-running-assign-val-dec     pic S9(12)v9(6).
 
        01  ls-running-assign-val-num-disp pic x(17).
        01  ls-variable-value-num-disp     pic x(17).
 
+       01  ls-running-assign-val-dec-disp pic -(8)9.9(6).
+       01  ls-variable-value-dec-disp     pic -(8)9.9(6).
+
        01  ls-temp-param-buffer          pic x(1024).
        01  ls-temp-param-value           pic x(1024).     
        01  ls-temp-chr-check-string      pic x(1024).  
        01  ls-temp-inkey-ret-val         pic xx.
+       01  ls-temp-waitkey-ret-val       pic xx.
 
        01  ls-temp-param-pointer         pic 9(4) comp.
        
 
-       01  ls-temp-alloc-str             pic x(1024) value spaces.            
+       01  ls-temp-alloc-str             pic x(1024) value spaces.
 
        01  ls-allocate-return-code       pic 9 value 0.
 
+       01  ls-const-decl-sw              pic a value 'N'.
+           88  ls-is-const-declaration   value 'Y'.
+           88  ls-is-not-const-declaration value 'N'.
+
+       01  ls-is-const-check-rc          pic 9 value 0.
+       01  ls-mark-const-rc              pic 9 value 0.
+
+      *>   Scratch table passed to allocate-var for its own linkage
+      *>   slot. assign-var does not use this table for variable
+      *>   storage itself (that's variable-repository.cbl, reached via
+      *>   get-variable/set-variable) -- it only exists so the call
+      *>   matches allocate-var's real 3-parameter signature instead
+      *>   of leaving its 2nd/3rd linkage items unbound.
+       01  ls-scratch-variable-table.
+           05  ls-scratch-num-vars     pic 9(5) comp value 0.
+           05  ls-scratch-variables    occurs 0 to 1000 times
+                                       depending on ls-scratch-num-vars.
+               10  ls-scratch-var-type  pic x(8) value spaces.
+               10  ls-scratch-var-name  pic x(256) value spaces.
+               10  ls-scratch-var-value pic x(1024) value spaces.
+
+       01  ls-scratch-max-variables    pic 9(5) comp value 1000.
+
        01  ls-suffix-counts.
-           05  ls-numeric-suffix-count   pic 9(4) comp.
            05  ls-string-suffix-count    pic 9(4) comp.
+           05  ls-single-suffix-count    pic 9(4) comp.
+           05  ls-double-suffix-count    pic 9(4) comp.
 
        01  ls-is-first-value-sw          pic a value 'Y'.
            88  ls-is-first-value         value 'Y'.
@@ -98,7 +134,28 @@
            88  ls-prev-op-sub            value '-'.
            88  ls-prev-op-mult           value '*'.
            88  ls-prev-op-div            value '/'.
-           88  ls-prev-op-none           value space.            
+           88  ls-prev-op-none           value space.
+
+      *>   Numeric/decimal terms are collected here as the expression
+      *>   is scanned rather than applied immediately, so that
+      *>   apply-operator-precedence can evaluate * and / before + and
+      *>   - regardless of the order they appear in the source line.
+       01  ls-expr-term-table.
+           05  ls-expr-num-terms         pic 9(4) comp value 0.
+           05  ls-expr-terms             occurs 0 to 100 times
+                                         depending on ls-expr-num-terms.
+               10  ls-expr-term-op       pic a value space.
+               10  ls-expr-term-val      pic x(1024) value spaces.
+
+       01  ls-reduced-term-table.
+           05  ls-reduced-num-terms      pic 9(4) comp value 0.
+           05  ls-reduced-terms          occurs 0 to 100 times
+                               depending on ls-reduced-num-terms.
+               10  ls-reduced-term-op    pic a value space.
+               10  ls-reduced-term-val   pic S9(12)v9(6) value zeros.
+
+       01  ls-expr-term-idx              pic 9(4) comp value 0.
+       01  ls-expr-running-val           pic S9(12)v9(6) value zeros.
 
       *> Number of quoted pairs in a source code line.
        01  ls-quote-table.
@@ -140,34 +197,55 @@
                into ls-assignment-dest ls-temp-param-buffer
            end-unstring
 
-      *>   TODO : currently will just treat CONST assignments as regular
-      *>          assignments. Should be flagged so cannot be 
-      *>          reassigned later.
-           if upper-case(ls-assignment-dest(1:length(ws-const))) 
-               = ws-const 
-           then 
-               move spaces 
+      *>   CONST assignments are flagged so the variable can be marked
+      *>   immutable once its initial value is written below, and so a
+      *>   later plain assignment to the same name can be refused.
+           set ls-is-not-const-declaration to true
+
+           if upper-case(ls-assignment-dest(1:length(ws-const)))
+               = ws-const
+           then
+               set ls-is-const-declaration to true
+               move spaces
                to ls-assignment-dest(1:length(ws-const))
-           end-if 
+           end-if
 
 
       *> Find existing variable index if exists for assignment destination.
 
-           move ls-assignment-dest to ls-variable-name 
-           call "get-variable" using 
+           move ls-assignment-dest to ls-variable-name
+           call "get-variable" using
                ls-variable ls-get-variable-return-code
-           end-call 
+           end-call
 
-      *> If not found, allocate a new variable before assignment.      
-           if ls-get-variable-return-code = 0 then 
+      *> If not found, allocate a new variable before assignment.
+           if ls-get-variable-return-code = 0 then
                perform allocate-new-variable
-           else 
-               if ls-type-string then 
-                   set ls-assign-type-string to true 
-               else 
-                   set ls-assign-type-num to true 
-               end-if            
-           end-if 
+           else
+               if ls-is-not-const-declaration then
+                   call "is-variable-const" using
+                       ls-variable ls-is-const-check-rc
+                   end-call
+
+                   if ls-is-const-check-rc = 1 then
+                       call "logger-leveled" using "ERROR" concatenate(
+                           "ASSIGNMENT :: ERROR : Cannot reassign "
+                           "CONST variable: " trim(ls-variable-name))
+                       end-call
+                       goback
+                   end-if
+               end-if
+
+               if ls-type-string then
+                   set ls-assign-type-string to true
+               else
+                   if ls-type-single or ls-type-double then
+                       set ls-assign-type-decimal to true
+                   else
+                       set ls-assign-type-num to true
+                   end-if
+               end-if
+           end-if
 
       *> Find quote locations in assignment statement.
            move 1 to ls-temp-param-pointer
@@ -270,11 +348,14 @@
 
            end-perform
 
+           if ls-assign-type-num or ls-assign-type-decimal then
+               perform apply-operator-precedence
+           end-if
 
-           
-      *> Assign new value to variable            
-           if ls-assign-type-num then 
-               move ls-running-assign-val-num 
+
+      *> Assign new value to variable
+           if ls-assign-type-num then
+               move ls-running-assign-val-num
                    to ls-running-assign-val-num-disp
 
                move ls-running-assign-val-num
@@ -287,11 +368,28 @@
                    "ASSIGNMENT :: Number value. New value: "
                    ls-variable-value-num-disp
                    " : from: " ls-running-assign-val-num-disp)
-               end-call                                              
-           end-if 
+               end-call
+           end-if
+
+           if ls-assign-type-decimal then
+               move ls-running-assign-val-dec
+                   to ls-running-assign-val-dec-disp
+
+               move ls-running-assign-val-dec
+                   to ls-variable-value-dec
+
+               move ls-variable-value-dec
+                   to ls-variable-value-dec-disp
+
+               call "logger" using concatenate(
+                   "ASSIGNMENT :: Decimal value. New value: "
+                   trim(ls-variable-value-dec-disp)
+                   " : from: " trim(ls-running-assign-val-dec-disp))
+               end-call
+           end-if
 
-                 
-           if ls-assign-type-string then 
+
+           if ls-assign-type-string then
 
                call "logger" using concatenate(
                    "ASSIGNMENT :: New raw assignment value: "
@@ -303,14 +401,20 @@
             
            end-if 
            
-           call "set-variable" using ls-variable 
+           call "set-variable" using ls-variable
+
+           if ls-is-const-declaration then
+               call "mark-variable-const" using
+                   ls-variable ls-mark-const-rc
+               end-call
+           end-if
 
            call "logger" using concatenate(
-               "ASSIGNMENT :: variable name: " 
+               "ASSIGNMENT :: variable name: "
                trim(ls-variable-name)
                " new value: " trim(ls-variable-value)
-               " type: " ls-variable-type)      
-           end-call                     
+               " type: " ls-variable-type)
+           end-call
 
            goback. 
 
@@ -338,15 +442,23 @@
                    ls-temp-variable-value-num)
                end-call 
       
-               if ls-temp-type-integer then 
+               if ls-temp-type-integer then
                    move ls-temp-variable-value-num
-                   to ls-temp-param-value 
-                           
-               else 
-                   move ls-temp-variable-value 
-                   to ls-temp-param-value                            
-               end-if  
-           end-if 
+                   to ls-temp-param-value
+
+               else
+                   if ls-temp-type-single or ls-temp-type-double then
+                       move ls-temp-variable-value-dec
+                       to ls-temp-variable-value-dec-disp
+
+                       move trim(ls-temp-variable-value-dec-disp)
+                       to ls-temp-param-value
+                   else
+                       move ls-temp-variable-value
+                       to ls-temp-param-value
+                   end-if
+               end-if
+           end-if
               
            call "logger" using ls-running-assign-val-type-sw
 
@@ -355,18 +467,33 @@
                move trim(ls-temp-param-value) to ls-temp-param-value
 
       *>         Check if value INKEY$
-               if upper-case(ls-temp-param-value) = ws-inkey then 
+               if upper-case(ls-temp-param-value) = ws-inkey then
                    move spaces to ls-temp-param-value
                    move function inkey-func to ls-temp-inkey-ret-val
-                   string 
+                   string
                        '"'
                        trim(ls-temp-inkey-ret-val)
                        '"'
                        into ls-temp-param-value
-                   end-string 
+                   end-string
                     call "logger" using "**************INKEY**********"
                    call "logger" using ls-temp-param-value
-               end-if 
+               end-if
+
+      *>         Check if value WAITKEY$ -- blocking variant of INKEY$.
+               if upper-case(ls-temp-param-value) = ws-waitkey then
+                   move spaces to ls-temp-param-value
+                   move function waitkey-func
+                       to ls-temp-waitkey-ret-val
+                   string
+                       '"'
+                       trim(ls-temp-waitkey-ret-val)
+                       '"'
+                       into ls-temp-param-value
+                   end-string
+                   call "logger" using "*************WAITKEY**********"
+                   call "logger" using ls-temp-param-value
+               end-if
 
       *>           Check for CHR$
                if upper-case(ls-temp-param-value(1:length(ws-chr)))
@@ -432,37 +559,81 @@
                    end-if 
                end-if
 
-           else 
-               if ls-is-first-value then 
-                   move numval(ls-temp-param-value)
-                   to ls-running-assign-val-num
-                   set ls-is-not-first-value to true 
-               else 
-                   evaluate true
-                       when ls-prev-op-add
-                           add numval(ls-temp-param-value)
-                           to ls-running-assign-val-num
-
-                       when ls-prev-op-sub
-                           subtract numval(ls-temp-param-value)
-                           from ls-running-assign-val-num
-
-                       when ls-prev-op-mult                                   
-                           multiply ls-running-assign-val-num
-                           by numval(ls-temp-param-value) 
-                           giving ls-running-assign-val-num
-
-                       when ls-prev-op-div
-                           divide ls-running-assign-val-num
-                           by numval(ls-temp-param-value) 
-                           giving ls-running-assign-val-num 
-                         
-                   end-evaluate                                   
-               end-if 
-           end-if                                    
+           else
+      *>       Numeric/decimal terms are queued instead of applied
+      *>       immediately, so apply-operator-precedence can honor
+      *>       */ before +- regardless of source order.
+               if ls-is-first-value then
+                   move space to ls-prev-operator
+                   set ls-is-not-first-value to true
+               end-if
+
+               add 1 to ls-expr-num-terms
+               move ls-prev-operator
+                   to ls-expr-term-op(ls-expr-num-terms)
+               move ls-temp-param-value
+                   to ls-expr-term-val(ls-expr-num-terms)
+           end-if
            exit paragraph.
 
 
+       apply-operator-precedence.
+
+      *>   Pass 1: collapse consecutive * and / terms into a single
+      *>   reduced term so the running total below only ever adds or
+      *>   subtracts, giving * and / their correct higher precedence.
+           move 0 to ls-reduced-num-terms
+
+           perform varying ls-expr-term-idx from 1 by 1
+           until ls-expr-term-idx > ls-expr-num-terms
+
+               if ls-expr-term-op(ls-expr-term-idx) = ws-mult-operator
+                   and ls-reduced-num-terms > 0
+               then
+                   multiply ls-reduced-term-val(ls-reduced-num-terms)
+                       by numval(ls-expr-term-val(ls-expr-term-idx))
+                       giving
+                       ls-reduced-term-val(ls-reduced-num-terms)
+               else
+                   if ls-expr-term-op(ls-expr-term-idx)
+                       = ws-div-operator
+                       and ls-reduced-num-terms > 0
+                   then
+                       divide ls-reduced-term-val(ls-reduced-num-terms)
+                           by numval(ls-expr-term-val(ls-expr-term-idx))
+                           giving
+                           ls-reduced-term-val(ls-reduced-num-terms)
+                   else
+                       add 1 to ls-reduced-num-terms
+                       move ls-expr-term-op(ls-expr-term-idx)
+                           to ls-reduced-term-op(ls-reduced-num-terms)
+                       move numval(ls-expr-term-val(ls-expr-term-idx))
+                           to ls-reduced-term-val(ls-reduced-num-terms)
+                   end-if
+               end-if
+           end-perform
+
+      *>   Pass 2: sum the reduced terms left to right.
+           move 0 to ls-expr-running-val
+
+           perform varying ls-expr-term-idx from 1 by 1
+           until ls-expr-term-idx > ls-reduced-num-terms
+
+               if ls-reduced-term-op(ls-expr-term-idx) = ws-sub-operator
+               then
+                   subtract ls-reduced-term-val(ls-expr-term-idx)
+                       from ls-expr-running-val
+               else
+                   add ls-reduced-term-val(ls-expr-term-idx)
+                       to ls-expr-running-val
+               end-if
+           end-perform
+
+           move ls-expr-running-val to ls-running-assign-val-dec
+           move ls-expr-running-val to ls-running-assign-val-num
+
+           exit paragraph.
+
 
        allocate-new-variable.
            call "logger" using concatenate(
@@ -474,40 +645,57 @@
       *> determine type by suffix. if none exists, assume integer,.
       *> set dest type switch as well
 
-           inspect ls-assignment-dest tallying 
-               ls-numeric-suffix-count for 
-                   all ws-suffix-type-int,
-                   all ws-suffix-type-long,
-                   all ws-suffix-type-single,
-                   all ws-suffix-type-double
-               ls-string-suffix-count for 
+           inspect ls-assignment-dest tallying
+               ls-string-suffix-count for
                    all ws-suffix-type-string
+               ls-single-suffix-count for
+                   all ws-suffix-type-single
+               ls-double-suffix-count for
+                   all ws-suffix-type-double
 
-
-      *> TODO: Later use tallies to determine exact data type.
-           if ls-string-suffix-count > 0 then 
-               set ls-assign-type-string to true 
-               move concatenate(
-                   ws-dim space 
-                   trim(ls-assignment-dest) space
-                   ws-string-type) 
-                   to ls-temp-alloc-str               
-           else 
-               set ls-assign-type-num to true 
-               move concatenate(
-                   ws-dim space 
-                   trim(ls-assignment-dest) space
-                   ws-integer-type) 
-                   to ls-temp-alloc-str
-           end-if            
-
-           call "allocate-var" using 
-               ls-temp-alloc-str               
+           evaluate true
+               when ls-string-suffix-count > 0
+                   set ls-assign-type-string to true
+                   move concatenate(
+                       ws-dim space
+                       trim(ls-assignment-dest) space
+                       ws-string-type)
+                       to ls-temp-alloc-str
+
+               when ls-double-suffix-count > 0
+                   set ls-assign-type-decimal to true
+                   move concatenate(
+                       ws-dim space
+                       trim(ls-assignment-dest) space
+                       ws-double-type)
+                       to ls-temp-alloc-str
+
+               when ls-single-suffix-count > 0
+                   set ls-assign-type-decimal to true
+                   move concatenate(
+                       ws-dim space
+                       trim(ls-assignment-dest) space
+                       ws-single-type)
+                       to ls-temp-alloc-str
+
+               when other
+                   set ls-assign-type-num to true
+                   move concatenate(
+                       ws-dim space
+                       trim(ls-assignment-dest) space
+                       ws-integer-type)
+                       to ls-temp-alloc-str
+           end-evaluate
+
+           call "allocate-var" using
+               ls-temp-alloc-str
+               ls-scratch-variable-table
+               ls-scratch-max-variables
                ls-allocate-return-code
-           end-call        
+           end-call
 
            if ls-allocate-return-code = 0 then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "ASSIGNMENT :: cannot assign value. Allocation "
                    "of new variable failed. Variable: " 
                    trim(ls-assignment-dest))
