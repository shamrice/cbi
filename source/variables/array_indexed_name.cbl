@@ -97,7 +97,7 @@
                            trim(ls-assignment-dest))
                        end-call 
                    else 
-                       call "logger" using concatenate( 
+                       call "logger-leveled" using "WARN" concatenate( 
                            "ARRAY-INDEXED-NAME :: WARNING : Failed to "
                            "find "
                            " numeric array integer variable value for: "
