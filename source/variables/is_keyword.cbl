@@ -69,8 +69,9 @@
                all ws-wend by spaces  
                all ws-for by spaces  
                all ws-next by spaces  
-               all ws-sub by spaces 
-               all ws-call by spaces 
+               all ws-sub by spaces
+               all ws-function by spaces
+               all ws-call by spaces
                all ws-goto by spaces 
                all ws-gosub by spaces 
                all ws-select-case by spaces 
@@ -92,16 +93,33 @@
                all ws-end-if by spaces                 
                all ws-dim-shared by spaces 
                all ws-on-error by spaces  
-               all ws-open by spaces  
+               all ws-open by spaces
                all ws-close by spaces
-               all ws-pset by spaces 
+               all ws-input-hash by spaces
+               all ws-eof by spaces
+               all ws-write-hash by spaces
+               all ws-pset by spaces
                all ws-paint by spaces 
                all ws-put by spaces 
                all ws-draw by spaces 
                all ws-defint by spaces
-               all ws-inkey by spaces 
-               all ws-chr by spaces  
-               
+               all ws-inkey by spaces
+               all ws-waitkey by spaces
+               all ws-chr by spaces
+               all ws-left by spaces
+               all ws-right by spaces
+               all ws-ltrim by spaces
+               all ws-rtrim by spaces
+               all ws-and by spaces
+               all ws-or by spaces
+               all ws-not by spaces
+               all ws-chain by spaces
+               all ws-command-dollar by spaces
+               all ws-assert by spaces
+               all ws-case-else by spaces
+               all ws-end-function by spaces
+               all ws-exit-sub by spaces
+
            if ls-new-var-name-temp = spaces then 
                set l-return-code-true to true 
            end-if 
