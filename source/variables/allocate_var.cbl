@@ -47,27 +47,79 @@
 
        01  ls-keyword-check-ret-code     pic 9 value 0.
 
-       linkage section.       
+       01  ls-is-array-sw                pic a value 'N'.
+           88  ls-is-array-variable      value 'Y'.
+           88  ls-is-scalar-variable     value 'N'.
+
+       01  ls-allocation-failed-sw       pic a value 'N'.
+           88  ls-allocation-has-failed  value 'Y'.
+           88  ls-allocation-has-not-failed value 'N'.
+
+       01  ls-array-base-name            pic x(1024) value spaces.
+       01  ls-array-size-str             pic x(1024) value spaces.
+       01  ls-array-size                 pic 9(8) comp value 0.
+       01  ls-array-elem-idx             pic 9(8) comp value 0.
+       01  ls-array-elem-idx-disp        pic z(15)9.
+       01  ls-array-elem-name            pic x(1024) value spaces.
+
+       01  ls-is-shared-sw               pic a value 'N'.
+           88  ls-is-shared-variable     value 'Y'.
+           88  ls-is-local-variable      value 'N'.
+
+       01  ls-declare-variable.
+           05  ls-declare-type           pic x(8) value spaces.
+           05  ls-declare-name           pic x(256) value spaces.
+           05  ls-declare-value          pic x(1024) value spaces.
+           05  ls-declare-value-num      pic S9(16) value zeros.
+           05  ls-declare-value-dec      pic S9(12)v9(6) value zeros.
+
+       01  ls-declare-return-code        pic 9 value 0.
+
+       01  ls-dim-prefix-len             pic 9(4) comp value 0.
+
+       linkage section.
 
        01  l-src-code-str                pic x(1024). 
 
-       copy "copybooks/linkage_section/l_variable_table.cpy".       
+       copy "copybooks/linkage_section/l_variable_table.cpy".
+
+      *>   Physical row capacity of whatever table the caller actually
+      *>   backed l-variable-table with -- l-variables itself is an
+      *>   unbounded ODO table, so allocate-var has no way to see this
+      *>   limit unless the caller tells it.
+       01  l-max-variables               pic 9(5) comp.
 
        01  l-allocate-return-code        pic 9 value 0.
            88  l-return-code-true        value 1.
-           88  l-return-code-false       value 0.      
+           88  l-return-code-false       value 0.
 
-       procedure division using 
-           l-src-code-str l-variable-table l-allocate-return-code.       
+       procedure division using
+           l-src-code-str l-variable-table l-max-variables
+           l-allocate-return-code.
       
        main-procedure.
 
            call "logger" using concatenate(
-               "DIM :: attempt to parse source line: " 
+               "DIM :: attempt to parse source line: "
                trim(l-src-code-str))
-           end-call 
-
-           move upper-case(trim(l-src-code-str(4:)))
+           end-call
+
+      *>   DIM SHARED registers the variable in the global scope even
+      *>   when allocated inside a SUB; plain DIM keeps it local to
+      *>   whichever scope is active when allocate-var is called.
+           move length(ws-dim-shared) to ls-dim-prefix-len
+
+           if upper-case(l-src-code-str(1:ls-dim-prefix-len))
+               = ws-dim-shared
+           then
+               set ls-is-shared-variable to true
+           else
+               set ls-is-local-variable to true
+               move length(ws-dim) to ls-dim-prefix-len
+           end-if
+
+           add 1 to ls-dim-prefix-len
+           move upper-case(trim(l-src-code-str(ls-dim-prefix-len:)))
                to ls-temp-param-buffer
 
       *>   Get and set variable name as well as increment variable count.
@@ -82,59 +134,220 @@
                ls-keyword-check-ret-code
            end-call                    
 
-           if ls-keyword-check-ret-code = 1 then 
+      *>   Check for array declaration, e.g. SCORES(10). Split the base
+      *>   name from the bounds so the reserved-word check and the
+      *>   element names below work off the bare variable name.
+           move spaces to ls-array-base-name
+           move spaces to ls-array-size-str
+
+           unstring ls-temp-param-values(1)
+               delimited by "("
+               into ls-array-base-name ls-array-size-str
+           end-unstring
+
+           if ls-array-size-str not = spaces then
+               inspect ls-array-size-str replacing all ")" by spaces
+               move trim(ls-array-size-str) to ls-array-size-str
+               set ls-is-array-variable to true
+           else
+               move ls-temp-param-values(1) to ls-array-base-name
+               set ls-is-scalar-variable to true
+           end-if
+
+      *>   Make sure var name isn't a reserve word. If so, exit allocation.
+           call "is-keyword" using
+               ls-array-base-name
+               ls-keyword-check-ret-code
+           end-call
+
+           if ls-keyword-check-ret-code = 1 then
                call "logger" using concatenate(
                    "DIM :: cannot allocate variable. Variable name is "
                    " a reserved keyword. Variable name attempted: "
-                   trim(ls-temp-param-values(1)))
+                   trim(ls-array-base-name))
                end-call
-               set l-return-code-false to true 
-               goback 
-           end-if 
+               set l-return-code-false to true
+               goback
+           end-if
 
-           add 1 to l-num-variables
+      *>   Figure out what the new type is for the variable.
+           inspect ls-temp-param-buffer
+               tallying ls-keyword-count for all ws-string-type
 
-           move ls-temp-param-values(1) 
-               to l-variable-name(l-num-variables)               
+           if ls-keyword-count = 0 then
+               call "logger" using "New var not STRING, checking SINGLE"
 
-      *>   Figure out what the new type is for the variable and set it.
-           inspect ls-temp-param-buffer  
-               tallying ls-keyword-count for all ws-string-type 
-                   
-           if ls-keyword-count = 0 then 
-               call "logger" using "New var not STRING, checking INT"
-               
                inspect ls-temp-param-buffer
-               tallying ls-keyword-count for all ws-integer-type
-
-               if ls-keyword-count = 0 then 
-                   call "logger" using "Cannot determine type. Skipping"
-                   exit paragraph
-               else 
-                   move ws-integer-type to ls-temp-variable-type
-               end-if 
-           else 
+               tallying ls-keyword-count for all ws-single-type
+
+               if ls-keyword-count > 0 then
+                   move ws-single-type to ls-temp-variable-type
+               else
+                   call "logger" using
+                       "New var not SINGLE, checking DOUBLE"
+
+                   inspect ls-temp-param-buffer
+                   tallying ls-keyword-count for all ws-double-type
+
+                   if ls-keyword-count > 0 then
+                       move ws-double-type to ls-temp-variable-type
+                   else
+                       call "logger" using
+                           "New var not DOUBLE, checking INT"
+
+                       inspect ls-temp-param-buffer
+                       tallying ls-keyword-count for all ws-integer-type
+
+                       if ls-keyword-count = 0 then
+                           call "logger" using
+                               "Cannot determine type. Skipping"
+                           exit paragraph
+                       else
+                           move ws-integer-type to ls-temp-variable-type
+                       end-if
+                   end-if
+               end-if
+           else
                move ws-string-type to ls-temp-variable-type
-           end-if 
+           end-if
+
+           if ls-is-array-variable then
+               if ls-array-size-str not numeric
+                   or ls-array-size-str = spaces
+               then
+                   call "logger" using concatenate(
+                       "DIM :: cannot allocate array. Bounds are not "
+                       "numeric for variable: "
+                       trim(ls-array-base-name))
+                   end-call
+                   set l-return-code-false to true
+                   goback
+               end-if
+
+               move ls-array-size-str to ls-array-size
+
+               if ls-array-size = 0 then
+                   call "logger" using concatenate(
+                       "DIM :: cannot allocate array. Bounds must be "
+                       "greater than zero for variable: "
+                       trim(ls-array-base-name))
+                   end-call
+                   set l-return-code-false to true
+                   goback
+               end-if
+
+      *>   Check the whole array will fit before allocating any of it,
+      *>   so a too-large DIM fails cleanly instead of filling the
+      *>   table up to its real limit and then aborting partway
+      *>   through with some elements allocated and others missing.
+               if l-num-variables + ls-array-size > l-max-variables then
+                   call "logger-leveled" using "ERROR" concatenate(
+                       "DIM :: cannot allocate array. Variable table "
+                       "does not have room for "
+                       trim(ls-array-size-str)
+                       " elements. Variable: "
+                       trim(ls-array-base-name))
+                   end-call
+                   set l-return-code-false to true
+                   goback
+               end-if
+
+               perform varying ls-array-elem-idx from 1 by 1
+               until ls-array-elem-idx > ls-array-size
+                   or ls-allocation-has-failed
+
+                   move ls-array-elem-idx to ls-array-elem-idx-disp
+
+                   string
+                       trim(ls-array-base-name)
+                       "("
+                       trim(ls-array-elem-idx-disp)
+                       ")"
+                       into ls-array-elem-name
+                   end-string
+
+                   perform allocate-one-variable
+               end-perform
+
+               if ls-allocation-has-failed then
+                   set l-return-code-false to true
+                   goback
+               end-if
+
+               call "logger" using concatenate(
+                   "DIM :: allocated array: "
+                   trim(ls-array-base-name)
+                   " size: " trim(ls-array-elem-idx-disp)
+                   " type: " trim(ls-temp-variable-type))
+               end-call
+           else
+               move ls-array-base-name to ls-array-elem-name
+               perform allocate-one-variable
+
+               if ls-allocation-has-failed then
+                   set l-return-code-false to true
+                   goback
+               end-if
+           end-if
+
+           set l-return-code-true to true
+           goback.
+
+
+       allocate-one-variable.
+
+           if l-num-variables >= l-max-variables then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "DIM :: cannot allocate variable. Variable table "
+                   "is full. Variable name attempted: "
+                   trim(ls-array-elem-name))
+               end-call
+               set ls-allocation-has-failed to true
+               exit paragraph
+           end-if
+
+           add 1 to l-num-variables
+
+           move ls-array-elem-name
+               to l-variable-name(l-num-variables)
 
       *>   Allocate variable with blank value.
            move spaces to l-variable-value(l-num-variables)
 
-           if ls-temp-variable-type = ws-string-type
-               set l-type-string(l-num-variables) to true 
-           else 
-               set l-type-integer(l-num-variables) to true 
-           end-if 
-
+           evaluate ls-temp-variable-type
+               when ws-string-type
+                   set l-type-string(l-num-variables) to true
+               when ws-single-type
+                   set l-type-single(l-num-variables) to true
+               when ws-double-type
+                   set l-type-double(l-num-variables) to true
+               when other
+                   set l-type-integer(l-num-variables) to true
+           end-evaluate
 
            call "logger" using concatenate(
                "DIM :: name: " trim(l-variable-name(l-num-variables))
                " value: " trim(l-variable-value(l-num-variables))
                " type: " trim(l-variable-type(l-num-variables)))
-           end-call 
-       
-           set l-return-code-true to true 
-           goback.
+           end-call
+
+      *>   Mirror the allocation into variable-repository's live table
+      *>   so PRINT/assignment actually see DIM'd variables, tagging
+      *>   the scope according to whether SHARED was specified.
+           move spaces to ls-declare-variable
+           move 0 to ls-declare-value-num
+           move 0 to ls-declare-value-dec
+           move l-variable-type(l-num-variables) to ls-declare-type
+           move l-variable-name(l-num-variables) to ls-declare-name
+           move l-variable-value(l-num-variables) to ls-declare-value
+
+           call "declare-variable" using
+               ls-declare-variable
+               ls-is-shared-sw
+               ls-declare-return-code
+           end-call
+
+           exit paragraph.
 
        end program allocate-var.
 
