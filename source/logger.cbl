@@ -15,6 +15,9 @@
 
        configuration section.
 
+       repository.
+           function all intrinsic.
+
        input-output section.
            file-control.
                select optional fd-log-file
@@ -48,32 +51,75 @@
 
        77  ws-log-buffer                 pic x(:BUFFER-SIZE:).
 
-       77  ws-file-name                  pic x(18) 
-                                         value "cbi_UNSET.log".   
+       77  ws-file-name                  pic x(30)
+                                         value "cbi_UNSET.log".
+
+      *> Log severity levels, ranked low (chattiest) to high (rarest).
+      *> The plain, unleveled "logger" entry point -- used by the bulk
+      *> of call sites throughout the interpreter -- logs at INFO.
+      *> ws-min-log-level defaults to TRACE so every call is written,
+      *> matching the logger's pre-existing unfiltered behavior unless
+      *> a caller narrows it via enable-logger's filter parameter.
+       78  ws-log-level-trace            value 1.
+       78  ws-log-level-info             value 2.
+       78  ws-log-level-warn             value 3.
+       78  ws-log-level-error            value 4.
+
+       01  ws-min-log-level              pic 9 value ws-log-level-trace.
+
+       01  ws-cur-log-level              pic 9.
+       01  ws-log-level-prefix           pic x(8) value spaces.
 
        linkage section.
        01  l-log-text                    pic x any length.
 
+       01  l-log-level                   pic x(5).
+
+       01  l-log-level-filter            pic x(5).
+
 
        procedure division using l-log-text.
 
        main-procedure.
 
-           if ws-log-disabled then 
-               goback 
-           end-if 
+           move ws-log-level-info to ws-cur-log-level
+           move spaces to ws-log-level-prefix
+           perform write-log-line
+
+           goback.
+
+
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2021-10-28
+      *> Last Updated: 2021-10-28
+      *> Purpose: Writes a formatted, timestamped log line to the log
+      *>          file if logging is enabled and the line's severity
+      *>          meets or exceeds the configured minimum level.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       write-log-line.
+
+           if ws-log-disabled then
+               exit paragraph
+           end-if
+
+           if ws-cur-log-level < ws-min-log-level then
+               exit paragraph
+           end-if
 
            move spaces to ws-log-buffer
            move function current-date to ws-date-record
 
-      * Build formatted log line for output.         
-           string 
+      * Build formatted log line for output.
+           string
                "[" delimited by size
-               ws-year delimited by size 
-               "-" delimited by size 
+               ws-year delimited by size
+               "-" delimited by size
                ws-month delimited by size
-               "-" delimited by size 
-               ws-day delimited by size 
+               "-" delimited by size
+               ws-day delimited by size
                " " delimited by size
                ws-hour delimited by size
                ":" delimited by size
@@ -83,42 +129,120 @@
                "." delimited by size
                ws-milli delimited by size
                "] " delimited by size
+               ws-log-level-prefix delimited by size
                l-log-text delimited by size
                into ws-log-buffer
            end-string
-           
-           write f-log-text-raw from ws-log-buffer           
+
+           write f-log-text-raw from ws-log-buffer
+
+           exit paragraph.
+
+
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2021-10-28
+      *> Last Updated: 2021-10-28
+      *> Purpose: Entry point for callers that know their own severity,
+      *>          e.g. call "logger-leveled" using "WARN" ws-log-text.
+      *>          Valid levels: TRACE, INFO, WARN, ERROR. Unrecognized
+      *>          levels are treated as INFO.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       entry "logger-leveled" using l-log-level l-log-text.
+
+           evaluate upper-case(trim(l-log-level))
+               when "TRACE"
+                   move ws-log-level-trace to ws-cur-log-level
+                   move "[TRACE] " to ws-log-level-prefix
+               when "WARN"
+                   move ws-log-level-warn to ws-cur-log-level
+                   move "[WARN] " to ws-log-level-prefix
+               when "ERROR"
+                   move ws-log-level-error to ws-cur-log-level
+                   move "[ERROR] " to ws-log-level-prefix
+               when other
+                   move ws-log-level-info to ws-cur-log-level
+                   move spaces to ws-log-level-prefix
+           end-evaluate
+
+           perform write-log-line
 
            goback.
-       
+
 
 
       *>*****************************************************************
       *> Author: Erik Eriksen
       *> Create Date: 2021-10-28
       *> Last Updated: 2021-10-28
-      *> Purpose: Enables logging, sets file name, and opens the log 
-      *>          file for writing.
+      *> Purpose: Enables logging, sets file name, and opens the log
+      *>          file for writing. l-log-level-filter is the minimum
+      *>          severity to write (TRACE, INFO, WARN, ERROR); spaces
+      *>          or an unrecognized value means log everything.
       *> Tectonics:
       *>     ./build.sh
       *>*****************************************************************
-       entry "enable-logger".
-           set ws-log-enabled to true 
+       entry "enable-logger" using l-log-level-filter.
+           set ws-log-enabled to true
+
+           evaluate upper-case(trim(l-log-level-filter))
+               when "TRACE"
+                   move ws-log-level-trace to ws-min-log-level
+               when "INFO"
+                   move ws-log-level-info to ws-min-log-level
+               when "WARN"
+                   move ws-log-level-warn to ws-min-log-level
+               when "ERROR"
+                   move ws-log-level-error to ws-min-log-level
+               when other
+                   move ws-log-level-trace to ws-min-log-level
+           end-evaluate
 
-      *> Dynamically create log file name using date as file name.
+      *> Dynamically create log file name using date and time, so that
+      *> each run gets its own file instead of every run in a day
+      *> appending into the same cbi_YYYYMMDD.log with no separator.
            move function current-date to ws-date-record
-      
+
            string
                "cbi" delimited by size
-               "_" delimited by size  
+               "_" delimited by size
                ws-year delimited by size
                ws-month delimited by size
-               ws-day delimited by size 
-               ".log" delimited by size 
+               ws-day delimited by size
+               "_" delimited by size
+               ws-hour delimited by size
+               ws-min delimited by size
+               ws-sec delimited by size
+               ".log" delimited by size
                into ws-file-name
            end-string
 
            open extend fd-log-file
+
+      *> Stamp a run-boundary marker at the top of the file as a
+      *> belt-and-suspenders guard against two runs landing in the
+      *> same file (e.g. a filename collision within the same second).
+           move spaces to ws-log-buffer
+           string
+               "==== cbi run started " delimited by size
+               ws-year delimited by size
+               "-" delimited by size
+               ws-month delimited by size
+               "-" delimited by size
+               ws-day delimited by size
+               " " delimited by size
+               ws-hour delimited by size
+               ":" delimited by size
+               ws-min delimited by size
+               ":" delimited by size
+               ws-sec delimited by size
+               " ====" delimited by size
+               into ws-log-buffer
+           end-string
+           write f-log-text-raw from ws-log-buffer
+
            goback.
 
 
