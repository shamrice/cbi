@@ -0,0 +1,384 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-05
+      * Last Modified: 2021-12-07
+      * Purpose: Shared sequential file I/O handler backing the OPEN,
+      *          CLOSE, INPUT#, WRITE# statements and the EOF()
+      *          function. Holds a small fixed bank of file slots
+      *          (FDs can't be allocated dynamically in COBOL, so a
+      *          handful of fixed slots stand in for "file numbers"),
+      *          keyed by the BASIC file number given in AS #n. State
+      *          is kept in working-storage, same as logger.cbl, so
+      *          the open files persist across the many separate
+      *          calls made to this program as the interpreter
+      *          executes each OPEN/CLOSE/INPUT#/WRITE#/EOF() in turn.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. file-io.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+           file-control.
+               select optional fd-file-1
+               assign to dynamic ws-file-name-1
+               organization is line sequential.
+
+               select optional fd-file-2
+               assign to dynamic ws-file-name-2
+               organization is line sequential.
+
+               select optional fd-file-3
+               assign to dynamic ws-file-name-3
+               organization is line sequential.
+
+               select optional fd-file-4
+               assign to dynamic ws-file-name-4
+               organization is line sequential.
+
+               select optional fd-file-5
+               assign to dynamic ws-file-name-5
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-file-1.
+       01  f-file-1-line                 pic x(1024).
+
+       fd  fd-file-2.
+       01  f-file-2-line                 pic x(1024).
+
+       fd  fd-file-3.
+       01  f-file-3-line                 pic x(1024).
+
+       fd  fd-file-4.
+       01  f-file-4-line                 pic x(1024).
+
+       fd  fd-file-5.
+       01  f-file-5-line                 pic x(1024).
+
+       working-storage section.
+
+       78  ws-max-open-files             value 5.
+
+       01  ws-file-name-1                pic x(1024) value spaces.
+       01  ws-file-name-2                pic x(1024) value spaces.
+       01  ws-file-name-3                pic x(1024) value spaces.
+       01  ws-file-name-4                pic x(1024) value spaces.
+       01  ws-file-name-5                pic x(1024) value spaces.
+
+      *>   0 in ws-slot-file-number means the slot is free.
+       01  ws-file-slot-table.
+           05  ws-file-slot               occurs 5 times.
+               10  ws-slot-file-number    pic 99 value 0.
+               10  ws-slot-mode           pic x(8) value spaces.
+                   88  ws-slot-mode-input  value "INPUT".
+                   88  ws-slot-mode-output value "OUTPUT".
+                   88  ws-slot-mode-append value "APPEND".
+               10  ws-slot-eof-sw         pic a value 'N'.
+                   88  ws-slot-at-eof     value 'Y'.
+                   88  ws-slot-not-eof    value 'N'.
+
+       01  ws-slot-idx                    pic 9 comp.
+       01  ws-found-slot-idx              pic 9 comp value 0.
+
+       linkage section.
+
+       01  l-file-name                    pic x(1024).
+       01  l-file-mode                    pic x(8).
+       01  l-file-number                  pic 99.
+       01  l-line-text                    pic x(1024).
+
+       01  l-return-code                  pic 9 value 0.
+           88  l-return-code-false        value 0.
+           88  l-return-code-true         value 1.
+
+       01  l-eof-result                   pic 9 value 0.
+
+
+      *>   Five separate, near-identical entry points -- one shared
+      *>   program instance, called by OPEN/CLOSE/INPUT#/WRITE#/EOF()'s
+      *>   own parsing front-ends (open-cmd.cbl, close-cmd.cbl,
+      *>   input-hash-cmd.cbl, write-hash-cmd.cbl, eof-func.cbl).
+       procedure division.
+
+       entry "open-file" using
+           l-file-name l-file-mode l-file-number l-return-code.
+
+           set l-return-code-false to true
+           perform find-slot-for-file-number
+
+           if ws-found-slot-idx not = 0 then
+               call "logger-leveled" using "WARN" concatenate(
+                   "FILE-IO :: WARN : File number already open. "
+                   "Closing and reopening it. File number: "
+                   l-file-number)
+               end-call
+               move l-file-number to ws-slot-file-number(
+                   ws-found-slot-idx)
+               perform close-slot
+           end-if
+
+           perform find-free-slot
+
+           if ws-found-slot-idx = 0 then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "FILE-IO :: ERROR : No free file slots "
+                   "available (max " ws-max-open-files "). "
+                   "Cannot open file: " trim(l-file-name))
+               end-call
+               goback
+           end-if
+
+           move l-file-number to ws-slot-file-number(ws-found-slot-idx)
+           move upper-case(trim(l-file-mode))
+               to ws-slot-mode(ws-found-slot-idx)
+           set ws-slot-not-eof(ws-found-slot-idx) to true
+
+           evaluate ws-found-slot-idx
+               when 1
+                   move l-file-name to ws-file-name-1
+                   evaluate true
+                       when ws-slot-mode-input(ws-found-slot-idx)
+                           open input fd-file-1
+                       when ws-slot-mode-output(ws-found-slot-idx)
+                           open output fd-file-1
+                       when ws-slot-mode-append(ws-found-slot-idx)
+                           open extend fd-file-1
+                   end-evaluate
+               when 2
+                   move l-file-name to ws-file-name-2
+                   evaluate true
+                       when ws-slot-mode-input(ws-found-slot-idx)
+                           open input fd-file-2
+                       when ws-slot-mode-output(ws-found-slot-idx)
+                           open output fd-file-2
+                       when ws-slot-mode-append(ws-found-slot-idx)
+                           open extend fd-file-2
+                   end-evaluate
+               when 3
+                   move l-file-name to ws-file-name-3
+                   evaluate true
+                       when ws-slot-mode-input(ws-found-slot-idx)
+                           open input fd-file-3
+                       when ws-slot-mode-output(ws-found-slot-idx)
+                           open output fd-file-3
+                       when ws-slot-mode-append(ws-found-slot-idx)
+                           open extend fd-file-3
+                   end-evaluate
+               when 4
+                   move l-file-name to ws-file-name-4
+                   evaluate true
+                       when ws-slot-mode-input(ws-found-slot-idx)
+                           open input fd-file-4
+                       when ws-slot-mode-output(ws-found-slot-idx)
+                           open output fd-file-4
+                       when ws-slot-mode-append(ws-found-slot-idx)
+                           open extend fd-file-4
+                   end-evaluate
+               when 5
+                   move l-file-name to ws-file-name-5
+                   evaluate true
+                       when ws-slot-mode-input(ws-found-slot-idx)
+                           open input fd-file-5
+                       when ws-slot-mode-output(ws-found-slot-idx)
+                           open output fd-file-5
+                       when ws-slot-mode-append(ws-found-slot-idx)
+                           open extend fd-file-5
+                   end-evaluate
+           end-evaluate
+
+           call "logger" using concatenate(
+               "FILE-IO :: Opened file number " l-file-number
+               " mode " trim(l-file-mode)
+               " name " trim(l-file-name)
+               " in slot " ws-found-slot-idx)
+           end-call
+
+           set l-return-code-true to true
+           goback.
+
+
+       entry "close-file" using l-file-number l-return-code.
+
+           set l-return-code-false to true
+
+           if l-file-number = 0 then
+      *>       Bare CLOSE with no file number -- close everything.
+               perform varying ws-found-slot-idx from 1 by 1
+               until ws-found-slot-idx > ws-max-open-files
+                   if ws-slot-file-number(ws-found-slot-idx) not = 0
+                   then
+                       perform close-slot
+                   end-if
+               end-perform
+           else
+               perform find-slot-for-file-number
+
+               if ws-found-slot-idx = 0 then
+                   call "logger-leveled" using "WARN" concatenate(
+                       "FILE-IO :: WARN : CLOSE requested for a "
+                       "file number that isn't open: " l-file-number)
+                   end-call
+                   goback
+               end-if
+
+               perform close-slot
+           end-if
+
+           set l-return-code-true to true
+           goback.
+
+
+       entry "read-file-line" using
+           l-file-number l-line-text l-return-code.
+
+           set l-return-code-false to true
+           move spaces to l-line-text
+           perform find-slot-for-file-number
+
+           if ws-found-slot-idx = 0
+               or not ws-slot-mode-input(ws-found-slot-idx)
+           then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "FILE-IO :: ERROR : INPUT# requested for a file "
+                   "number that isn't open for INPUT: " l-file-number)
+               end-call
+               goback
+           end-if
+
+           evaluate ws-found-slot-idx
+               when 1
+                   read fd-file-1 into l-line-text
+                       at end set ws-slot-at-eof(ws-found-slot-idx)
+                           to true
+                   end-read
+               when 2
+                   read fd-file-2 into l-line-text
+                       at end set ws-slot-at-eof(ws-found-slot-idx)
+                           to true
+                   end-read
+               when 3
+                   read fd-file-3 into l-line-text
+                       at end set ws-slot-at-eof(ws-found-slot-idx)
+                           to true
+                   end-read
+               when 4
+                   read fd-file-4 into l-line-text
+                       at end set ws-slot-at-eof(ws-found-slot-idx)
+                           to true
+                   end-read
+               when 5
+                   read fd-file-5 into l-line-text
+                       at end set ws-slot-at-eof(ws-found-slot-idx)
+                           to true
+                   end-read
+           end-evaluate
+
+           set l-return-code-true to true
+           goback.
+
+
+       entry "write-file-line" using
+           l-file-number l-line-text l-return-code.
+
+           set l-return-code-false to true
+           perform find-slot-for-file-number
+
+           if ws-found-slot-idx = 0
+               or ws-slot-mode-input(ws-found-slot-idx)
+           then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "FILE-IO :: ERROR : WRITE# requested for a file "
+                   "number that isn't open for OUTPUT/APPEND: "
+                   l-file-number)
+               end-call
+               goback
+           end-if
+
+           evaluate ws-found-slot-idx
+               when 1 write f-file-1-line from l-line-text
+               when 2 write f-file-2-line from l-line-text
+               when 3 write f-file-3-line from l-line-text
+               when 4 write f-file-4-line from l-line-text
+               when 5 write f-file-5-line from l-line-text
+           end-evaluate
+
+           set l-return-code-true to true
+           goback.
+
+
+       entry "eof-file" using l-file-number l-eof-result.
+
+           move 1 to l-eof-result
+           perform find-slot-for-file-number
+
+           if ws-found-slot-idx = 0 then
+      *>       A file number that was never opened/already closed is
+      *>       treated as EOF -- nothing left to read from it either.
+               goback
+           end-if
+
+           if ws-slot-not-eof(ws-found-slot-idx) then
+               move 0 to l-eof-result
+           end-if
+
+           goback.
+
+
+       find-slot-for-file-number.
+
+           move 0 to ws-found-slot-idx
+           perform varying ws-slot-idx from 1 by 1
+           until ws-slot-idx > ws-max-open-files
+               if ws-slot-file-number(ws-slot-idx) = l-file-number
+               then
+                   move ws-slot-idx to ws-found-slot-idx
+                   exit perform
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+       find-free-slot.
+
+           move 0 to ws-found-slot-idx
+           perform varying ws-slot-idx from 1 by 1
+           until ws-slot-idx > ws-max-open-files
+               if ws-slot-file-number(ws-slot-idx) = 0 then
+                   move ws-slot-idx to ws-found-slot-idx
+                   exit perform
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+       close-slot.
+
+           evaluate ws-found-slot-idx
+               when 1 close fd-file-1
+               when 2 close fd-file-2
+               when 3 close fd-file-3
+               when 4 close fd-file-4
+               when 5 close fd-file-5
+           end-evaluate
+
+           move 0 to ws-slot-file-number(ws-found-slot-idx)
+           move spaces to ws-slot-mode(ws-found-slot-idx)
+           set ws-slot-not-eof(ws-found-slot-idx) to true
+
+           exit paragraph.
+
+       end program file-io.
