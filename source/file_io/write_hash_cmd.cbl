@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-06
+      * Last Modified: 2021-12-06
+      * Purpose: Process the WRITE# command, e.g. WRITE#1, "some text"
+      *          or WRITE#1, RESULT$ -- appends a line to the given
+      *          open file number (opened OUTPUT or APPEND via OPEN).
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. write-hash-cmd.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       copy "copybooks/local_storage/ls_variable.cpy".
+
+       01  ls-temp-param-buffer          pic x(1024).
+
+       01  ls-file-number-str            pic x(2) value spaces.
+       01  ls-file-number                pic 99 value 0.
+
+       01  ls-expr-text                  pic x(1024) value spaces.
+
+       01  ls-quote-start-idx            pic 9(4) comp value 0.
+       01  ls-quote-end-idx              pic 9(4) comp value 0.
+       01  ls-char-idx                   pic 9(4) comp.
+
+       01  ls-output-line                pic x(1024) value spaces.
+       01  ls-write-return-code          pic 9 value 0.
+
+       linkage section.
+
+       01  l-src-code-str                pic x(1024).
+
+       procedure division using l-src-code-str.
+
+       main-procedure.
+
+           move l-src-code-str(length(ws-write-hash) + 1:)
+               to ls-temp-param-buffer
+
+           unstring ls-temp-param-buffer
+               delimited by ","
+               into ls-file-number-str ls-expr-text
+           end-unstring
+
+           move trim(ls-file-number-str) to ls-file-number-str
+
+           if ls-file-number-str not numeric
+               or ls-file-number-str = spaces
+           then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "WRITE# :: ERROR : File number is not numeric. "
+                   "Statement: " trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+           move ls-file-number-str to ls-file-number
+           move trim(ls-expr-text) to ls-expr-text
+
+           if ls-expr-text = spaces then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "WRITE# :: ERROR : No value given to write. "
+                   "Statement: " trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+      *>   Quoted literal text -- write it out as-is between the quotes.
+           if ls-expr-text(1:1) = '"' then
+               move 0 to ls-quote-end-idx
+               perform varying ls-char-idx from 2 by 1
+               until ls-char-idx > length(ls-expr-text)
+                   if ls-expr-text(ls-char-idx:1) = '"' then
+                       move ls-char-idx to ls-quote-end-idx
+                       exit perform
+                   end-if
+               end-perform
+
+               if ls-quote-end-idx = 0 then
+                   move ls-expr-text(2:) to ls-output-line
+               else
+                   move ls-expr-text(2:ls-quote-end-idx - 2)
+                       to ls-output-line
+               end-if
+           else
+      *>       Not a quoted literal -- try it as a variable name, and
+      *>       fall back to writing the raw text verbatim (e.g. a bare
+      *>       numeric literal) when it isn't a declared variable.
+               move upper-case(ls-expr-text) to ls-variable-name
+               call "get-variable" using
+                   ls-variable
+                   ls-get-variable-return-code
+               end-call
+
+               if ls-get-variable-return-code > 0 then
+                   if ls-type-integer then
+                       move ls-variable-value-num to ls-output-line
+                   else
+                       move ls-variable-value to ls-output-line
+                   end-if
+               else
+                   move ls-expr-text to ls-output-line
+               end-if
+           end-if
+
+           call "write-file-line" using
+               ls-file-number
+               ls-output-line
+               ls-write-return-code
+           end-call
+
+           call "logger" using concatenate(
+               "WRITE# :: number: " ls-file-number
+               " value: " trim(ls-output-line))
+           end-call
+
+           goback.
+
+       end program write-hash-cmd.
