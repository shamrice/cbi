@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-06
+      * Last Modified: 2021-12-06
+      * Purpose: Process the INPUT# command, e.g. INPUT#1, NAME$ --
+      *          reads the next line from the given open file number
+      *          into the destination variable, instead of prompting
+      *          the operator the way plain INPUT does.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. input-hash-cmd.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-temp-param-buffer          pic x(1024).
+
+       01  ls-file-number-str            pic x(2) value spaces.
+       01  ls-file-number                pic 99 value 0.
+
+       01  ls-dest-var-name               pic x(1024) value spaces.
+
+       01  ls-file-line                   pic x(1024) value spaces.
+       01  ls-read-return-code            pic 9 value 0.
+
+       01  ls-assign-var-str              pic x(1024) value spaces.
+
+       linkage section.
+
+       01  l-src-code-str                 pic x(1024).
+
+       01  l-variable-table.
+           05  l-num-variables            pic 9(5) comp.
+           05  l-variables                occurs 0 to unbounded times
+                                          depending on l-num-variables.
+               10  l-variable-type        pic x(8) value spaces.
+                   88  l-type-integer     value "INTEGER".
+                   88  l-type-string      value "STRING".
+               10  l-variable-name        pic x(256) value spaces.
+               10  l-variable-value       pic x(1024) value spaces.
+               10  l-variable-value-num   redefines l-variable-value
+                                          pic 9(16) value zeros.
+
+       procedure division using l-src-code-str l-variable-table.
+
+       main-procedure.
+
+           move l-src-code-str(length(ws-input-hash) + 1:)
+               to ls-temp-param-buffer
+
+           unstring ls-temp-param-buffer
+               delimited by ","
+               into ls-file-number-str ls-dest-var-name
+           end-unstring
+
+           move trim(ls-file-number-str) to ls-file-number-str
+
+           if ls-file-number-str not numeric
+               or ls-file-number-str = spaces
+           then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "INPUT# :: ERROR : File number is not numeric. "
+                   "Statement: " trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+           move ls-file-number-str to ls-file-number
+           move upper-case(trim(ls-dest-var-name)) to ls-dest-var-name
+
+           if ls-dest-var-name = spaces then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "INPUT# :: ERROR : No destination variable given. "
+                   "Statement: " trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+           call "read-file-line" using
+               ls-file-number
+               ls-file-line
+               ls-read-return-code
+           end-call
+
+           move concatenate(
+               trim(ls-dest-var-name)
+               ' = "'
+               trim(ls-file-line)
+               '"')
+               to ls-assign-var-str
+
+           call "assign-var" using
+               ls-assign-var-str
+               l-variable-table
+           end-call
+
+           call "logger" using concatenate(
+               "INPUT# :: number: " ls-file-number
+               " destination: " trim(ls-dest-var-name)
+               " value: " trim(ls-file-line))
+           end-call
+
+           goback.
+
+       end program input-hash-cmd.
