@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-05
+      * Last Modified: 2021-12-06
+      * Purpose: Process the OPEN command, e.g.
+      *          OPEN "data.txt" FOR INPUT AS #1
+      *          OPEN "report.txt" FOR APPEND AS #2
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. open-cmd.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       78  ws-for-input                 value "INPUT".
+       78  ws-for-output                value "OUTPUT".
+       78  ws-for-append                value "APPEND".
+
+       local-storage section.
+
+       01  ls-temp-param-buffer          pic x(1024).
+       01  ls-remainder-buffer           pic x(1024).
+
+       01  ls-char-idx                   pic 9(4) comp.
+       01  ls-quote-start-idx            pic 9(4) comp value 0.
+       01  ls-quote-end-idx              pic 9(4) comp value 0.
+       01  ls-hash-idx                   pic 9(4) comp value 0.
+
+       01  ls-file-name                  pic x(1024) value spaces.
+       01  ls-file-mode                  pic x(8) value spaces.
+       01  ls-keyword-count              pic 9(4) comp.
+
+       01  ls-file-number-str            pic x(2) value spaces.
+       01  ls-file-number                pic 99 value 0.
+
+       01  ls-open-return-code           pic 9 value 0.
+
+       linkage section.
+
+       01  l-src-code-str                pic x(1024).
+
+       procedure division using l-src-code-str.
+
+       main-procedure.
+
+           move l-src-code-str(length(ws-open) + 1:)
+               to ls-temp-param-buffer
+
+      *>   Find the opening and closing quotes around the file name.
+           move 0 to ls-quote-start-idx
+           move 0 to ls-quote-end-idx
+
+           perform varying ls-char-idx from 1 by 1
+           until ls-char-idx > length(ls-temp-param-buffer)
+               if ls-temp-param-buffer(ls-char-idx:1) = '"' then
+                   if ls-quote-start-idx = 0 then
+                       move ls-char-idx to ls-quote-start-idx
+                   else
+                       move ls-char-idx to ls-quote-end-idx
+                       exit perform
+                   end-if
+               end-if
+           end-perform
+
+           if ls-quote-start-idx = 0 or ls-quote-end-idx = 0 then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "OPEN :: ERROR : Malformed OPEN statement, missing "
+                   "quoted file name. Statement: " trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+           move ls-temp-param-buffer(
+               ls-quote-start-idx + 1:
+               ls-quote-end-idx - ls-quote-start-idx - 1)
+               to ls-file-name
+
+           move ls-temp-param-buffer(ls-quote-end-idx + 1:)
+               to ls-remainder-buffer
+
+      *>   Figure out FOR INPUT / FOR OUTPUT / FOR APPEND mode.
+           inspect ls-remainder-buffer
+               tallying ls-keyword-count for all ws-for-output
+
+           if ls-keyword-count > 0 then
+               move ws-for-output to ls-file-mode
+           else
+               inspect ls-remainder-buffer
+                   tallying ls-keyword-count for all ws-for-append
+
+               if ls-keyword-count > 0 then
+                   move ws-for-append to ls-file-mode
+               else
+                   move ws-for-input to ls-file-mode
+               end-if
+           end-if
+
+      *>   Find the file number following "#".
+           move 0 to ls-hash-idx
+           perform varying ls-char-idx from 1 by 1
+           until ls-char-idx > length(ls-remainder-buffer)
+               if ls-remainder-buffer(ls-char-idx:1) = "#" then
+                   move ls-char-idx to ls-hash-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ls-hash-idx = 0 then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "OPEN :: ERROR : Malformed OPEN statement, missing "
+                   "AS #n file number. Statement: "
+                   trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+           move trim(ls-remainder-buffer(ls-hash-idx + 1:2))
+               to ls-file-number-str
+
+           if ls-file-number-str not numeric
+               or ls-file-number-str = spaces
+           then
+               call "logger-leveled" using "ERROR" concatenate(
+                   "OPEN :: ERROR : File number after # is not "
+                   "numeric. Statement: " trim(l-src-code-str))
+               end-call
+               goback
+           end-if
+
+           move ls-file-number-str to ls-file-number
+
+           call "open-file" using
+               ls-file-name
+               ls-file-mode
+               ls-file-number
+               ls-open-return-code
+           end-call
+
+           call "logger" using concatenate(
+               "OPEN :: name: " trim(ls-file-name)
+               " mode: " trim(ls-file-mode)
+               " number: " ls-file-number
+               " return code: " ls-open-return-code)
+           end-call
+
+           goback.
+
+       end program open-cmd.
