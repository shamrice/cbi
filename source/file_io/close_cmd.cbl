@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-06
+      * Last Modified: 2021-12-06
+      * Purpose: Process the CLOSE command, e.g. CLOSE #1. A bare
+      *          CLOSE with no file number closes every open file.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. close-cmd.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-temp-param-buffer          pic x(1024).
+
+       01  ls-char-idx                   pic 9(4) comp.
+       01  ls-hash-idx                   pic 9(4) comp value 0.
+
+       01  ls-file-number-str            pic x(2) value spaces.
+       01  ls-file-number                pic 99 value 0.
+
+       01  ls-close-return-code          pic 9 value 0.
+
+       linkage section.
+
+       01  l-src-code-str                pic x(1024).
+
+       procedure division using l-src-code-str.
+
+       main-procedure.
+
+           move l-src-code-str(length(ws-close) + 1:)
+               to ls-temp-param-buffer
+
+           move 0 to ls-hash-idx
+           perform varying ls-char-idx from 1 by 1
+           until ls-char-idx > length(ls-temp-param-buffer)
+               if ls-temp-param-buffer(ls-char-idx:1) = "#" then
+                   move ls-char-idx to ls-hash-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ls-hash-idx = 0 then
+      *>       No #n given -- close every open file.
+               move 0 to ls-file-number
+           else
+               move trim(ls-temp-param-buffer(ls-hash-idx + 1:2))
+                   to ls-file-number-str
+
+               if ls-file-number-str not numeric
+                   or ls-file-number-str = spaces
+               then
+                   call "logger-leveled" using "ERROR" concatenate(
+                       "CLOSE :: ERROR : File number after # is not "
+                       "numeric. Statement: " trim(l-src-code-str))
+                   end-call
+                   goback
+               end-if
+
+               move ls-file-number-str to ls-file-number
+           end-if
+
+           call "close-file" using
+               ls-file-number
+               ls-close-return-code
+           end-call
+
+           call "logger" using concatenate(
+               "CLOSE :: number: " ls-file-number
+               " return code: " ls-close-return-code)
+           end-call
+
+           goback.
+
+       end program close-cmd.
