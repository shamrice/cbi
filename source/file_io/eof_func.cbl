@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-12-06
+      * Last Modified: 2021-12-06
+      * Purpose: Process EOF() - returns true(1) if the given open file
+      *          number has no more lines left to read, false(0)
+      *          otherwise.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       function-id. eof-func.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+       data division.
+
+       working-storage section.
+
+       copy "copybooks/basic_keywords.cpy".
+
+       local-storage section.
+
+       01  ls-working-input-value    pic x(1024).
+
+       01  ls-file-number            pic 99.
+
+       linkage section.
+
+       01  l-input-value             pic x(1024).
+
+       01  l-eof-result              pic 9.
+
+       procedure division
+           using l-input-value
+           returning l-eof-result.
+
+       main-procedure.
+
+           move upper-case(l-input-value) to ls-working-input-value
+
+           inspect ls-working-input-value
+               replacing
+                   all ws-eof by spaces
+                   all ")" by spaces
+
+           if trim(ls-working-input-value) not numeric then
+               move 1 to l-eof-result
+               call "logger-leveled" using "WARN" concatenate(
+                   "EOF-FUNC :: WARN : File number is not numeric: "
+                   trim(l-input-value)
+                   " : Returning EOF true")
+               end-call
+               goback
+           end-if
+
+           move trim(ls-working-input-value) to ls-file-number
+
+           call "eof-file" using ls-file-number l-eof-result
+           end-call
+
+           call "logger" using concatenate(
+               "EOF-FUNC :: Input: " trim(l-input-value)
+               " : File number checked: " ls-file-number
+               " : Return value: " l-eof-result)
+           end-call
+
+           goback.
+
+       end function eof-func.
