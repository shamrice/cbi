@@ -25,12 +25,38 @@
        working-storage section.
 
        01  ws-temp-param                pic x(512).
-       01  ws-param-pointer             pic 9(4) comp.       
+       01  ws-param-pointer             pic 9(4) comp.
+
+       01  ws-awaiting-list-file-sw     pic a value 'N'.
+           88  ws-awaiting-list-file    value 'Y'.
+           88  ws-not-awaiting-list-file value 'N'.
+
+       01  ws-awaiting-log-level-sw     pic a value 'N'.
+           88  ws-awaiting-log-level    value 'Y'.
+           88  ws-not-awaiting-log-level value 'N'.
+
+       01  ws-awaiting-playback-file-sw pic a value 'N'.
+           88  ws-awaiting-playback-file value 'Y'.
+           88  ws-not-awaiting-playback-file value 'N'.
+
+       01  ws-awaiting-record-file-sw   pic a value 'N'.
+           88  ws-awaiting-record-file  value 'Y'.
+           88  ws-not-awaiting-record-file value 'N'.
 
        78  ws-help-param                value "--HELP".
        78  ws-list-param                value "--LIST".
        78  ws-run-param                 value "--RUN".
        78  ws-logging-param             value "--LOGGING".
+       78  ws-check-param               value "--CHECK".
+       78  ws-list-to-file-param        value "--LIST-TO-FILE".
+       78  ws-log-level-param           value "--LOG-LEVEL".
+       78  ws-trace-param               value "--TRACE".
+       78  ws-playback-param            value "--PLAYBACK".
+       78  ws-record-param              value "--RECORD".
+       78  ws-xref-param                value "--XREF".
+       78  ws-version-param             value "--VERSION".
+
+       78  ws-cbi-version               value "1.0.0".
 
        local-storage section.
        
@@ -52,9 +78,33 @@
            88  l-enable-logging         value 'Y'.
            88  l-disable-logging        value 'N'.
 
-       procedure division using 
-           l-command-line-args l-input-source-file-name 
-           l-list-program-sw l-run-program-sw l-logging-sw.  
+       01  l-check-program-sw           pic a.
+           88  l-check-program          value 'Y'.
+           88  l-not-check-program      value 'N'.
+
+       01  l-list-to-file-name          pic x(1024) value spaces.
+
+       01  l-command-args-value         pic x(1024) value spaces.
+
+       01  l-log-level-filter           pic x(5) value spaces.
+
+       01  l-trace-sw                   pic a value 'N'.
+           88  l-enable-trace           value 'Y'.
+           88  l-disable-trace          value 'N'.
+
+       01  l-playback-file-name         pic x(1024) value spaces.
+       01  l-record-file-name           pic x(1024) value spaces.
+
+       01  l-xref-sw                    pic a value 'N'.
+           88  l-show-xref              value 'Y'.
+           88  l-hide-xref              value 'N'.
+
+       procedure division using
+           l-command-line-args l-input-source-file-name
+           l-list-program-sw l-run-program-sw l-logging-sw
+           l-check-program-sw l-list-to-file-name
+           l-command-args-value l-log-level-filter l-trace-sw
+           l-playback-file-name l-record-file-name l-xref-sw.
 
        main-procedure.
 
@@ -67,10 +117,35 @@
                    with pointer ws-param-pointer
                end-unstring
                
-               if ws-temp-param not = spaces then 
-                   perform parse-arg
-               end-if 
-           end-perform 
+               if ws-temp-param not = spaces then
+                   if ws-awaiting-list-file then
+                       move trim(ws-temp-param) to l-list-to-file-name
+                       set ws-not-awaiting-list-file to true
+                   else
+                       if ws-awaiting-log-level then
+                           move upper-case(trim(ws-temp-param))
+                               to l-log-level-filter
+                           set ws-not-awaiting-log-level to true
+                       else
+                           if ws-awaiting-playback-file then
+                               move trim(ws-temp-param)
+                                   to l-playback-file-name
+                               set ws-not-awaiting-playback-file
+                                   to true
+                           else
+                               if ws-awaiting-record-file then
+                                   move trim(ws-temp-param)
+                                       to l-record-file-name
+                                   set ws-not-awaiting-record-file
+                                       to true
+                               else
+                                   perform parse-arg
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-perform
 
            if l-input-source-file-name = spaces then 
                display "ERROR: A source file is required."
@@ -78,9 +153,11 @@
                perform display-help               
            end-if 
 
-           if l-not-list-program and l-not-run-program then 
-               set l-run-program to true 
-           end-if 
+           if l-not-list-program and l-not-run-program
+               and l-not-check-program
+           then
+               set l-run-program to true
+           end-if
 
            goback.
 
@@ -99,17 +176,64 @@
                    set l-list-program to true 
 
                when ws-logging-param
-                   set l-enable-logging to true 
+                   set l-enable-logging to true
+
+               when ws-check-param
+                   set l-check-program to true
+
+               when ws-list-to-file-param
+                   set l-list-program to true
+                   set ws-awaiting-list-file to true
 
-               when other 
-                   move trim(ws-temp-param) to l-input-source-file-name
-                
-           end-evaluate 
+               when ws-log-level-param
+                   set ws-awaiting-log-level to true
+
+               when ws-trace-param
+                   set l-enable-trace to true
+
+               when ws-playback-param
+                   set ws-awaiting-playback-file to true
+
+               when ws-record-param
+                   set ws-awaiting-record-file to true
+
+               when ws-xref-param
+                   set l-list-program to true
+                   set l-show-xref to true
+
+               when ws-version-param
+                   perform display-version
+
+               when other
+                   if l-input-source-file-name = spaces then
+                       move trim(ws-temp-param)
+                           to l-input-source-file-name
+                   else
+                       if l-command-args-value = spaces then
+                           move trim(ws-temp-param)
+                               to l-command-args-value
+                       else
+                           string
+                               trim(l-command-args-value)
+                               " "
+                               trim(ws-temp-param)
+                               into l-command-args-value
+                           end-string
+                       end-if
+                   end-if
+
+           end-evaluate
 
            exit paragraph.      
 
 
-       display-help.           
+       display-version.
+           display "cbi version " trim(ws-cbi-version)
+           stop run
+           exit paragraph.
+
+
+       display-help.
            display "Usage: cbi [OPTION]... [FILE]"
            display space 
            display "Options:"
@@ -120,17 +244,60 @@
            display 
                "     --list - Print out program source code to display."
            end-display 
-           display 
+           display
                "  --logging - Turns on interpreter logging while "
                "running and/or listing a program."
-           end-display 
-           display 
+           end-display
+           display
+               "    --check - Loads a program and validates its "
+               "structure (unclosed loops, SUBs, IFs, SELECT CASEs) "
+               "without running it."
+           end-display
+           display
+               " --log-level [LEVEL] - Minimum severity to write "
+               "when --logging is on: TRACE, INFO, WARN, or ERROR. "
+               "Defaults to TRACE (log everything)."
+           end-display
+           display
+               "    --trace - Echoes each executed line to the "
+               "console live, independent of --logging."
+           end-display
+           display
+               " --playback [FILE] - Feeds INPUT statements from "
+               "[FILE], one typed response per line, instead of "
+               "waiting on the operator. For unattended runs."
+           end-display
+           display
+               "   --record [FILE] - Appends each INPUT response "
+               "typed during this run to [FILE], so it can be fed "
+               "back later with --playback."
+           end-display
+           display
+               " --list-to-file [FILE] - Writes the parsed program "
+               "listing to [FILE] instead of the display. Implies "
+               "--list."
+           end-display
+           display
+               "      --xref - Prints a cross-reference report of "
+               "SUB/loop/IF/SELECT CASE boundaries alongside the "
+               "source listing. Implies --list."
+           end-display
+           display
+               "   --version - Prints the interpreter version and "
+               "exits."
+           end-display
+           display
                "     --help - This help text."
            display spaces 
-           display 
+           display
                "  [FILE] - File name of BASIC program to list "
                "and/or run."
-           end-display 
+           end-display
+           display spaces
+           display
+               "  Anything after [FILE] is passed to the program "
+               "and can be read back with COMMAND$."
+           end-display
            display spaces 
            stop run 
 
