@@ -49,7 +49,7 @@
        01  ls-cur-line-num-disp      pic 9(10).
 
        01  ls-variable-temp-data.
-           05  ls-var-name           pic x(16).
+           05  ls-var-name           pic x(256).
            05  ls-var-type           pic x(8).
            05  ls-var-value          pic x(1024).
            05  ls-var-value-num      pic 9(16).
@@ -88,16 +88,16 @@
                10  l-loop-end        pic 9(10).
 
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros.       
+                                         pic 9(16) value zeros.
               
 
        procedure division using 
@@ -252,7 +252,7 @@
            end-call 
            
            if ls-var-ret-code = 0 or ls-var-type not = "INTEGER" then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "ERROR" concatenate(
                    "FOR-LOOP-START-HANDLER :: Error : Failed to find "
                    " FOR loop iterator variable in variable table! : "
                    " Skipping to end of loop. : "
@@ -378,7 +378,7 @@
            end-call 
            
            if ls-var-ret-code = 0 or ls-var-type not = "INTEGER" then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "ERROR" concatenate(
                    "FOR-LOOP-END-HANDLER :: Error : Failed to find "
                    " FOR loop iterator variable in variable table! : "
                    " EXITING loop. : "
