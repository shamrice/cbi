@@ -119,7 +119,7 @@
            call "logger" using "WHILE :: Processing WHILE loop start"
                
       *>   Check to see if condition is valid before continuing.
-           call "conditional-processor" using 
+           call "conditional-statement-handler" using 
                ls-line-text(length(ws-while):)               
                ls-conditional-ret-val
            end-call 
@@ -183,7 +183,7 @@
            call "logger" using "DO WHILE :: Processing loop start"
                
       *>   Check to see if condition is valid before continuing.
-           call "conditional-processor" using 
+           call "conditional-statement-handler" using 
                ls-line-text(length(ws-do-while):)               
                ls-conditional-ret-val
            end-call 
@@ -217,7 +217,7 @@
            call "logger" using "DO UNTIL :: Processing loop start"
                
       *>   Check to see if condition is valid before continuing.
-           call "conditional-processor" using 
+           call "conditional-statement-handler" using 
                ls-line-text(length(ws-do-until):)               
                ls-conditional-ret-val
            end-call 
@@ -249,7 +249,7 @@
            call "logger" using "LOOP WHILE :: Processing loop end"
                
       *>   Check to see if condition is valid before continuing.
-           call "conditional-processor" using 
+           call "conditional-statement-handler" using 
                ls-line-text(length(ws-loop-while):)               
                ls-conditional-ret-val
            end-call 
@@ -280,7 +280,7 @@
            call "logger" using "LOOP UNTIL :: Processing loop end"
                
       *>   Check to see if condition is valid before continuing.
-           call "conditional-processor" using 
+           call "conditional-statement-handler" using 
                ls-line-text(length(ws-loop-until):)               
                ls-conditional-ret-val
            end-call 
