@@ -46,13 +46,8 @@
 
        01  ls-cur-line-num-disp      pic 9(10).
 
-       01  ls-variable-temp-data.
-           05  ls-var-name           pic x(16).
-           05  ls-var-type           pic x(8).
-           05  ls-var-value          pic x(1024).
-           05  ls-var-value-num      pic 9(16).
-           05  ls-var-ret-code       pic 9.
-       
+       copy "copybooks/local_storage/ls_variable.cpy".
+
        01  ls-part-temp              pic x(1024).
 
        01  ls-for-loop-parts         pic x(1024) occurs 8 times.
@@ -84,16 +79,16 @@
                10  l-loop-end        pic 9(10).
 
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros.       
+                                         pic 9(16) value zeros.
               
 
        procedure division using 
@@ -149,10 +144,10 @@
                
            end-perform 
 
-           compute ls-new-var-value = 
-               numval(ls-var-value) +               
+           compute ls-new-var-value =
+               numval(ls-variable-value) +
                ws-for-loop-step(ls-working-for-loop-idx)
-           end-compute 
+           end-compute
 
            move concatenate(
                trim(ws-for-loop-var(ls-working-for-loop-idx))
@@ -240,55 +235,54 @@
                to ws-for-loop-end-val(ls-working-for-loop-idx) 
 
 
-           move ws-for-loop-var(ls-working-for-loop-idx) to ls-var-name
-           
-           call "get-var-value" using 
-               l-variable-table
-               ls-var-name 
-               ls-var-type 
-               ls-var-value
-               ls-var-ret-code
-           end-call 
+           move ws-for-loop-var(ls-working-for-loop-idx)
+               to ls-variable-name
+
+           call "get-variable" using
+               ls-variable
+               ls-get-variable-return-code
+           end-call
 
            call "logger" using concatenate(
                "FOR-LOOP-START-HANDLER :: "
-               "var name: " trim(ls-var-name)
-               " : var type: " ls-var-type
-               " : var value: " trim(ls-var-value)
-               " : ret code: " ls-var-ret-code)
-           end-call 
-           
-           if ls-var-ret-code = 0 or ls-var-type not = "INTEGER" then 
-               call "logger" using concatenate(
+               "var name: " trim(ls-variable-name)
+               " : var type: " ls-variable-type
+               " : var value: " trim(ls-variable-value)
+               " : ret code: " ls-get-variable-return-code)
+           end-call
+
+           if ls-get-variable-return-code = 0 or not ls-type-integer
+           then
+               call "logger-leveled" using "ERROR" concatenate(
                    "FOR-LOOP-START-HANDLER :: Error : Failed to find "
                    " FOR loop iterator variable in variable table! : "
                    " Skipping to end of loop. : "
-                   "var name: " trim(ls-var-name)
-                   " : var type: " ls-var-type
-                   " : var value: " trim(ls-var-value)
-                   " : ret code: " ls-var-ret-code)
-               end-call 
+                   "var name: " trim(ls-variable-name)
+                   " : var type: " ls-variable-type
+                   " : var value: " trim(ls-variable-value)
+                   " : ret code: " ls-get-variable-return-code)
+               end-call
                perform set-current-line-to-loop-exit-and-go-back
-           end-if 
+           end-if
 
-           if ws-for-loop-start-val(ls-working-for-loop-idx) 
-               > ws-for-loop-end-val(ls-working-for-loop-idx) 
-           then  
+           if ws-for-loop-start-val(ls-working-for-loop-idx)
+               > ws-for-loop-end-val(ls-working-for-loop-idx)
+           then
                *> move " < " to ls-conditional-operator
-               if numval(ls-var-value) 
-                   < ws-for-loop-end-val(ls-working-for-loop-idx) 
-               then 
+               if numval(ls-variable-value)
+                   < ws-for-loop-end-val(ls-working-for-loop-idx)
+               then
                    perform set-current-line-to-loop-exit-and-go-back
-               end-if                    
-           else 
+               end-if
+           else
       *         move " > " to ls-conditional-operator
-               if numval(ls-var-value) 
-                   > ws-for-loop-end-val(ls-working-for-loop-idx) 
-               then 
+               if numval(ls-variable-value)
+                   > ws-for-loop-end-val(ls-working-for-loop-idx)
+               then
                    perform set-current-line-to-loop-exit-and-go-back
-               end-if                    
+               end-if
 
-           end-if 
+           end-if
 
       *     move function concatenate(
       *         trim(ws-for-loop-var(ls-working-for-loop-idx))
