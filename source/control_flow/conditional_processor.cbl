@@ -70,16 +70,16 @@
        01  l-statement                   pic x(1024). 
 
        01  l-variable-table.
-           05  l-num-variables           pic 9(4) comp.
+           05  l-num-variables           pic 9(5) comp.
            05  l-variables               occurs 0 to unbounded times
-                                         depending on l-num-variables. 
+                                         depending on l-num-variables.
                10  l-variable-type       pic x(8) value spaces.
                    88  l-type-integer    value "INTEGER".
                    88  l-type-string     value "STRING".
-               10  l-variable-name       pic x(16) value spaces.
+               10  l-variable-name       pic x(256) value spaces.
                10  l-variable-value      pic x(1024) value spaces.
                10  l-variable-value-num  redefines l-variable-value
-                                         pic 9(16) value zeros.       
+                                         pic 9(16) value zeros.
 
        01  l-return-code                 pic 9 value 0.
            88  l-return-code-false       value 0.
@@ -170,7 +170,8 @@
                                move ls-temp-statement-value 
                                    to ls-part-value-num(ls-num-parts)
                            else 
-                               call "logger" using concatenate(
+                               call "logger-leveled" using "WARN"
+                                concatenate(
                                    "CONDITIONAL-PROCESSOR :: WARNING :" 
                                    " Item: " 
                                    trim(ls-temp-statement-value) 
