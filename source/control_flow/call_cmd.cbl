@@ -24,8 +24,10 @@
        working-storage section.
 
        copy "copybooks/basic_keywords.cpy".
- 
-       local-storage section.    
+
+       78  ws-max-sub-nesting        value 1000.
+
+       local-storage section.
     
        01  ls-temp-sub-name          pic x(32).    
        01  ls-sub-idx                pic 9(4) comp. 
@@ -82,7 +84,18 @@
            perform varying ls-sub-idx from 1 by 1 
            until ls-sub-idx > l-num-subs 
                
-               if l-sub-name(ls-sub-idx) = ls-temp-sub-name then 
+               if l-sub-name(ls-sub-idx) = ls-temp-sub-name then
+
+                   if l-sub-cur-nest(ls-sub-idx) >= ws-max-sub-nesting
+                   then
+                       call "logger-leveled" using "ERROR" concatenate(
+                           "CALL-CMD :: ERROR : Max SUB recursion "
+                           "depth exceeded (" ws-max-sub-nesting
+                           ") for sub: " trim(ls-temp-sub-name)
+                           ". Skipping call.")
+                       end-call
+                       exit perform
+                   end-if
 
                *> Add to nest idx (invoke count) and keep track of this
                *> as source called line. Then redirect processing to sub
