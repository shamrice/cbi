@@ -111,7 +111,7 @@
            end-perform 
 
            if l-if-idx > ls-max-if-idx then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "IF-HANDLER :: WARNING: Could not related IF index "
                    "in the IF boundary table. Skipping conditional "
                    "check.")
@@ -199,7 +199,7 @@
            end-perform 
 
            if l-if-idx > ls-max-if-idx then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "IF-HANDLER :: WARNING: Could not related IF index "
                    "in the IF boundary table for ELSEIF. "
                    "Skipping conditional check.")
