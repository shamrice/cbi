@@ -109,7 +109,7 @@
            end-perform 
 
            if l-select-idx > ls-max-select-idx then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "SELECT-HANDLER :: WARNING: Could not find related "
                    "index in the SELECT boundary table. Skipping "
                    "SELECT CASE check.")
@@ -223,7 +223,7 @@
            end-perform 
 
            if l-select-idx > ls-max-select-idx then 
-               call "logger" using concatenate(
+               call "logger-leveled" using "WARN" concatenate(
                    "SELECT-HANDLER :: WARNING: Could not related SELECT"
                    " index in the SELECT boundary table for CASE. "
                    "Skipping conditional check.")
