@@ -2,88 +2,280 @@
       * Author: Erik Eriksen
       * Create Date: 2021-10-20
       * Last Modified: 2021-11-18
-      * Purpose: Handles a conditional statement which can potentially 
-      *          contain multiple conditionals. 
-      *          Each section is broken up and passed to the the 
+      * Purpose: Handles a conditional statement which can potentially
+      *          contain multiple conditionals, combined with AND/OR
+      *          and optionally grouped with parenthesis.
+      *          Each section is broken up and passed to the the
       *          conditional-processor to be evaluated.
       *          Returns if true (1) or false (0).
-      *   NOTE : Does not currently follow parenthesis!
       * Tectonics: ./build.sh
       ******************************************************************
        identification division.
-       program-id. conditional-statement-handler.
+       program-id. conditional-statement-handler is recursive.
 
        environment division.
-       
+
        configuration section.
 
-       repository. 
-           function all intrinsic.          
+       repository.
+           function all intrinsic.
 
-       special-names.           
+       special-names.
 
        input-output section.
-           
+
        data division.
 
        working-storage section.
 
        copy "copybooks/basic_keywords.cpy".
 
-       
+
        local-storage section.
 
-       01  ls-cur-statement              pic x(1024).
+       01  ls-work-statement             pic x(1024).
+       01  ls-stmt-len                   pic 9(4) comp.
+       01  ls-scan-pos                   pic 9(4) comp.
+       01  ls-paren-depth                pic 9(4) comp value 0.
+       01  ls-clause-start               pic 9(4) comp value 1.
+       01  ls-cur-clause                 pic x(1024).
+       01  ls-pending-op                 pic x(3) value spaces.
+
+       01  ls-this-result                pic 9.
+       01  ls-combined-result            pic 9 value 0.
+
+       01  ls-clause-work                pic x(1024).
+       01  ls-clause-len                 pic 9(4) comp.
+       01  ls-inner-depth                pic 9(4) comp.
+       01  ls-close-pos                  pic 9(4) comp.
+       01  ls-is-pure-group-sw           pic a value 'N'.
+           88  ls-is-pure-group          value 'Y'.
+       01  ls-inner-text                 pic x(1024).
+       01  ls-scan-pos2                  pic 9(4) comp.
 
-       01  ls-conditional-ret-val        pic 9.
+       01  ls-prev-char                  pic x value space.
+           88  ls-prev-is-word-char      value "A" thru "Z"
+                                               "a" thru "z"
+                                               "0" thru "9"
+                                               "$" "_".
 
-       01  ls-position-pointer           pic 9(4) comp.
-       
-       linkage section.       
+       01  ls-clause-is-negated-sw       pic a value 'N'.
+           88  ls-clause-is-negated      value 'Y'.
+           88  ls-clause-is-not-negated  value 'N'.
+
+       linkage section.
+
+       01  l-statement                   pic x(1024).
 
-       01  l-statement                   pic x(1024). 
-        
        01  l-return-code                 pic 9 value 0.
            88  l-return-code-false       value 0.
            88  l-return-code-true        value 1.
 
 
-       procedure division using 
-           l-statement l-return-code.   
+       procedure division using
+           l-statement l-return-code.
 
        main-procedure.
 
-           set l-return-code-false to true 
-           
+           set l-return-code-false to true
+
            call "logger" using concatenate(
                "CONDITIONAL-STATEMENT-HANDLER :: Evaluating statement: "
                trim(l-statement))
-           end-call            
+           end-call
+
+           move trim(l-statement) to ls-work-statement
+           compute ls-stmt-len = length(trim(l-statement))
+
+           move 1 to ls-scan-pos
+           move 1 to ls-clause-start
+           move 0 to ls-paren-depth
+           move spaces to ls-pending-op
+           move 0 to ls-combined-result
+
+           perform until ls-scan-pos > ls-stmt-len
+
+               move space to ls-prev-char
+               if ls-scan-pos > 1 then
+                   move ls-work-statement(ls-scan-pos - 1:1)
+                       to ls-prev-char
+               end-if
+
+               evaluate true
+
+                   when ls-work-statement(ls-scan-pos:1) = "("
+                       add 1 to ls-paren-depth
+                       add 1 to ls-scan-pos
+
+                   when ls-work-statement(ls-scan-pos:1) = ")"
+                       subtract 1 from ls-paren-depth
+                       add 1 to ls-scan-pos
+
+                   when ls-paren-depth = 0
+                       and not ls-prev-is-word-char
+                       and ls-scan-pos + length(ws-and) - 1
+                           <= ls-stmt-len
+                       and upper-case(ls-work-statement(
+                           ls-scan-pos:length(ws-and))) = ws-and
+
+                       move ls-work-statement(
+                           ls-clause-start:
+                           ls-scan-pos - ls-clause-start)
+                           to ls-cur-clause
+                       perform evaluate-single-clause
+                       perform combine-clause-result
+                       move "AND" to ls-pending-op
+                       add length(ws-and) to ls-scan-pos
+                       move ls-scan-pos to ls-clause-start
+
+                   when ls-paren-depth = 0
+                       and not ls-prev-is-word-char
+                       and ls-scan-pos + length(ws-or) - 1
+                           <= ls-stmt-len
+                       and upper-case(ls-work-statement(
+                           ls-scan-pos:length(ws-or))) = ws-or
+
+                       move ls-work-statement(
+                           ls-clause-start:
+                           ls-scan-pos - ls-clause-start)
+                           to ls-cur-clause
+                       perform evaluate-single-clause
+                       perform combine-clause-result
+                       move "OR " to ls-pending-op
+                       add length(ws-or) to ls-scan-pos
+                       move ls-scan-pos to ls-clause-start
+
+                   when other
+                       add 1 to ls-scan-pos
+
+               end-evaluate
+
+           end-perform
+
+      *>   Handle the final (or only, if no AND/OR found) clause.
+           if ls-clause-start <= ls-stmt-len then
+               move ls-work-statement(
+                   ls-clause-start:
+                   ls-stmt-len - ls-clause-start + 1)
+                   to ls-cur-clause
+               perform evaluate-single-clause
+               perform combine-clause-result
+           end-if
+
+           if ls-combined-result = 1 then
+               set l-return-code-true to true
+           else
+               set l-return-code-false to true
+           end-if
+
+           goback.
+
+
+      *>   Evaluates ls-cur-clause (a single comparison, or a
+      *>   parenthesis-wrapped group of them) and sets ls-this-result.
+       evaluate-single-clause.
+
+           move trim(ls-cur-clause) to ls-clause-work
+           compute ls-clause-len = length(trim(ls-cur-clause))
+
+           move 'N' to ls-is-pure-group-sw
+           set ls-clause-is-not-negated to true
+
+      *>   A leading NOT inverts whatever the rest of the clause (a
+      *>   single comparison or a parenthesis-wrapped group) comes
+      *>   out to -- strip it off here and flip the result below,
+      *>   after the clause is otherwise evaluated as usual.
+           if ls-clause-len > length(ws-not)
+               and upper-case(ls-clause-work(1:length(ws-not)))
+                   = ws-not
+           then
+               set ls-clause-is-negated to true
+               move ls-clause-work(length(ws-not) + 1:)
+                   to ls-clause-work
+               move trim(ls-clause-work) to ls-clause-work
+               compute ls-clause-len = length(trim(ls-clause-work))
+           end-if
+
+           if ls-clause-len > 1
+               and ls-clause-work(1:1) = "("
+               and ls-clause-work(ls-clause-len:1) = ")"
+           then
+               move 1 to ls-inner-depth
+               move 0 to ls-close-pos
+
+               perform varying ls-scan-pos2 from 2 by 1
+                   until ls-scan-pos2 > ls-clause-len
+                       or ls-inner-depth = 0
+
+                   if ls-clause-work(ls-scan-pos2:1) = "(" then
+                       add 1 to ls-inner-depth
+                   else
+                       if ls-clause-work(ls-scan-pos2:1) = ")" then
+                           subtract 1 from ls-inner-depth
+                           if ls-inner-depth = 0 then
+                               move ls-scan-pos2 to ls-close-pos
+                           end-if
+                       end-if
+                   end-if
+
+               end-perform
+
+               if ls-close-pos = ls-clause-len then
+                   set ls-is-pure-group to true
+               end-if
+           end-if
 
-           move 1 to ls-position-pointer
+           if ls-is-pure-group then
+               move spaces to ls-inner-text
+               move ls-clause-work(2:ls-clause-len - 2)
+                   to ls-inner-text
 
-           perform until ls-position-pointer > length(l-statement)
+               call "conditional-statement-handler" using
+                   ls-inner-text
+                   ls-this-result
+               end-call
+           else
+               call "conditional-processor" using
+                   ls-clause-work
+                   ls-this-result
+               end-call
+           end-if
 
-               unstring l-statement 
-                   delimited by ws-and 
-                   into ls-cur-statement
-                   with pointer ls-position-pointer
-               end-unstring
+           if ls-clause-is-negated then
+               if ls-this-result = 1 then
+                   move 0 to ls-this-result
+               else
+                   move 1 to ls-this-result
+               end-if
+           end-if
 
+           exit paragraph.
 
-               call "conditional-processor" using 
-                   ls-cur-statement                   
-                   ls-conditional-ret-val
-               end-call 
-      
-      *>  TODO : keep track of AND/OR. then compare previous with current
-      *>  using and/or to determine return value. If single value, 
-      *>  ls-conditional-ret-val should be returned.
 
-               move ls-conditional-ret-val to l-return-code
+      *>   Combines ls-this-result into ls-combined-result using
+      *>   ls-pending-op (spaces means this is the first clause).
+       combine-clause-result.
 
-           end-perform 
+           if ls-pending-op = spaces then
+               move ls-this-result to ls-combined-result
+           else
+               if ls-pending-op(1:3) = "AND" then
+                   if ls-combined-result = 1 and ls-this-result = 1
+                   then
+                       move 1 to ls-combined-result
+                   else
+                       move 0 to ls-combined-result
+                   end-if
+               else
+                   if ls-combined-result = 1 or ls-this-result = 1
+                   then
+                       move 1 to ls-combined-result
+                   else
+                       move 0 to ls-combined-result
+                   end-if
+               end-if
+           end-if
 
-           goback. 
+           exit paragraph.
 
        end program conditional-statement-handler.
