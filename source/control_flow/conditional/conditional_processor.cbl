@@ -14,10 +14,11 @@
        
        configuration section.
 
-       repository. 
+       repository.
            function ascii-code-to-char
-           function inkey-func 
-           function all intrinsic.          
+           function inkey-func
+           function eof-func
+           function all intrinsic.
 
        special-names.           
 
@@ -169,7 +170,8 @@
                                move ls-temp-statement-value 
                                    to ls-part-value-num(ls-num-parts)
                            else 
-                               call "logger" using concatenate(
+                               call "logger-leveled" using "WARN"
+                                concatenate(
                                    "CONDITIONAL-PROCESSOR :: WARNING :" 
                                    " Item: " 
                                    trim(ls-temp-statement-value) 
@@ -363,15 +365,26 @@
 
       *>   Check for CHR$() function.
            if upper-case(trim(
-               ls-temp-statement-value(1:length(ws-chr)))) = ws-chr 
-           then 
-               move ascii-code-to-char(ls-temp-statement-value) 
-               to ls-part-value(ls-num-parts)  
-               set ls-part-type-string(ls-num-parts) to true 
+               ls-temp-statement-value(1:length(ws-chr)))) = ws-chr
+           then
+               move ascii-code-to-char(ls-temp-statement-value)
+               to ls-part-value(ls-num-parts)
+               set ls-part-type-string(ls-num-parts) to true
                set ls-sub-val-with-var to true
                exit paragraph
-           end-if                           
-           
+           end-if
+
+      *>   Check for EOF() function.
+           if upper-case(trim(
+               ls-temp-statement-value(1:length(ws-eof)))) = ws-eof
+           then
+               move eof-func(ls-temp-statement-value)
+                   to ls-part-value-num(ls-num-parts)
+               set ls-part-type-integer(ls-num-parts) to true
+               set ls-sub-val-with-var to true
+               exit paragraph
+           end-if
+
       *>   Check for declared variable
            move ls-temp-statement-value to ls-variable-name 
            call "get-variable" using 
