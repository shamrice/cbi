@@ -25,9 +25,6 @@
        working-storage section.
 
        copy "copybooks/basic_keywords.cpy".
- 
-      *> Use l-sub-cur-nest of the sub boundary table as the index.
-       01  ws-last-sub-start         pic 9(5) comp occurs 1000 times.
 
        local-storage section.    
     
@@ -83,44 +80,39 @@
            set ls-sub-end-idx to l-num-subs 
            perform varying l-sub-idx from 1 by 1
            until l-sub-idx > ls-sub-end-idx 
-               if l-sub-start(l-sub-idx) = l-cur-line-num then 
-      
-                   if l-sub-cur-nest = 0 then 
+               if l-sub-start(l-sub-idx) = l-cur-line-num then
+
+                   if l-sub-cur-nest(l-sub-idx) = 0 then
                        move l-cur-line-num to ls-cur-line-num-disp
                        call "logger" using concatenate(
-                           "SUB-HANDLER :: SUBROUTINE start on line " 
+                           "SUB-HANDLER :: SUBROUTINE start on line "
                             ls-cur-line-num-disp
                            " has not been invoked yet. Skipping "
                            " to END SUB at line "
-                           l-sub-end(l-sub-idx)) 
-                       end-call 
+                           l-sub-end(l-sub-idx))
+                       end-call
 
                    *> -1 because program counter will add line at next loop
                        compute l-cur-line-num =
-                            l-sub-end(l-sub-idx) - 1    
-                       end-compute 
-                           
-                       exit perform  
-                   else 
-                  *> Keep track of SUB starts based on nest level for 
-                  *> potential "EXIT SUB" calls.
-                       move l-sub-start(l-sub-idx) 
-                       to ws-last-sub-start(l-sub-cur-nest)
+                            l-sub-end(l-sub-idx) - 1
+                       end-compute
 
-                       move l-sub-cur-nest to ls-sub-nest-disp
+                       exit perform
+                   else
+                       move l-sub-cur-nest(l-sub-idx)
+                           to ls-sub-nest-disp
 
                        call "logger" using concatenate(
-                           "SUB-START :: Added sub start : "
-                           l-sub-start(l-sub-idx) 
-                           " : at current nest: " 
-                           ls-sub-nest-disp
-                           " to be tracked.")
-                       end-call 
-                       
-                       exit perform 
-                  end-if 
-               end-if 
-           end-perform           
+                           "SUB-START :: Entering sub start : "
+                           l-sub-start(l-sub-idx)
+                           " : at current nest: "
+                           ls-sub-nest-disp)
+                       end-call
+
+                       exit perform
+                  end-if
+               end-if
+           end-perform
            exit paragraph.
 
 
@@ -135,14 +127,17 @@
            perform varying l-sub-idx from 1 by 1
            until l-sub-idx > ls-sub-end-idx 
                
-               if l-sub-end(l-sub-idx) = l-cur-line-num then 
-                                           
-                    if l-sub-cur-nest > 0 then 
-                       move l-sub-last-call(l-sub-idx, l-sub-cur-nest)         
-                           to l-cur-line-num 
-      
-                       subtract 1 from l-sub-cur-nest 
-                       
+               if l-sub-end(l-sub-idx) = l-cur-line-num then
+
+                    if l-sub-cur-nest(l-sub-idx) > 0 then
+                       move l-sub-last-call(
+                           l-sub-idx, l-sub-cur-nest(l-sub-idx))
+                           to l-cur-line-num
+
+                       subtract 1 from l-sub-cur-nest(l-sub-idx)
+
+                       call "exit-sub-scope" end-call
+
                        move l-cur-line-num to ls-cur-line-num-disp
                        call "logger" using concatenate(
                            "SUB-HANDLER :: found END SUB. Redirecting "
@@ -170,37 +165,45 @@
 
            call "logger" using "SUB-HANDLER :: processing SUB EXIT"
 
-           if l-sub-cur-nest = 0 then 
-               exit paragraph 
-           end-if 
-
-      *>   Iterate through loop table and find last called sub start
-      *>   line of current nest level. Move current line to last call 
-      *>   source for that sub and subtract the nest index by 1.
-           set ls-sub-end-idx to l-num-subs 
+      *>   EXIT SUB can appear anywhere in the middle of a sub's body,
+      *>   so (unlike SUB/END SUB, which match an exact boundary line)
+      *>   the owning sub is found by locating the table row whose
+      *>   start/end range contains the current line.
+           set ls-sub-end-idx to l-num-subs
            perform varying l-sub-idx from 1 by 1
-           until l-sub-idx > ls-sub-end-idx 
+           until l-sub-idx > ls-sub-end-idx
 
-               if l-sub-start(l-sub-idx) = 
-                   ws-last-sub-start(l-sub-cur-nest)  
-               then 
-                   move l-sub-last-call(l-sub-idx, l-sub-cur-nest)      
-                       to l-cur-line-num 
+               if l-cur-line-num >= l-sub-start(l-sub-idx)
+                   and l-cur-line-num <= l-sub-end(l-sub-idx)
+               then
+                   if l-sub-cur-nest(l-sub-idx) > 0 then
+                       move l-sub-last-call(
+                           l-sub-idx, l-sub-cur-nest(l-sub-idx))
+                           to l-cur-line-num
 
-                   subtract 1 from l-sub-cur-nest
+                       subtract 1 from l-sub-cur-nest(l-sub-idx)
 
-                   move l-cur-line-num to ls-cur-line-num-disp
-                   call "logger" using concatenate(
-                       "SUB-HANDLER :: found EXIT SUB. Redirecting "
-                       "to last line to call sub: " 
-                       ls-cur-line-num-disp)
-                   end-call 
+                       call "exit-sub-scope" end-call
 
-                   exit perform 
-               end-if 
- 
-           end-perform 
+                       move l-cur-line-num to ls-cur-line-num-disp
+                       call "logger" using concatenate(
+                           "SUB-HANDLER :: found EXIT SUB. Redirecting "
+                           "to last line to call sub: "
+                           ls-cur-line-num-disp)
+                       end-call
+                   else
+                       call "logger" using concatenate(
+                           "SUB-HANDLER :: found EXIT SUB. Current "
+                           "SUB was not invoked, so ignoring and "
+                           "moving to next line in the program.")
+                       end-call
+                   end-if
 
-           exit paragraph. 
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
 
        end program sub-handler.
